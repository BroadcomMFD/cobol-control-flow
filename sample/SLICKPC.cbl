@@ -0,0 +1,202 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKPC.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Sign-On - the transaction a terminal now starts     *
+      *             with instead of SLICKP0. Prompts for an 8-          *
+      *             character operator ID and stamps it into           *
+      *             COMM-OPERATOR-ID, which rides the COMMAREA into     *
+      *             every other SLICKPn transaction, so 000-ADD-        *
+      *             ACCOUNT (SLICKP1) and 000-UPDATE-ACCOUNT (SLICKP3)  *
+      *             can stamp it onto the account record and a          *
+      *             customer dispute can be traced back to the CSR      *
+      *             who keyed it. Also reads (and, on a brand-new       *
+      *             system, creates) ACCOUNT-CONTROL-RECORD the same    *
+      *             way SLICKP0's 000-VERIFY-ACCOUNT-FILE always has,   *
+      *             since this program - not SLICKP0 - is now the       *
+      *             terminal's true entry point and COMM-MIN/MAX-       *
+      *             ACCOUNT-ID must be populated before the main menu   *
+      *             is ever shown.                                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY SLICKMC.
+
+           COPY DFHAID.
+
+           COPY ACCTFILE.
+
+       01  WS-EXIT                           PIC X(11) VALUE
+                                             'Slick ended'.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           03  FILLER                        PIC X(01)
+                                             OCCURS 1 TO 4096 TIMES
+                                             DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+
+       000-START-PROCESSING.
+
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO SLICK-COMM.
+
+           MOVE LOW-VALUES TO SLICKMCI.
+
+           IF COMM-INIT
+               PERFORM 000-INITIALIZATION
+           ELSE
+               PERFORM 000-RECEIVE-MAP.
+
+           IF COMM-NEXT-TRAN = EIBTRNID
+               PERFORM 000-SEND-MAP
+               EXEC CICS RETURN
+                   TRANSID  (COMM-NEXT-TRAN)
+                   COMMAREA (SLICK-COMM)
+               END-EXEC
+           ELSE
+               MOVE 'Y' TO COMM-INIT-FLAG
+
+               IF COMM-QUIT
+
+                  EXEC CICS SEND TEXT
+                      FROM (WS-EXIT)
+                      LENGTH (11)
+                      FREEKB
+                      ERASE
+                  END-EXEC
+
+                  EXEC CICS RETURN
+                  END-EXEC
+
+               ELSE
+                  EXEC CICS RETURN
+                      TRANSID (COMM-NEXT-TRAN)
+                      COMMAREA (SLICK-COMM)
+                      IMMEDIATE
+                  END-EXEC.
+
+       000-INITIALIZATION.
+
+           MOVE EIBTRNID TO COMM-NEXT-TRAN.
+           MOVE SPACE    TO COMM-INIT-FLAG.
+           MOVE SPACE    TO COMM-OPERATOR-ID.
+
+           IF EIBCALEN = ZERO
+               PERFORM 000-VERIFY-ACCOUNT-FILE.
+
+       000-VERIFY-ACCOUNT-FILE.
+
+           EXEC CICS READ
+               FILE      ('ACCTFILE')
+               INTO      (ACCOUNT-CONTROL-RECORD)
+               RIDFLD    (A-C-KEY)
+               LENGTH    (ACCTFILE-LENGTH)
+               KEYLENGTH (ACCTFILE-KEYLENGTH)
+               RESP      (ACCTFILE-RESP)
+           END-EXEC.
+
+           IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+
+               MOVE 1001        TO A-C-MIN-ACCOUNT-ID
+               MOVE 1000        TO A-C-MAX-ACCOUNT-ID
+
+               EXEC CICS WRITE
+                   FILE      ('ACCTFILE')
+                   FROM      (ACCOUNT-CONTROL-RECORD)
+                   RIDFLD    (A-C-KEY)
+                   LENGTH    (ACCTFILE-LENGTH)
+                   KEYLENGTH (ACCTFILE-KEYLENGTH)
+                   RESP      (ACCTFILE-RESP)
+               END-EXEC
+
+               IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+
+                   MOVE 'SE00' TO COMM-ABCODE
+                   EXEC CICS ABEND
+                       ABCODE (COMM-ABCODE)
+                       NODUMP
+                   END-EXEC.
+
+           MOVE A-C-MIN-ACCOUNT-ID TO COMM-MIN-ACCOUNT-ID.
+           MOVE A-C-MAX-ACCOUNT-ID TO COMM-MAX-ACCOUNT-ID.
+
+       000-SEND-MAP.
+
+           MOVE COMM-MESSAGE          TO MCMSGO.
+           MOVE SPACE                 TO COMM-MESSAGE.
+
+           MOVE COMM-OPERATOR-ID      TO MCOPIDO.
+
+           IF NOT BAD-DATA
+               MOVE -1                TO MCOPIDL.
+
+           EXEC CICS SEND MAP ('SLICKMC')
+               CURSOR
+               ERASE
+           END-EXEC.
+
+           IF MCMSGO NOT = SPACE
+               PERFORM 000-ALARM.
+
+       000-RECEIVE-MAP.
+
+           IF EIBAID = DFHPF12
+           OR EIBAID = DFHPF24
+               MOVE 'Quit'         TO COMM-FUNCTION
+               SET COMM-QUIT       TO TRUE
+           ELSE
+               PERFORM 000-PROCESS-FIELDS.
+
+       000-PROCESS-FIELDS.
+
+           EXEC CICS RECEIVE
+               MAP   ('SLICKMC')
+               RESP  (COMM-RESP)
+           END-EXEC.
+
+           PERFORM 000-VALIDATE-MAP-FIELDS.
+           SET MAP-RECEIVED           TO TRUE.
+
+           IF EIBAID NOT = DFHENTER
+               MOVE 'Invalid Key.'
+                                      TO COMM-MESSAGE
+           ELSE
+               IF BAD-DATA
+                   MOVE 'Enter required field(s).'
+                                      TO COMM-MESSAGE
+               ELSE
+                   PERFORM 000-VERIFY-ACCOUNT-FILE
+                   MOVE 'SLK0'        TO COMM-NEXT-TRAN.
+
+       000-VALIDATE-MAP-FIELDS.
+
+      * Operator ID (Required)
+           IF MCOPIDL = ZERO
+               MOVE COMM-OPERATOR-ID TO MCOPIDI
+           ELSE
+               SET MAP-CHANGED       TO TRUE
+               MOVE MCOPIDI          TO COMM-OPERATOR-ID.
+
+           IF COMM-OPERATOR-ID = SPACE
+               SET BAD-DATA          TO TRUE
+               MOVE -1               TO MCOPIDL.
+
+       000-ALARM.
+
+           EXEC CICS SEND CONTROL
+               ALARM
+               FREEKB
+           END-EXEC.
+
+           COPY SLICKNUM.
