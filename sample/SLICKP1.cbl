@@ -4,6 +4,15 @@
        AUTHOR.     Ira M. Slick.
       ******************************************************************
       *DESCRIPTION: Add Account                                        *
+      *                                                                *
+      *             000-WRITE-NEW-ACCOUNT writes the new statistics    *
+      *             record, then rewrites the control record to bump   *
+      *             A-C-MAX-ACCOUNT-ID - both in the same unit of      *
+      *             work. If the REWRITE fails, an explicit EXEC CICS  *
+      *             SYNCPOINT ROLLBACK backs out the earlier WRITE     *
+      *             before the SE12 ABEND, so the statistics record    *
+      *             doesn't survive as an orphan outside the min/max   *
+      *             range the next Add Account scans.                 *
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -47,12 +56,15 @@
 
        01  ACCOUNT-ADDED-MESSAGE.
            03  FILLER                        PIC X(08) VALUE 'Account '.
-           03  A-A-ACCOUNT-ID                PIC 9(04) VALUE ZERO.
+           03  A-A-ACCOUNT-ID                PIC 9(05) VALUE ZERO.
            03  FILLER                        PIC X(07) VALUE ' added.'.
 
        01  WS-EXIT                           PIC X(11) VALUE
                                              'Slick ended'.
 
+       01  WS-DUP-STATUS                     PIC X(01) VALUE SPACE.
+           88  DUPLICATE-FOUND               VALUE 'Y'.
+
        LINKAGE SECTION.
 
        01  DFHCOMMAREA.
@@ -398,25 +410,36 @@
 
        000-ADD-ACCOUNT.
 
-           COMPUTE COMM-ACCOUNT-ID = COMM-MAX-ACCOUNT-ID + 1.
-           MOVE ZERO TO A-S-RECORD-NUMBER.
-
-           PERFORM 000-CHECK-FOR-DUPLICATE
-               VARYING A-S-ACCOUNT-ID FROM COMM-MIN-ACCOUNT-ID BY 1
-                 UNTIL A-S-ACCOUNT-ID = COMM-ACCOUNT-ID
-                    OR A-S-NAME-LAST  = M1LASTI
-                   AND A-S-ADDRESS    = M1ADDRI.
-
-           IF A-S-ACCOUNT-ID < COMM-ACCOUNT-ID
-               MOVE 'Duplicate account data.'
+           IF COMM-MAX-ACCOUNT-ID NOT < 99999
+               MOVE 'Account ID limit reached, see supervisor.'
                                         TO COMM-MESSAGE
                PERFORM 000-ALARM
 
            ELSE
+               COMPUTE COMM-ACCOUNT-ID = COMM-MAX-ACCOUNT-ID + 1
+
+               PERFORM 000-CHECK-FOR-DUPLICATE
+
+               IF DUPLICATE-FOUND
+                   MOVE 'Duplicate account data.'
+                                        TO COMM-MESSAGE
+                   PERFORM 000-ALARM
+
+               ELSE
+                   PERFORM 000-WRITE-NEW-ACCOUNT.
+
+       000-WRITE-NEW-ACCOUNT.
+
+           MOVE COMM-ACCOUNT-ID     TO A-S-ACCOUNT-ID
+               MOVE A-S-RECORD-TYPE     TO A-S-KEY-TYPE
+               MOVE ZERO                TO A-S-RECORD-NUMBER
+
                MOVE WS-NAME-LAST        TO A-S-NAME-LAST
                MOVE WS-NAME-FIRST       TO A-S-NAME-FIRST
                MOVE WS-NAME-INITIAL     TO A-S-NAME-INITIAL
                MOVE WS-ADDRESS          TO A-S-ADDRESS
+               MOVE WS-NAME-LAST        TO A-S-NX-NAME-LAST
+               MOVE WS-ADDRESS          TO A-S-NX-ADDRESS
                MOVE WS-CITY             TO A-S-CITY
                MOVE WS-STATE            TO A-S-STATE
                MOVE WS-ZIP              TO A-S-ZIP
@@ -451,7 +474,7 @@
                MOVE ZERO                TO A-S-PAYMENT-ENTRIES
                MOVE ZERO                TO A-S-LAST-PAYMENT
 
-               MOVE COMM-TRAN-DATE      TO TEMP-DATE
+               MOVE COMM-TRAN-DATE (3:6) TO TEMP-DATE
 
                ADD 1                    TO TEMP-MM
 
@@ -468,6 +491,13 @@
 
                MOVE TEMP-DATE           TO A-S-PAYMENT-DUE
                MOVE ZERO                TO A-S-BALANCE
+               MOVE 1                   TO A-S-CHANGE-SEQ
+               MOVE 'O'                 TO A-S-FUEL-TYPE
+               MOVE ZERO                TO A-S-TANK-ENTRIES
+               MOVE ZERO                TO A-S-EST-GALLONS-USED
+               MOVE ZERO                TO A-S-CONTACT-ENTRIES
+               MOVE ZERO                TO A-S-LAST-CONTACT
+               MOVE COMM-OPERATOR-ID    TO A-S-LAST-OPERATOR
 
                EXEC CICS WRITE
                    FILE       ('ACCTFILE')
@@ -486,6 +516,8 @@
                        NODUMP
                    END-EXEC
                ELSE
+                   MOVE A-C-RECORD-TYPE TO A-C-KEY-TYPE
+
                    EXEC CICS READ
                        FILE       ('ACCTFILE')
                        INTO       (ACCOUNT-CONTROL-RECORD)
@@ -508,6 +540,9 @@
                    END-EXEC
 
                    IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+                       EXEC CICS SYNCPOINT
+                           ROLLBACK
+                       END-EXEC
                        MOVE 'SE12' TO COMM-ABCODE
                        EXEC CICS ABEND
                            ABCODE (COMM-ABCODE)
@@ -521,17 +556,24 @@
 
        000-CHECK-FOR-DUPLICATE.
 
+           MOVE SPACE                 TO WS-DUP-STATUS.
+           MOVE WS-NAME-LAST          TO A-S-NX-NAME-LAST.
+           MOVE WS-ADDRESS            TO A-S-NX-ADDRESS.
+
            EXEC CICS READ
-               FILE       ('ACCTFILE')
+               FILE       ('ACCTFLNX')
                INTO       (ACCOUNT-STATISTICS-RECORD)
-               RIDFLD     (A-S-KEY)
+               RIDFLD     (A-S-NX-KEY)
                LENGTH     (ACCTFILE-LENGTH)
-               KEYLENGTH  (ACCTFILE-KEYLENGTH)
+               KEYLENGTH  (ACCTFLNX-KEYLENGTH)
                RESP       (ACCTFILE-RESP)
                RESP2      (ACCTFILE-RESP2)
            END-EXEC.
 
-           IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+           IF ACCTFILE-RESP = DFHRESP(NORMAL)
+               SET DUPLICATE-FOUND     TO TRUE
+           ELSE
+           IF ACCTFILE-RESP NOT = DFHRESP(NOTFND)
                MOVE 'SE11' TO COMM-ABCODE
                EXEC CICS ABEND
                    ABCODE (COMM-ABCODE)
