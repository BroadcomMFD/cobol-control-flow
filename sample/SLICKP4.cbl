@@ -40,6 +40,10 @@
        01  WS-MAINTENANCE-RECORD             PIC  9(04) COMP VALUE ZERO.
        01  WS-MAINTENANCE-SUB                PIC  9(04) COMP VALUE ZERO.
 
+       01  WS-CONTACT-ENTRY                  PIC  9(04) COMP VALUE ZERO.
+       01  WS-CONTACT-RECORD                 PIC  9(04) COMP VALUE ZERO.
+       01  WS-CONTACT-SUB                    PIC  9(04) COMP VALUE ZERO.
+
        01  SCREEN-BUFFER                     PIC  X(80) VALUE SPACE.
 
        01  DELIVERY-MESSAGE.
@@ -97,6 +101,19 @@
            03  FILLER                        PIC  X(14) VALUE
                                                   '(No charge)'.
 
+       01  CONTACT-MESSAGE.
+           03  X-M-MM                        PIC  9(02).
+           03  FILLER                        PIC  X(01) VALUE '/'.
+           03  X-M-DD                        PIC  9(02).
+           03  FILLER                        PIC  X(01) VALUE '/'.
+           03  X-M-YY                        PIC  9(02).
+           03  FILLER                        PIC  X(03) VALUE SPACE.
+           03  X-M-EMPL                      PIC  9(04).
+           03  FILLER                        PIC  X(03) VALUE SPACE.
+           03  FILLER                        PIC  X(09) VALUE
+                                                  'Contact: '.
+           03  X-M-NOTE                      PIC  X(53).
+
        01  TEMP-DATE.
            03  TEMP-YY                       PIC  9(02).
            03  TEMP-MM                       PIC  9(02).
@@ -117,7 +134,7 @@
                                              DEPENDING ON EIBCALEN.
 
        01  HISTORY-TABLE.
-           03  HISTORY-ENTRY              OCCURS 1 TO 1000 TIMES
+           03  HISTORY-ENTRY              OCCURS 1 TO 9999 TIMES
                                           DEPENDING ON WS-TABLE-ENTRIES.
                05  H-RECORD-TYPE             PIC  9(02).
                05  H-ENTRY                   PIC  9(04).
@@ -185,7 +202,9 @@
            MOVE COMM-ACCOUNT-ID       TO A-D-ACCOUNT-ID.
            MOVE COMM-ACCOUNT-ID       TO A-P-ACCOUNT-ID.
            MOVE COMM-ACCOUNT-ID       TO A-M-ACCOUNT-ID.
+           MOVE COMM-ACCOUNT-ID       TO A-X-ACCOUNT-ID.
            MOVE 1                     TO WS-FROM.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
 
            EXEC CICS READ
                FILE      ('ACCTFILE')
@@ -210,10 +229,12 @@
            MOVE A-S-DELIVERY-ENTRIES      TO WS-DELIVERY-ENTRY.
            MOVE A-S-PAYMENT-ENTRIES       TO WS-PAYMENT-ENTRY.
            MOVE A-S-MAINTENANCE-ENTRIES   TO WS-MAINTENANCE-ENTRY.
+           MOVE A-S-CONTACT-ENTRIES       TO WS-CONTACT-ENTRY.
 
            COMPUTE WS-TABLE-ENTRIES = A-S-DELIVERY-ENTRIES +
                                       A-S-PAYMENT-ENTRIES  +
-                                      A-S-MAINTENANCE-ENTRIES.
+                                      A-S-MAINTENANCE-ENTRIES +
+                                      A-S-CONTACT-ENTRIES.
 
            MULTIPLY WS-TABLE-ENTRIES BY 6 GIVING WS-TABLE-SIZE.
 
@@ -231,6 +252,7 @@
            MOVE 9999                      TO A-D-RECORD-NUMBER.
            MOVE 9999                      TO A-P-RECORD-NUMBER.
            MOVE 9999                      TO A-M-RECORD-NUMBER.
+           MOVE 9999                      TO A-X-RECORD-NUMBER.
 
            IF COMM-RESP = DFHRESP(NORMAL)
                PERFORM 000-BUILD-HISTORY-ENTRY
@@ -242,6 +264,7 @@
            PERFORM 000-GET-DELIVERY-ENTRY.
            PERFORM 000-GET-PAYMENT-ENTRY.
            PERFORM 000-GET-MAINTENANCE-ENTRY.
+           PERFORM 000-GET-CONTACT-ENTRY.
 
 Y2K        MOVE A-D-DATE-OF-DELIVERY (WS-DELIVERY-SUB)
 Y2K                                          TO Y2K-YYMMDD-1.
@@ -255,6 +278,10 @@ Y2K        MOVE A-M-DATE-OF-SERVICE  (WS-MAINTENANCE-SUB)
 Y2K                                          TO Y2K-YYMMDD-3.
 Y2K        PERFORM 000-Y2K-WINDOW-3.
 
+           MOVE A-X-CONTACT-DATE (WS-CONTACT-SUB)
+                                          TO Y2K-YYMMDD-4.
+           PERFORM 000-Y2K-WINDOW-4.
+
 Y2K   *    IF  A-D-DATE-OF-DELIVERY (WS-DELIVERY-SUB) >
 Y2K   *        A-P-DATE-OF-PAYMENT  (WS-PAYMENT-SUB)
 Y2K   *    AND A-D-DATE-OF-DELIVERY (WS-DELIVERY-SUB) >
@@ -262,6 +289,7 @@ Y2K   *        A-M-DATE-OF-SERVICE  (WS-MAINTENANCE-SUB)
 
 Y2K        IF  Y2K-DATE-1 > Y2K-DATE-2
 Y2K        AND Y2K-DATE-1 > Y2K-DATE-3
+           AND Y2K-DATE-1 > Y2K-DATE-4
 Y2K
                MOVE A-D-RECORD-TYPE          TO H-RECORD-TYPE   (I)
                MOVE WS-DELIVERY-ENTRY        TO H-ENTRY         (I)
@@ -273,16 +301,24 @@ Y2K   *        IF A-P-DATE-OF-PAYMENT (WS-PAYMENT-SUB) >
 Y2K   *           A-M-DATE-OF-SERVICE  (WS-MAINTENANCE-SUB)
 
 Y2K            IF Y2K-DATE-2 > Y2K-DATE-3
+               AND Y2K-DATE-2 > Y2K-DATE-4
 
                    MOVE A-P-RECORD-TYPE      TO H-RECORD-TYPE   (I)
                    MOVE WS-PAYMENT-ENTRY     TO H-ENTRY         (I)
                    SUBTRACT 1 FROM WS-PAYMENT-ENTRY
 
                ELSE
+               IF Y2K-DATE-3 > Y2K-DATE-4
 
                    MOVE A-M-RECORD-TYPE      TO H-RECORD-TYPE   (I)
                    MOVE WS-MAINTENANCE-ENTRY TO H-ENTRY         (I)
-                   SUBTRACT 1 FROM WS-MAINTENANCE-ENTRY.
+                   SUBTRACT 1 FROM WS-MAINTENANCE-ENTRY
+
+               ELSE
+
+                   MOVE A-X-RECORD-TYPE      TO H-RECORD-TYPE   (I)
+                   MOVE WS-CONTACT-ENTRY     TO H-ENTRY         (I)
+                   SUBTRACT 1 FROM WS-CONTACT-ENTRY.
 
        000-GET-DELIVERY-ENTRY.
 
@@ -300,6 +336,7 @@ Y2K            IF Y2K-DATE-2 > Y2K-DATE-3
                IF WS-DELIVERY-RECORD NOT = A-D-RECORD-NUMBER
 
                    MOVE WS-DELIVERY-RECORD TO A-D-RECORD-NUMBER
+                   MOVE A-D-RECORD-TYPE    TO A-D-KEY-TYPE
 
                    EXEC CICS READ
                        FILE      ('ACCTFILE')
@@ -332,6 +369,7 @@ Y2K            IF Y2K-DATE-2 > Y2K-DATE-3
                IF WS-PAYMENT-RECORD NOT = A-P-RECORD-NUMBER
 
                    MOVE WS-PAYMENT-RECORD TO A-P-RECORD-NUMBER
+                   MOVE A-P-RECORD-TYPE   TO A-P-KEY-TYPE
 
                    EXEC CICS READ
                        FILE      ('ACCTFILE')
@@ -364,6 +402,7 @@ Y2K            IF Y2K-DATE-2 > Y2K-DATE-3
                IF WS-MAINTENANCE-RECORD NOT = A-M-RECORD-NUMBER
 
                    MOVE WS-MAINTENANCE-RECORD TO A-M-RECORD-NUMBER
+                   MOVE A-M-RECORD-TYPE       TO A-M-KEY-TYPE
 
                    EXEC CICS READ
                        FILE      ('ACCTFILE')
@@ -380,6 +419,39 @@ Y2K            IF Y2K-DATE-2 > Y2K-DATE-3
                        MOVE 1        TO WS-MAINTENANCE-SUB
                        MOVE ZERO     TO WS-MAINTENANCE-ENTRY.
 
+       000-GET-CONTACT-ENTRY.
+
+           IF WS-CONTACT-ENTRY = ZERO
+               MOVE ZERO             TO A-X-CONTACT-DATE (1)
+               MOVE 1                TO WS-CONTACT-SUB
+
+           ELSE
+               COMPUTE WS-CONTACT-RECORD =
+                     (WS-CONTACT-ENTRY - 1) / 5
+
+               COMPUTE WS-CONTACT-SUB =
+                     WS-CONTACT-ENTRY - (WS-CONTACT-RECORD * 5)
+
+               IF WS-CONTACT-RECORD NOT = A-X-RECORD-NUMBER
+
+                   MOVE WS-CONTACT-RECORD TO A-X-RECORD-NUMBER
+                   MOVE A-X-RECORD-TYPE   TO A-X-KEY-TYPE
+
+                   EXEC CICS READ
+                       FILE      ('ACCTFILE')
+                       INTO      (ACCOUNT-CONTACT-RECORD)
+                       RIDFLD    (A-X-KEY)
+                       LENGTH    (ACCTFILE-LENGTH)
+                       KEYLENGTH (ACCTFILE-KEYLENGTH)
+                       RESP      (ACCTFILE-RESP)
+                       RESP2     (ACCTFILE-RESP2)
+                   END-EXEC
+
+                   IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+                       MOVE ZERO     TO A-X-CONTACT-DATE (1)
+                       MOVE 1        TO WS-CONTACT-SUB
+                       MOVE ZERO     TO WS-CONTACT-ENTRY.
+
        000-SEND-MAP.
 
            MOVE COMM-DISPLAY-DATE         TO M4DATEO.
@@ -401,11 +473,13 @@ Y2K            IF Y2K-DATE-2 > Y2K-DATE-3
            MOVE COMM-ACCOUNT-ID           TO A-D-ACCOUNT-ID.
            MOVE COMM-ACCOUNT-ID           TO A-P-ACCOUNT-ID.
            MOVE COMM-ACCOUNT-ID           TO A-M-ACCOUNT-ID.
+           MOVE COMM-ACCOUNT-ID           TO A-X-ACCOUNT-ID.
            MOVE COMM-ACCOUNT-ID           TO M4IDO.
 
            MOVE 9999                      TO A-D-RECORD-NUMBER.
            MOVE 9999                      TO A-P-RECORD-NUMBER.
            MOVE 9999                      TO A-M-RECORD-NUMBER.
+           MOVE 9999                      TO A-X-RECORD-NUMBER.
 
            MOVE 1                         TO I.
 
@@ -430,7 +504,10 @@ Y2K            IF Y2K-DATE-2 > Y2K-DATE-3
 
                ELSE
                    IF H-RECORD-TYPE (WS-INDEX) = A-M-RECORD-TYPE
-                       PERFORM 000-FORMAT-MAINTENANCE.
+                       PERFORM 000-FORMAT-MAINTENANCE
+                   ELSE
+                       IF H-RECORD-TYPE (WS-INDEX) = A-X-RECORD-TYPE
+                           PERFORM 000-FORMAT-CONTACT.
 
            IF I = 1
                MOVE SCREEN-BUFFER                TO M4L1O
@@ -510,6 +587,18 @@ Y2K            IF Y2K-DATE-2 > Y2K-DATE-3
 
            MOVE MAINTENANCE-MESSAGE              TO SCREEN-BUFFER.
 
+       000-FORMAT-CONTACT.
+           MOVE H-ENTRY (WS-INDEX)               TO WS-CONTACT-ENTRY.
+           PERFORM 000-GET-CONTACT-ENTRY.
+           MOVE A-X-CONTACT-DATE (WS-CONTACT-SUB)
+                                                 TO TEMP-DATE.
+           MOVE TEMP-YY                          TO X-M-YY.
+           MOVE TEMP-MM                          TO X-M-MM.
+           MOVE TEMP-DD                          TO X-M-DD.
+           MOVE A-X-HANDLED-BY (WS-CONTACT-SUB)  TO X-M-EMPL.
+           MOVE A-X-NOTE (WS-CONTACT-SUB)        TO X-M-NOTE.
+           MOVE CONTACT-MESSAGE                  TO SCREEN-BUFFER.
+
        000-RECEIVE-MAP.
 
            IF EIBAID = DFHPF11
