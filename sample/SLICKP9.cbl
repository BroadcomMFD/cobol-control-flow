@@ -0,0 +1,363 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKP9.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Delivery Schedule - scans the account range and     *
+      *             flags accounts that are due for a fill, reached     *
+      *             from PF6 on the main menu (SLICKP0).                *
+      *             "Due" is estimated from tank size and estimated     *
+      *             annual usage using a 360-day (30-day month) year,   *
+      *             the same simplified calendar style already used     *
+      *             for the Y2K sliding window in SLICKNUM - this is    *
+      *             a dispatch-lead-time estimate, not a metered read.  *
+      *                                                                 *
+      *             When SLICKB4's nightly dispatch manifest run has    *
+      *             priced in actual heating degree-days (A-S-EST-      *
+      *             GALLONS-USED > zero), 000-CHECK-DUE uses that       *
+      *             weather-adjusted burn rate instead of the flat      *
+      *             annual-usage figure. If SLICKB4 hasn't run yet, or  *
+      *             an account has never had a delivery, the flat       *
+      *             calculation is used exactly as before.              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY SLICKM9.
+
+           COPY DFHAID.
+
+           COPY ACCTFILE.
+
+       01  WS-EXIT-STATUS                    PIC X(01) VALUE SPACE.
+           88  EXIT-SCREEN                   VALUE 'Y'.
+
+       01  SCHEDULE-LINE.
+           03  SCH-ACCOUNT-ID                PIC 9(05).
+           03  FILLER                        PIC X(01) VALUE SPACE.
+           03  SCH-NAME-LAST                 PIC X(14).
+           03  FILLER                        PIC X(01) VALUE SPACE.
+           03  SCH-TANK                      PIC ZZZ9.
+           03  FILLER                        PIC X(01) VALUE SPACE.
+           03  SCH-USAGE                     PIC ZZZ9.
+           03  FILLER                        PIC X(01) VALUE SPACE.
+           03  SCH-LAST-DELIVERY.
+               05  SCH-LD-MM                 PIC X(02).
+               05  FILLER                    PIC X(01) VALUE '/'.
+               05  SCH-LD-DD                 PIC X(02).
+               05  FILLER                    PIC X(01) VALUE '/'.
+               05  SCH-LD-YY                 PIC X(02).
+           03  FILLER                        PIC X(01) VALUE SPACE.
+           03  SCH-DAYS-LEFT                 PIC ---9.
+           03  FILLER                        PIC X(01) VALUE SPACE.
+           03  SCH-DUE-FLAG                  PIC X(03).
+           03  FILLER                        PIC X(02) VALUE SPACE.
+
+       01  WS-DATE-BREAKOUT.
+           03  WS-DATE-YY                    PIC 9(02).
+           03  WS-DATE-MM                    PIC 9(02).
+           03  WS-DATE-DD                    PIC 9(02).
+
+       01  WS-DUE-STATUS                     PIC X(01) VALUE SPACE.
+           88  ACCOUNT-DUE                   VALUE 'Y'.
+
+       01  WS-DAY-CALC-YYMMDD                PIC 9(06) VALUE ZERO.
+       01  WS-DAY-CALC-RESULT                PIC S9(08) VALUE ZERO.
+       01  WS-CCYY                           PIC 9(04) VALUE ZERO.
+       01  WS-MMDD                           PIC 9(04) VALUE ZERO.
+       01  WS-MO                             PIC 9(02) VALUE ZERO.
+       01  WS-DA                             PIC 9(02) VALUE ZERO.
+
+       01  WS-DAY-NUMBER-1                   PIC S9(08) VALUE ZERO.
+       01  WS-DAY-NUMBER-2                   PIC S9(08) VALUE ZERO.
+       01  WS-DAYS-ELAPSED                   PIC S9(08) VALUE ZERO.
+       01  WS-DAYS-SUPPLY                    PIC S9(08) VALUE ZERO.
+       01  WS-DAYS-REMAINING                 PIC S9(08) VALUE ZERO.
+       01  WS-DD-DAILY-RATE                  PIC 9(03)V9(04) VALUE ZERO.
+
+       01  WORK-NUM                          PIC 9(03) VALUE ZERO.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           03  FILLER                        PIC X(01)
+                                             OCCURS 1 TO 4096 TIMES
+                                             DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+
+       000-START-PROCESSING.
+
+           MOVE DFHCOMMAREA           TO SLICK-COMM.
+           MOVE LOW-VALUES            TO SLICKM9I.
+
+           IF COMM-INIT
+               PERFORM 000-INITIALIZATION
+           ELSE
+               PERFORM 000-RECEIVE-MAP.
+
+           IF EXIT-SCREEN
+               EXEC CICS RETURN
+                   TRANSID  (COMM-RETURN-TRAN)
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC
+
+           ELSE
+           IF COMM-NEXT-TRAN = EIBTRNID
+               PERFORM 000-SEND-MAP
+
+               EXEC CICS RETURN
+                   TRANSID (COMM-NEXT-TRAN)
+                   COMMAREA (SLICK-COMM)
+               END-EXEC
+
+           ELSE
+               SET COMM-INIT          TO TRUE
+
+               EXEC CICS RETURN
+                   TRANSID  (COMM-RETURN-TRAN)
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC.
+
+       000-INITIALIZATION.
+
+           IF COMM-MAX-ACCOUNT-ID < COMM-MIN-ACCOUNT-ID
+               MOVE 'No data available'   TO COMM-MESSAGE
+               SET EXIT-SCREEN            TO TRUE
+
+           ELSE
+               MOVE EIBTRNID              TO COMM-NEXT-TRAN
+               MOVE SPACE                 TO COMM-INIT-FLAG
+               MOVE COMM-MIN-ACCOUNT-ID   TO COMM-ACCOUNT-ID.
+
+       000-SEND-MAP.
+
+           MOVE COMM-ACCOUNT-ID           TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE           TO A-S-KEY-TYPE.
+
+           MOVE COMM-DISPLAY-DATE         TO M9DATEO.
+           MOVE COMM-MESSAGE              TO M9MSGO.
+           MOVE SPACE                     TO COMM-MESSAGE.
+
+           PERFORM 000-FILL-SCREEN
+               VARYING I FROM 1 BY 1
+                 UNTIL I > 6.
+
+           COMPUTE WORK-NUM =
+               COMM-ACCOUNT-ID - COMM-MIN-ACCOUNT-ID + 1.
+           MOVE WORK-NUM                  TO M9FROMO.
+
+           COMPUTE WORK-NUM =
+               COMM-MAX-ACCOUNT-ID - COMM-MIN-ACCOUNT-ID + 1.
+           MOVE WORK-NUM                  TO M9OFO.
+
+           EXEC CICS SEND
+               MAP ('SLICKM9')
+               CURSOR
+               ERASE
+           END-EXEC.
+
+       000-FILL-SCREEN.
+
+           IF A-S-ACCOUNT-ID > COMM-MAX-ACCOUNT-ID
+               PERFORM 000-BLANK-ENTRY
+
+           ELSE
+               COMPUTE WORK-NUM =
+                   A-S-ACCOUNT-ID - COMM-MIN-ACCOUNT-ID + 1
+               MOVE WORK-NUM              TO M9TOO
+
+               EXEC CICS READ
+                   FILE      ('ACCTFILE')
+                   INTO      (ACCOUNT-STATISTICS-RECORD)
+                   RIDFLD    (A-S-KEY)
+                   LENGTH    (ACCTFILE-LENGTH)
+                   KEYLENGTH (ACCTFILE-KEYLENGTH)
+                   RESP      (ACCTFILE-RESP)
+                   RESP2     (ACCTFILE-RESP2)
+               END-EXEC
+
+               IF ACCTFILE-RESP = DFHRESP(NORMAL)
+                   PERFORM 000-CHECK-DUE
+                   PERFORM 000-FILL-ENTRY
+
+               ELSE
+                   PERFORM 000-BLANK-ENTRY.
+
+           ADD 1 TO A-S-ACCOUNT-ID.
+
+       000-CHECK-DUE.
+
+           MOVE SPACE                     TO WS-DUE-STATUS.
+           MOVE ZERO                      TO WS-DAYS-REMAINING.
+
+           IF A-S-LAST-DELIVERY = ZERO
+               SET ACCOUNT-DUE            TO TRUE
+           ELSE
+           IF A-S-ESTIMATED-USAGE = ZERO
+               NEXT SENTENCE
+           ELSE
+               MOVE A-S-LAST-DELIVERY     TO WS-DAY-CALC-YYMMDD
+               PERFORM 000-COMPUTE-DAY-NUMBER
+               MOVE WS-DAY-CALC-RESULT    TO WS-DAY-NUMBER-1
+
+               MOVE COMM-TRAN-DATE        TO WS-DAY-CALC-YYMMDD
+               PERFORM 000-COMPUTE-DAY-NUMBER
+               MOVE WS-DAY-CALC-RESULT    TO WS-DAY-NUMBER-2
+
+               COMPUTE WS-DAYS-ELAPSED =
+                   WS-DAY-NUMBER-2 - WS-DAY-NUMBER-1
+
+               MOVE ZERO                  TO WS-DD-DAILY-RATE
+               IF A-S-EST-GALLONS-USED > ZERO
+               AND WS-DAYS-ELAPSED > ZERO
+                   COMPUTE WS-DD-DAILY-RATE ROUNDED =
+                       A-S-EST-GALLONS-USED / WS-DAYS-ELAPSED
+
+               IF WS-DD-DAILY-RATE > ZERO
+                   COMPUTE WS-DAYS-REMAINING =
+                       (A-S-SIZE-OF-TANK - A-S-EST-GALLONS-USED)
+                           / WS-DD-DAILY-RATE
+               ELSE
+                   COMPUTE WS-DAYS-SUPPLY =
+                       (A-S-SIZE-OF-TANK * 360) / A-S-ESTIMATED-USAGE
+                   COMPUTE WS-DAYS-REMAINING =
+                       WS-DAYS-SUPPLY - WS-DAYS-ELAPSED
+
+               IF WS-DAYS-REMAINING NOT > 14
+                   SET ACCOUNT-DUE        TO TRUE.
+
+       000-COMPUTE-DAY-NUMBER.
+
+      * 360-day-year, 30-day-month approximation, good enough to rank
+      * accounts by how soon a tank runs dry; not a calendar day-count.
+           MOVE WS-DAY-CALC-YYMMDD        TO Y2K-YYMMDD-3.
+           PERFORM 000-Y2K-WINDOW-3.
+
+           COMPUTE WS-CCYY = Y2K-DATE-3 / 10000.
+           COMPUTE WS-MMDD = Y2K-DATE-3 - (WS-CCYY * 10000).
+           COMPUTE WS-MO   = WS-MMDD / 100.
+           COMPUTE WS-DA   = WS-MMDD - (WS-MO * 100).
+
+           COMPUTE WS-DAY-CALC-RESULT =
+               (WS-CCYY * 360) + ((WS-MO - 1) * 30) + WS-DA.
+
+       000-FILL-ENTRY.
+
+           MOVE SPACE                     TO SCHEDULE-LINE.
+           MOVE A-S-ACCOUNT-ID            TO SCH-ACCOUNT-ID.
+           MOVE A-S-NAME-LAST             TO SCH-NAME-LAST.
+           MOVE A-S-SIZE-OF-TANK          TO SCH-TANK.
+           MOVE A-S-ESTIMATED-USAGE       TO SCH-USAGE.
+
+           IF A-S-LAST-DELIVERY = ZERO
+               MOVE '  Never' TO SCH-LAST-DELIVERY
+           ELSE
+               MOVE A-S-LAST-DELIVERY     TO WS-DATE-BREAKOUT
+               MOVE WS-DATE-MM            TO SCH-LD-MM
+               MOVE WS-DATE-DD            TO SCH-LD-DD
+               MOVE WS-DATE-YY            TO SCH-LD-YY.
+
+           IF A-S-ESTIMATED-USAGE = ZERO
+               MOVE SPACE                 TO SCH-DAYS-LEFT
+           ELSE
+               MOVE WS-DAYS-REMAINING     TO SCH-DAYS-LEFT.
+
+           IF ACCOUNT-DUE
+               MOVE 'DUE'                 TO SCH-DUE-FLAG
+           ELSE
+               MOVE SPACE                 TO SCH-DUE-FLAG.
+
+           IF I = 1
+               MOVE SCHEDULE-LINE         TO M9E1O
+           ELSE
+           IF I = 2
+               MOVE SCHEDULE-LINE         TO M9E2O
+           ELSE
+           IF I = 3
+               MOVE SCHEDULE-LINE         TO M9E3O
+           ELSE
+           IF I = 4
+               MOVE SCHEDULE-LINE         TO M9E4O
+           ELSE
+           IF I = 5
+               MOVE SCHEDULE-LINE         TO M9E5O
+           ELSE
+           IF I = 6
+               MOVE SCHEDULE-LINE         TO M9E6O.
+
+       000-BLANK-ENTRY.
+
+           MOVE SPACE                     TO SCHEDULE-LINE.
+
+           IF A-S-ACCOUNT-ID NOT > COMM-MAX-ACCOUNT-ID
+               MOVE A-S-ACCOUNT-ID        TO SCH-ACCOUNT-ID
+               MOVE 'Unavailable'         TO SCH-NAME-LAST.
+
+           IF I = 1
+               MOVE SCHEDULE-LINE         TO M9E1O
+           ELSE
+           IF I = 2
+               MOVE SCHEDULE-LINE         TO M9E2O
+           ELSE
+           IF I = 3
+               MOVE SCHEDULE-LINE         TO M9E3O
+           ELSE
+           IF I = 4
+               MOVE SCHEDULE-LINE         TO M9E4O
+           ELSE
+           IF I = 5
+               MOVE SCHEDULE-LINE         TO M9E5O
+           ELSE
+           IF I = 6
+               MOVE SCHEDULE-LINE         TO M9E6O.
+
+       000-RECEIVE-MAP.
+
+           IF EIBAID = DFHPF11
+               SET EXIT-SCREEN TO TRUE
+           ELSE
+               IF EIBAID = DFHPF12
+               OR EIBAID = DFHPF24
+                   SET EXIT-SCREEN TO TRUE
+               ELSE
+                   PERFORM 000-SCROLL.
+
+       000-SCROLL.
+
+           IF EIBAID = DFHENTER
+               NEXT SENTENCE
+           ELSE
+               IF EIBAID = DFHPF1
+                   MOVE COMM-MIN-ACCOUNT-ID TO COMM-ACCOUNT-ID
+               ELSE
+                   IF EIBAID = DFHPF7
+                       SUBTRACT 6 FROM COMM-ACCOUNT-ID
+                   ELSE
+                       IF EIBAID = DFHPF8
+                           ADD 6 TO COMM-ACCOUNT-ID
+                       ELSE
+                           PERFORM 000-ALARM.
+
+           IF COMM-ACCOUNT-ID > COMM-MAX-ACCOUNT-ID
+               MOVE COMM-MAX-ACCOUNT-ID   TO COMM-ACCOUNT-ID
+           ELSE
+               IF COMM-ACCOUNT-ID < COMM-MIN-ACCOUNT-ID
+                   MOVE COMM-MIN-ACCOUNT-ID TO COMM-ACCOUNT-ID.
+
+       000-ALARM.
+
+           EXEC CICS SEND CONTROL
+               FREEKB
+               ALARM
+           END-EXEC.
+
+           COPY SLICKNUM.
