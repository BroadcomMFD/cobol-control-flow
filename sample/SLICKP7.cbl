@@ -0,0 +1,372 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKP7.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Payment Posting - apply a customer payment against  *
+      *             an account's budget-plan balance, reached from PF3  *
+      *             on the Update Account screen (SLICKP3).             *
+      *                                                                 *
+      *             Once the payment is posted, 000-PRINT-RECEIPT       *
+      *             queues a print line for the amount received to      *
+      *             PRTR so the CSR can hand over or mail a paper       *
+      *             receipt immediately.                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY SLICKM7.
+
+           COPY DFHAID.
+
+           COPY ACCTFILE.
+
+           COPY PRINTQ.
+
+       01  WS-MAP-FIELDS.
+           03  WS-AMOUNT                     PIC 9(08) VALUE ZERO.
+           03  WS-LAST-AID                   PIC X(01) VALUE SPACE.
+
+       01  WS-EXIT-STATUS                    PIC X(01) VALUE SPACE.
+           88  EXIT-SCREEN                   VALUE 'Y'.
+
+       01  WS-NEW-ENTRY                      PIC 9(04) VALUE ZERO.
+       01  WS-PAYMENT-RECORD                 PIC 9(04) VALUE ZERO.
+       01  WS-PAYMENT-SUB                    PIC 9(02) VALUE ZERO.
+       01  WS-NAME-LAST                      PIC X(16) VALUE SPACE.
+
+       01  PAYMENT-POSTED-MESSAGE.
+           03  FILLER                        PIC X(20) VALUE
+                                             'Payment posted for  '.
+           03  P-P-AMOUNT                    PIC X(10).
+
+       01  RECEIPT-HEADER-LINE.
+           03  FILLER                        PIC X(17) VALUE
+                                             'PAYMENT RECEIPT  '.
+           03  FILLER                        PIC X(08) VALUE
+                                             'ACCOUNT '.
+           03  RC-ACCOUNT-ID                 PIC ZZZZ9.
+           03  FILLER                        PIC X(02) VALUE SPACE.
+           03  RC-LAST                       PIC X(16).
+           03  FILLER                        PIC X(02) VALUE SPACE.
+           03  RC-DATE                       PIC X(12).
+
+       01  RECEIPT-PAYMENT-LINE.
+           03  FILLER                        PIC X(11) VALUE
+                                             'Payment of '.
+           03  RC-AMOUNT                     PIC X(10).
+           03  FILLER                        PIC X(10) VALUE
+                                             ' received.'.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           03  FILLER                        PIC X(01)
+                                             OCCURS 1 TO 4096 TIMES
+                                             DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+
+       000-START-PROCESSING.
+
+           MOVE DFHCOMMAREA           TO SLICK-COMM.
+           MOVE LOW-VALUES            TO SLICKM7I.
+
+           IF COMM-INIT
+               PERFORM 000-INITIALIZATION
+
+           ELSE
+               MOVE COMM-SAVE         TO WS-MAP-FIELDS
+               PERFORM 000-RECEIVE-MAP.
+
+           MOVE WS-MAP-FIELDS         TO COMM-SAVE.
+
+           IF EXIT-SCREEN
+               EXEC CICS RETURN
+                   TRANSID  (COMM-RETURN-TRAN)
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC
+
+           ELSE
+           IF COMM-NEXT-TRAN = EIBTRNID
+               PERFORM 000-SEND-MAP
+
+               EXEC CICS RETURN
+                   TRANSID (COMM-NEXT-TRAN)
+                   COMMAREA (SLICK-COMM)
+               END-EXEC
+
+           ELSE
+               SET COMM-INIT          TO TRUE
+
+               EXEC CICS RETURN
+                   TRANSID  (COMM-RETURN-TRAN)
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC.
+
+       000-INITIALIZATION.
+
+           MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
+
+           EXEC CICS READ
+               FILE      ('ACCTFILE')
+               INTO      (ACCOUNT-STATISTICS-RECORD)
+               RIDFLD    (A-S-KEY)
+               LENGTH    (ACCTFILE-LENGTH)
+               KEYLENGTH (ACCTFILE-KEYLENGTH)
+               RESP      (ACCTFILE-RESP)
+               RESP2     (ACCTFILE-RESP2)
+           END-EXEC.
+
+           MOVE ZERO                  TO WS-AMOUNT.
+           MOVE SPACE                 TO WS-LAST-AID.
+
+           MOVE EIBTRNID              TO COMM-NEXT-TRAN.
+           MOVE SPACE                 TO COMM-INIT-FLAG.
+
+       000-SEND-MAP.
+
+           MOVE COMM-DISPLAY-DATE     TO M7DATEO.
+           MOVE COMM-ACCOUNT-ID       TO M7IDO.
+           MOVE A-S-NAME-LAST         TO M7LASTO.
+           MOVE COMM-MESSAGE          TO M7MSGO.
+           MOVE SPACE                 TO COMM-MESSAGE.
+
+           MOVE A-S-BALANCE           TO NUM-9.
+           MOVE DOLLARS-9             TO D-9.
+           MOVE CENTS-9               TO C-9.
+           MOVE DC-9                  TO M7BALO.
+
+           MOVE WS-AMOUNT             TO NUM-8.
+           MOVE DOLLARS-8             TO D-8.
+           MOVE CENTS-8               TO C-8.
+           MOVE DC-8                  TO M7AMTO.
+
+           IF NOT BAD-DATA
+               MOVE -1                TO M7AMTL.
+
+           EXEC CICS SEND
+               MAP ('SLICKM7')
+               CURSOR
+               ERASE
+           END-EXEC.
+
+           IF M7MSGO NOT = SPACE
+               PERFORM 000-ALARM.
+
+       000-RECEIVE-MAP.
+
+           IF EIBAID = DFHPF11
+               MOVE 'Payment entry cancelled.' TO COMM-MESSAGE
+               SET COMM-INIT          TO TRUE
+               SET EXIT-SCREEN        TO TRUE
+           ELSE
+               IF EIBAID = DFHPF12
+               OR EIBAID = DFHPF24
+                   MOVE 'Payment entry cancelled.' TO COMM-MESSAGE
+                   SET COMM-INIT      TO TRUE
+                   SET EXIT-SCREEN    TO TRUE
+               ELSE
+                   PERFORM 000-PROCESS-FIELDS
+                   MOVE EIBAID        TO WS-LAST-AID.
+
+       000-PROCESS-FIELDS.
+
+           EXEC CICS RECEIVE
+               MAP   ('SLICKM7')
+               RESP  (COMM-RESP)
+           END-EXEC.
+
+           PERFORM 000-VALIDATE-MAP-FIELDS.
+           SET MAP-RECEIVED           TO TRUE.
+
+           IF EIBAID NOT = DFHENTER
+               MOVE 'Invalid Key.'
+                                      TO COMM-MESSAGE
+           ELSE
+               IF BAD-DATA
+                   MOVE 'Enter required field(s).'
+                                      TO COMM-MESSAGE
+               ELSE
+                   PERFORM 000-POST-PAYMENT.
+
+       000-VALIDATE-MAP-FIELDS.
+
+      * Payment Amount (Required)
+           IF M7AMTL = ZERO
+               MOVE WS-AMOUNT         TO NUM-8
+               MOVE DOLLARS-8         TO D-8
+               MOVE CENTS-8           TO C-8
+               MOVE DC-8              TO M7AMTI
+           ELSE
+               SET MAP-CHANGED        TO TRUE
+               MOVE 8                 TO WS-FIELD-SIZE
+               MOVE M7AMTI            TO CH-ARRAY
+               PERFORM 000-MONEY-FIELD
+               MOVE CH-ARRAY          TO WS-AMOUNT
+               MOVE DC-8              TO M7AMTI.
+
+           IF WS-AMOUNT = ZERO
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO M7AMTL.
+
+       000-POST-PAYMENT.
+
+           MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
+
+           EXEC CICS READ
+               FILE      ('ACCTFILE')
+               INTO      (ACCOUNT-STATISTICS-RECORD)
+               RIDFLD    (A-S-KEY)
+               LENGTH    (ACCTFILE-LENGTH)
+               KEYLENGTH (ACCTFILE-KEYLENGTH)
+               RESP      (ACCTFILE-RESP)
+               RESP2     (ACCTFILE-RESP2)
+               UPDATE
+           END-EXEC.
+
+           IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Error updating account file.'
+                                         TO COMM-MESSAGE
+           ELSE
+               MOVE A-S-NAME-LAST        TO WS-NAME-LAST
+
+               COMPUTE WS-NEW-ENTRY = A-S-PAYMENT-ENTRIES + 1
+               COMPUTE WS-PAYMENT-RECORD =
+                   (WS-NEW-ENTRY - 1) / 20
+               COMPUTE WS-PAYMENT-SUB =
+                   WS-NEW-ENTRY - (WS-PAYMENT-RECORD * 20)
+
+               ADD 1                     TO A-S-PAYMENT-ENTRIES
+               MOVE COMM-TRAN-DATE       TO A-S-LAST-PAYMENT
+
+               COMPUTE A-S-BALANCE = A-S-BALANCE - WS-AMOUNT
+
+               EXEC CICS REWRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-STATISTICS-RECORD)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC
+
+               IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+                   MOVE ACCTFILE-RESP     TO ERROR-RESP
+                   MOVE ACCTFILE-RESP2    TO ERROR-RESP2
+                   MOVE A-S-KEY           TO ERROR-KEY
+                   MOVE 'Rewrite'         TO ERROR-TYPE
+                   MOVE ERROR-MESSAGE     TO COMM-MESSAGE
+               ELSE
+                   PERFORM 000-WRITE-PAYMENT-ENTRY.
+
+       000-WRITE-PAYMENT-ENTRY.
+
+           MOVE COMM-ACCOUNT-ID       TO A-P-ACCOUNT-ID.
+           MOVE A-P-RECORD-TYPE       TO A-P-KEY-TYPE.
+           MOVE WS-PAYMENT-RECORD     TO A-P-RECORD-NUMBER.
+
+           IF WS-PAYMENT-SUB = 1
+               MOVE SPACE             TO ACCOUNT-PAYMENT-RECORD
+               MOVE COMM-ACCOUNT-ID   TO A-P-ACCOUNT-ID
+               MOVE A-P-RECORD-TYPE   TO A-P-KEY-TYPE
+               MOVE WS-PAYMENT-RECORD
+                                      TO A-P-RECORD-NUMBER
+               MOVE WS-AMOUNT         TO A-P-AMOUNT (WS-PAYMENT-SUB)
+               MOVE COMM-TRAN-DATE    TO
+                                      A-P-DATE-OF-PAYMENT (WS-PAYMENT-SUB)
+
+               EXEC CICS WRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-PAYMENT-RECORD)
+                   RIDFLD     (A-P-KEY)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   KEYLENGTH  (ACCTFILE-KEYLENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC
+
+           ELSE
+               EXEC CICS READ
+                   FILE      ('ACCTFILE')
+                   INTO      (ACCOUNT-PAYMENT-RECORD)
+                   RIDFLD    (A-P-KEY)
+                   LENGTH    (ACCTFILE-LENGTH)
+                   KEYLENGTH (ACCTFILE-KEYLENGTH)
+                   RESP      (ACCTFILE-RESP)
+                   RESP2     (ACCTFILE-RESP2)
+                   UPDATE
+               END-EXEC
+
+               MOVE WS-AMOUNT         TO A-P-AMOUNT (WS-PAYMENT-SUB)
+               MOVE COMM-TRAN-DATE    TO
+                                      A-P-DATE-OF-PAYMENT (WS-PAYMENT-SUB)
+
+               EXEC CICS REWRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-PAYMENT-RECORD)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC.
+
+           IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE ACCTFILE-RESP        TO ERROR-RESP
+               MOVE ACCTFILE-RESP2       TO ERROR-RESP2
+               MOVE A-P-KEY              TO ERROR-KEY
+               MOVE 'Payment'            TO ERROR-TYPE
+               MOVE ERROR-MESSAGE        TO COMM-MESSAGE
+           ELSE
+               PERFORM 000-PRINT-RECEIPT
+               MOVE WS-AMOUNT            TO NUM-8
+               MOVE DOLLARS-8            TO D-8
+               MOVE CENTS-8              TO C-8
+               MOVE DC-8                 TO P-P-AMOUNT
+               MOVE PAYMENT-POSTED-MESSAGE
+                                         TO COMM-MESSAGE
+               SET COMM-INIT             TO TRUE
+               SET EXIT-SCREEN           TO TRUE.
+
+       000-PRINT-RECEIPT.
+
+           MOVE COMM-ACCOUNT-ID       TO RC-ACCOUNT-ID.
+           MOVE WS-NAME-LAST          TO RC-LAST.
+           MOVE COMM-DISPLAY-DATE     TO RC-DATE.
+           MOVE RECEIPT-HEADER-LINE   TO RECEIPT-LINE.
+
+           EXEC CICS WRITEQ TD
+               QUEUE  (PRINTQ-QUEUE-NAME)
+               FROM   (RECEIPT-LINE)
+               LENGTH (LENGTH OF RECEIPT-LINE)
+           END-EXEC.
+
+           MOVE WS-AMOUNT             TO NUM-8.
+           MOVE DOLLARS-8             TO D-8.
+           MOVE CENTS-8               TO C-8.
+           MOVE DC-8                  TO RC-AMOUNT.
+
+           MOVE RECEIPT-PAYMENT-LINE  TO RECEIPT-LINE.
+
+           EXEC CICS WRITEQ TD
+               QUEUE  (PRINTQ-QUEUE-NAME)
+               FROM   (RECEIPT-LINE)
+               LENGTH (LENGTH OF RECEIPT-LINE)
+           END-EXEC.
+
+       000-ALARM.
+
+           EXEC CICS SEND CONTROL
+               FREEKB
+               ALARM
+           END-EXEC.
+
+           COPY SLICKNUM.
