@@ -4,6 +4,11 @@
        AUTHOR.     Ira M. Slick.
       ******************************************************************
       *DESCRIPTION: Update Account                                     *
+      *                                                                *
+      *             M3ROUTEI lets a CSR reassign an account's delivery *
+      *             route/zone independent of the mailing address, so  *
+      *             an account can move to whichever route actually    *
+      *             drives past their street.                          *
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -31,6 +36,7 @@
            03  WS-STATE                      PIC X(02) VALUE SPACE.
            03  WS-ZIP                        PIC 9(05) VALUE ZERO.
            03  WS-ZIP-EX                     PIC 9(04) VALUE ZERO.
+           03  WS-ROUTE-CODE                 PIC X(04) VALUE SPACE.
            03  WS-TEL-1A                     PIC 9(03) VALUE ZERO.
            03  WS-TEL-1B                     PIC 9(03) VALUE ZERO.
            03  WS-TEL-1C                     PIC 9(04) VALUE ZERO.
@@ -41,14 +47,15 @@
            03  WS-SIZE-OF-TANK               PIC 9(04) VALUE ZERO.
            03  WS-UNIT-PRICE                 PIC 9(05) VALUE ZERO.
            03  WS-ESTIMATED-USAGE            PIC 9(04) VALUE ZERO.
-           03  WS-ESTIMATED-COST             PIC 9(08) VALUE ZERO.
-           03  WS-BUDGET-AMOUNT              PIC 9(08) VALUE ZERO.
+           03  WS-ESTIMATED-COST             PIC 9(09) VALUE ZERO.
+           03  WS-BUDGET-AMOUNT              PIC 9(09) VALUE ZERO.
            03  WS-END-OF-CONTRACT.
-               05  WS-END-YY                 PIC 9(02) VALUE ZERO.
+               05  WS-END-CCYY               PIC 9(04) VALUE ZERO.
                    88  ACCOUNT-ACTIVE        VALUE ZERO.
                05  WS-END-MM                 PIC 9(02) VALUE ZERO.
                05  WS-END-DD                 PIC 9(02) VALUE ZERO.
            03  WS-LAST-AID                   PIC X(01) VALUE SPACE.
+           03  WS-CHANGE-SEQ                 PIC 9(08) VALUE ZERO.
 
        01  WS-EXIT                           PIC X(11) VALUE
                                              'Slick ended'.
@@ -77,6 +84,46 @@
 
            MOVE WS-MAP-FIELDS         TO COMM-SAVE.
 
+           IF COMM-UPDATE-DELIVERY
+               MOVE COMM-NEXT-TRAN    TO COMM-RETURN-TRAN
+
+               EXEC CICS RETURN
+                   TRANSID  ('SLK6')
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC
+
+           ELSE
+           IF COMM-UPDATE-PAYMENT
+               MOVE COMM-NEXT-TRAN    TO COMM-RETURN-TRAN
+
+               EXEC CICS RETURN
+                   TRANSID  ('SLK7')
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC
+
+           ELSE
+           IF COMM-UPDATE-SERVICE
+               MOVE COMM-NEXT-TRAN    TO COMM-RETURN-TRAN
+
+               EXEC CICS RETURN
+                   TRANSID  ('SLK8')
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC
+
+           ELSE
+           IF COMM-CONTACT-LOG
+               MOVE COMM-NEXT-TRAN    TO COMM-RETURN-TRAN
+
+               EXEC CICS RETURN
+                   TRANSID  ('SLKB')
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC
+
+           ELSE
            IF COMM-NEXT-TRAN = EIBTRNID
                PERFORM 000-SEND-MAP
 
@@ -121,6 +168,7 @@
        000-READ-STATISTICS.
 
            MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
 
            EXEC CICS READ
                FILE      ('ACCTFILE')
@@ -141,6 +189,7 @@
                MOVE A-S-STATE             TO WS-STATE
                MOVE A-S-ZIP               TO WS-ZIP
                MOVE A-S-ZIP-EX            TO WS-ZIP-EX
+               MOVE A-S-ROUTE-CODE        TO WS-ROUTE-CODE
                MOVE A-S-TEL-1A            TO WS-TEL-1A
                MOVE A-S-TEL-1B            TO WS-TEL-1B
                MOVE A-S-TEL-1C            TO WS-TEL-1C
@@ -154,6 +203,7 @@
                MOVE A-S-ESTIMATED-COST    TO WS-ESTIMATED-COST
                MOVE A-S-BUDGET-AMOUNT     TO WS-BUDGET-AMOUNT
                MOVE A-S-END-OF-CONTRACT   TO WS-END-OF-CONTRACT
+               MOVE A-S-CHANGE-SEQ        TO WS-CHANGE-SEQ
 
            ELSE
                MOVE 'Error reading account file.'
@@ -170,6 +220,7 @@
            MOVE WS-STATE                  TO M3STATEO.
            MOVE WS-ZIP                    TO M3ZIPO.
            MOVE WS-ZIP-EX                 TO M3ZIPXO.
+           MOVE WS-ROUTE-CODE             TO M3ROUTEO.
            MOVE WS-TEL-1A                 TO M3TEL1AO.
            MOVE WS-TEL-1B                 TO M3TEL1BO.
            MOVE WS-TEL-1C                 TO M3TEL1CO.
@@ -183,14 +234,14 @@
            MOVE DOLLARS-5                 TO D-5.
            MOVE CENTS-5                   TO C-5.
            MOVE DC-5                      TO M3UNITO.
-           MOVE WS-ESTIMATED-COST         TO NUM-8.
-           MOVE DOLLARS-8                 TO D-8.
-           MOVE CENTS-8                   TO C-8.
-           MOVE DC-8                      TO M3COSTO.
-           MOVE WS-BUDGET-AMOUNT          TO NUM-8.
-           MOVE DOLLARS-8                 TO D-8.
-           MOVE CENTS-8                   TO C-8.
-           MOVE DC-8                      TO M3PAYO.
+           MOVE WS-ESTIMATED-COST         TO NUM-9.
+           MOVE DOLLARS-9                 TO D-9.
+           MOVE CENTS-9                   TO C-9.
+           MOVE DC-9                      TO M3COSTO.
+           MOVE WS-BUDGET-AMOUNT          TO NUM-9.
+           MOVE DOLLARS-9                 TO D-9.
+           MOVE CENTS-9                   TO C-9.
+           MOVE DC-9                      TO M3PAYO.
 
        000-SEND-MAP.
 
@@ -248,7 +299,7 @@
                NEXT SENTENCE
            ELSE
                IF EIBAID NOT = DFHPF1 AND DFHPF2 AND DFHPF3
-                           AND DFHPF4 AND DFHPF5
+                           AND DFHPF4 AND DFHPF5 AND DFHPF6
                    MOVE 'Invalid Key.'
                                       TO COMM-MESSAGE
                ELSE
@@ -408,6 +459,14 @@
                MOVE CH-ARRAY          TO WS-ZIP-EX
                MOVE CH-ARRAY          TO M3ZIPXI.
 
+      * Route/Zone Code (Optional)
+           IF M3ROUTEL = ZERO
+               MOVE WS-ROUTE-CODE     TO M3ROUTEI
+           ELSE
+               INSPECT M3ROUTEI REPLACING ALL '_' BY ' '
+               SET MAP-CHANGED        TO TRUE
+               MOVE M3ROUTEI          TO WS-ROUTE-CODE.
+
       * Zip Code (Required)
            IF M3ZIPL = ZERO
                MOVE WS-ZIP            TO M3ZIPI
@@ -509,19 +568,19 @@
            COMPUTE WS-ESTIMATED-COST =
                (WS-ESTIMATED-USAGE * WS-UNIT-PRICE).
 
-           MOVE WS-ESTIMATED-COST         TO NUM-8.
-           MOVE DOLLARS-8                 TO D-8.
-           MOVE CENTS-8                   TO C-8.
-           MOVE DC-8                      TO M3COSTO.
+           MOVE WS-ESTIMATED-COST         TO NUM-9.
+           MOVE DOLLARS-9                 TO D-9.
+           MOVE CENTS-9                   TO C-9.
+           MOVE DC-9                      TO M3COSTO.
 
       * Budget Amount (Calculated)
            COMPUTE WS-BUDGET-AMOUNT =
                ((((WS-ESTIMATED-COST / 12) + 50) / 1000) * 1000).
 
-           MOVE WS-BUDGET-AMOUNT          TO NUM-8.
-           MOVE DOLLARS-8                 TO D-8.
-           MOVE CENTS-8                   TO C-8.
-           MOVE DC-8                      TO M3PAYO.
+           MOVE WS-BUDGET-AMOUNT          TO NUM-9.
+           MOVE DOLLARS-9                 TO D-9.
+           MOVE CENTS-9                   TO C-9.
+           MOVE DC-9                      TO M3PAYO.
 
        000-PROCESS-REQUEST.
 
@@ -556,12 +615,21 @@
            IF EIBAID = DFHPF5
                IF ACCOUNT-ACTIVE
                    MOVE COMM-TRAN-DATE      TO WS-END-OF-CONTRACT
+                   MOVE 'Account will be closed - PF1 to confirm.'
+                                            TO COMM-MESSAGE
                ELSE
-                   MOVE ZERO                TO WS-END-OF-CONTRACT.
+                   MOVE ZERO                TO WS-END-OF-CONTRACT
+                   MOVE 'Account will reopen - PF1 to confirm.'
+                                            TO COMM-MESSAGE
+           ELSE
+           IF EIBAID = DFHPF6
+               SET COMM-CONTACT-LOG         TO TRUE
+               SET COMM-INIT                TO TRUE.
 
        000-UPDATE-ACCOUNT.
 
            MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
 
            EXEC CICS READ
                FILE      ('ACCTFILE')
@@ -577,15 +645,22 @@
            IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
                MOVE 'Error updating account file.'
                                          TO COMM-MESSAGE
+           ELSE
+           IF A-S-CHANGE-SEQ NOT = WS-CHANGE-SEQ
+               MOVE 'Record changed since opened - redisplay.'
+                                         TO COMM-MESSAGE
            ELSE
                MOVE WS-NAME-LAST         TO A-S-NAME-LAST
                MOVE WS-NAME-FIRST        TO A-S-NAME-FIRST
                MOVE WS-NAME-INITIAL      TO A-S-NAME-INITIAL
                MOVE WS-ADDRESS           TO A-S-ADDRESS
+               MOVE WS-NAME-LAST         TO A-S-NX-NAME-LAST
+               MOVE WS-ADDRESS           TO A-S-NX-ADDRESS
                MOVE WS-CITY              TO A-S-CITY
                MOVE WS-STATE             TO A-S-STATE
                MOVE WS-ZIP               TO A-S-ZIP
                MOVE WS-ZIP-EX            TO A-S-ZIP-EX
+               MOVE WS-ROUTE-CODE        TO A-S-ROUTE-CODE
                MOVE WS-TEL-1A            TO A-S-TEL-1A
                MOVE WS-TEL-1B            TO A-S-TEL-1B
                MOVE WS-TEL-1C            TO A-S-TEL-1C
@@ -598,7 +673,26 @@
                MOVE WS-ESTIMATED-USAGE   TO A-S-ESTIMATED-USAGE
                MOVE WS-ESTIMATED-COST    TO A-S-ESTIMATED-COST
                MOVE WS-BUDGET-AMOUNT     TO A-S-BUDGET-AMOUNT
+
+               IF WS-END-CCYY = ZERO
+                   IF A-S-END-OF-CONTRACT NOT = ZERO
+                       SET CLOSURE-NONE      TO TRUE
+                       MOVE 'N'              TO A-S-REFUND-DUE
+                   END-IF
+               ELSE
+                   IF A-S-END-OF-CONTRACT = ZERO
+                       SET CLOSURE-PENDING   TO TRUE
+                       IF A-S-BALANCE < ZERO
+                           SET REFUND-DUE    TO TRUE
+                       ELSE
+                           MOVE 'N'          TO A-S-REFUND-DUE
+                       END-IF
+                   END-IF
+               END-IF
+
                MOVE WS-END-OF-CONTRACT   TO A-S-END-OF-CONTRACT
+               ADD 1                     TO A-S-CHANGE-SEQ
+               MOVE COMM-OPERATOR-ID     TO A-S-LAST-OPERATOR
 
                EXEC CICS REWRITE
                    FILE       ('ACCTFILE')
@@ -614,6 +708,14 @@
                    MOVE A-S-KEY           TO ERROR-KEY
                    MOVE 'Rewrite'         TO ERROR-TYPE
                    MOVE ERROR-MESSAGE     TO COMM-MESSAGE
+               ELSE
+               IF CLOSURE-PENDING
+                   IF REFUND-DUE
+                       MOVE 'Account updated - refund pending.'
+                                          TO COMM-MESSAGE
+                   ELSE
+                       MOVE 'Account updated - final bill pending.'
+                                          TO COMM-MESSAGE
                ELSE
                    MOVE 'Account updated.'
                                           TO COMM-MESSAGE.
