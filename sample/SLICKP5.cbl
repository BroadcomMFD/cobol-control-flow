@@ -58,8 +58,8 @@
                05  WS-N-P-YY                 PIC 9(02) VALUE ZERO.
                05  WS-N-P-MM                 PIC 9(02) VALUE ZERO.
                05  WS-N-P-DD                 PIC 9(02) VALUE ZERO.
-           03  WS-NEXT-PAYMENT-AMOUNT        PIC 9(08) VALUE ZERO.
-           03  WS-BALANCE                    PIC 9(08) VALUE ZERO.
+           03  WS-NEXT-PAYMENT-AMOUNT        PIC 9(09) VALUE ZERO.
+           03  WS-BALANCE                    PIC S9(09) VALUE ZERO.
            03  WS-CR                         PIC X(02) VALUE SPACE.
            03  WS-LAST-AID                   PIC X(01) VALUE SPACE.
 
@@ -137,6 +137,7 @@
        000-READ-STATISTICS.
 
            MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
 
            EXEC CICS READ
                FILE      ('ACCTFILE')
@@ -185,7 +186,7 @@
                IF NOT NO-SERVICE
                    PERFORM 000-READ-MAINTENANCE.
 
-               IF A-S-BALANCE < ZERO
+               IF WS-BALANCE < ZERO
                    MOVE 'CR'              TO WS-CR.
 
        000-READ-PAYMENT.
@@ -196,6 +197,8 @@
                GIVING A-P-RECORD-NUMBER
                REMAINDER WS-SUB.
 
+           MOVE A-P-RECORD-TYPE       TO A-P-KEY-TYPE.
+
            EXEC CICS READ
                FILE      ('ACCTFILE')
                INTO      (ACCOUNT-PAYMENT-RECORD)
@@ -223,6 +226,8 @@
                GIVING A-D-RECORD-NUMBER
                REMAINDER WS-SUB.
 
+           MOVE A-D-RECORD-TYPE       TO A-D-KEY-TYPE.
+
            EXEC CICS READ
                FILE      ('ACCTFILE')
                INTO      (ACCOUNT-DELIVERY-RECORD)
@@ -251,6 +256,8 @@
                GIVING A-M-RECORD-NUMBER
                REMAINDER WS-SUB.
 
+           MOVE A-M-RECORD-TYPE       TO A-M-KEY-TYPE.
+
            EXEC CICS READ
                FILE      ('ACCTFILE')
                INTO      (ACCOUNT-MAINTENANCE-RECORD)
@@ -319,14 +326,14 @@
            MOVE WS-N-P-MM                 TO WORK-MM.
            MOVE WS-N-P-DD                 TO WORK-DD.
            MOVE WORK-DATE                 TO M5DNEXTO.
-           MOVE WS-NEXT-PAYMENT-AMOUNT    TO NUM-8.
-           MOVE DOLLARS-8                 TO D-8.
-           MOVE CENTS-8                   TO C-8.
-           MOVE DC-8                      TO M5ANEXTO.
-           MOVE WS-BALANCE                TO NUM-8.
-           MOVE DOLLARS-8                 TO D-8.
-           MOVE CENTS-8                   TO C-8.
-           MOVE DC-8                      TO M5BALO.
+           MOVE WS-NEXT-PAYMENT-AMOUNT    TO NUM-9.
+           MOVE DOLLARS-9                 TO D-9.
+           MOVE CENTS-9                   TO C-9.
+           MOVE DC-9                      TO M5ANEXTO.
+           MOVE WS-BALANCE                TO NUM-9.
+           MOVE DOLLARS-9                 TO D-9.
+           MOVE CENTS-9                   TO C-9.
+           MOVE DC-9                      TO M5BALO.
            MOVE WS-CR                     TO M5CRO.
 
        000-SEND-MAP.
