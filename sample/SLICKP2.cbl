@@ -4,6 +4,11 @@
        AUTHOR.     Ira M. Slick.
       ******************************************************************
       *DESCRIPTION: List Accounts                                      *
+      *             000-FIND-ACCOUNT also doubles as an account-find   *
+      *             by name, zip, or - since request 021 - a 10-digit  *
+      *             home phone number (A-S-TEL-1A/B/C), so a CSR       *
+      *             working from caller ID can jump straight to an     *
+      *             account instead of scrolling to find it by eye.    *
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -58,6 +63,18 @@
        01  WS-EXIT                           PIC X(11) VALUE
                                              'Slick ended'.
 
+       01  WS-FIND-STATUS                    PIC X(01) VALUE SPACE.
+           88  FIND-MATCHED                  VALUE 'Y'.
+       01  WS-FIND-TYPE                      PIC X(01) VALUE SPACE.
+           88  FIND-IS-ZIP                   VALUE 'Z'.
+           88  FIND-IS-PHONE                 VALUE 'P'.
+       01  WS-FIND-ZIP                       PIC 9(05) VALUE ZERO.
+       01  WS-FIND-PHONE.
+           03  WS-FIND-PHONE-A               PIC 9(03).
+           03  WS-FIND-PHONE-B               PIC 9(03).
+           03  WS-FIND-PHONE-C               PIC 9(04).
+       01  WS-FIND-LENGTH                    PIC 9(02) VALUE ZERO.
+
        LINKAGE SECTION.
 
        01  DFHCOMMAREA.
@@ -119,6 +136,7 @@
        000-SEND-MAP.
 
            MOVE COMM-ACCOUNT-ID           TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE           TO A-S-KEY-TYPE.
            MOVE COMM-DISPLAY-DATE         TO M2DATEO.
            MOVE COMM-MESSAGE              TO M2MSGO.
            MOVE SPACE                     TO COMM-MESSAGE.
@@ -247,7 +265,10 @@
        000-SCROLL.
 
            IF EIBAID = DFHENTER
-               NEXT SENTENCE
+               IF M2FINDI NOT = SPACE
+                   PERFORM 000-FIND-ACCOUNT
+               ELSE
+                   NEXT SENTENCE
            ELSE
                IF EIBAID = DFHPF1
                    MOVE 1001 TO COMM-ACCOUNT-ID
@@ -277,6 +298,82 @@
                ALARM
            END-EXEC.
 
+       000-FIND-ACCOUNT.
+
+           INSPECT M2FINDI REPLACING ALL '_' BY SPACE.
+
+           MOVE ZERO                  TO WS-FIND-LENGTH.
+           PERFORM 000-FIND-LENGTH
+               VARYING WORK-NUM FROM 1 BY 1
+                 UNTIL WORK-NUM > 20.
+
+           MOVE SPACE                 TO WS-FIND-STATUS.
+           MOVE SPACE                 TO WS-FIND-TYPE.
+
+           IF WS-FIND-LENGTH = ZERO
+               MOVE 'Enter a name, zip or phone to find'
+                                       TO COMM-MESSAGE
+               PERFORM 000-ALARM
+
+           ELSE
+               IF WS-FIND-LENGTH = 5
+               AND M2FINDI(1:5) IS NUMERIC
+                   SET FIND-IS-ZIP    TO TRUE
+                   MOVE M2FINDI(1:5)  TO WS-FIND-ZIP
+               ELSE
+               IF WS-FIND-LENGTH = 10
+               AND M2FINDI(1:10) IS NUMERIC
+                   SET FIND-IS-PHONE  TO TRUE
+                   MOVE M2FINDI(1:10) TO WS-FIND-PHONE.
+
+               MOVE COMM-MIN-ACCOUNT-ID TO A-S-ACCOUNT-ID.
+               MOVE A-S-RECORD-TYPE     TO A-S-KEY-TYPE.
+
+               PERFORM 000-FIND-SCAN
+                   UNTIL A-S-ACCOUNT-ID > COMM-MAX-ACCOUNT-ID
+                      OR FIND-MATCHED.
+
+               IF FIND-MATCHED
+                   MOVE A-S-ACCOUNT-ID  TO COMM-ACCOUNT-ID
+               ELSE
+                   MOVE 'Account not found' TO COMM-MESSAGE
+                   PERFORM 000-ALARM.
+
+       000-FIND-LENGTH.
+
+           IF M2FINDI(WORK-NUM:1) NOT = SPACE
+               MOVE WORK-NUM          TO WS-FIND-LENGTH.
+
+       000-FIND-SCAN.
+
+           EXEC CICS READ
+               FILE      ('ACCTFILE')
+               INTO      (ACCOUNT-STATISTICS-RECORD)
+               RIDFLD    (A-S-KEY)
+               LENGTH    (ACCTFILE-LENGTH)
+               KEYLENGTH (ACCTFILE-KEYLENGTH)
+               RESP      (ACCTFILE-RESP)
+               RESP2     (ACCTFILE-RESP2)
+           END-EXEC.
+
+           IF ACCTFILE-RESP = DFHRESP(NORMAL)
+               IF FIND-IS-ZIP
+                   IF A-S-ZIP = WS-FIND-ZIP
+                       SET FIND-MATCHED TO TRUE
+               ELSE
+               IF FIND-IS-PHONE
+                   IF A-S-TEL-1A = WS-FIND-PHONE-A
+                   AND A-S-TEL-1B = WS-FIND-PHONE-B
+                   AND A-S-TEL-1C = WS-FIND-PHONE-C
+                       SET FIND-MATCHED TO TRUE
+               ELSE
+                   IF A-S-NAME-LAST(1:WS-FIND-LENGTH) =
+                      M2FINDI(1:WS-FIND-LENGTH)
+                       SET FIND-MATCHED TO TRUE.
+
+           IF NOT FIND-MATCHED
+               ADD 1 TO A-S-ACCOUNT-ID.
+
 
 
 
