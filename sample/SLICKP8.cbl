@@ -0,0 +1,398 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKP8.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Service/Maintenance Update - post a service call    *
+      *             entry against an account, reached from PF4 on the   *
+      *             Update Account screen (SLICKP3).                    *
+      *                                                                 *
+      *             Once the entry is posted, 000-SEND-NOTIFICATION     *
+      *             queues a customer-facing message - the service      *
+      *             charge, the same field SLICKP4 formats into         *
+      *             MAINTENANCE-MESSAGE - to NOTIFYQ for an external    *
+      *             email/text gateway to pick up.                      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY SLICKM8.
+
+           COPY DFHAID.
+
+           COPY ACCTFILE.
+
+           COPY EMPLFILE.
+
+           COPY NOTIFYQ.
+
+       01  WS-MAP-FIELDS.
+           03  WS-TECHNICIAN                 PIC 9(04) VALUE ZERO.
+           03  WS-SERVICE-CHARGE             PIC 9(08) VALUE ZERO.
+           03  WS-LAST-AID                   PIC X(01) VALUE SPACE.
+
+       01  WS-EXIT-STATUS                    PIC X(01) VALUE SPACE.
+           88  EXIT-SCREEN                   VALUE 'Y'.
+
+       01  WS-NEW-ENTRY                      PIC 9(04) VALUE ZERO.
+       01  WS-MAINTENANCE-RECORD             PIC 9(04) VALUE ZERO.
+       01  WS-MAINTENANCE-SUB                PIC 9(02) VALUE ZERO.
+
+       01  SERVICE-POSTED-MESSAGE.
+           03  FILLER                        PIC X(19) VALUE
+                                             'Service call posted'.
+           03  FILLER                        PIC X(01) VALUE SPACE.
+
+       01  SERVICE-NOTICE-MESSAGE.
+           03  FILLER                        PIC X(23) VALUE
+                                             'Service call completed'.
+           03  FILLER                        PIC X(13) VALUE
+                                             '; charge was '.
+           03  SN-SERVICE-CHARGE             PIC X(08).
+           03  FILLER                        PIC X(01) VALUE '.'.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           03  FILLER                        PIC X(01)
+                                             OCCURS 1 TO 4096 TIMES
+                                             DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+
+       000-START-PROCESSING.
+
+           MOVE DFHCOMMAREA           TO SLICK-COMM.
+           MOVE LOW-VALUES            TO SLICKM8I.
+
+           IF COMM-INIT
+               PERFORM 000-INITIALIZATION
+
+           ELSE
+               MOVE COMM-SAVE         TO WS-MAP-FIELDS
+               PERFORM 000-RECEIVE-MAP.
+
+           MOVE WS-MAP-FIELDS         TO COMM-SAVE.
+
+           IF EXIT-SCREEN
+               EXEC CICS RETURN
+                   TRANSID  (COMM-RETURN-TRAN)
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC
+
+           ELSE
+           IF COMM-NEXT-TRAN = EIBTRNID
+               PERFORM 000-SEND-MAP
+
+               EXEC CICS RETURN
+                   TRANSID (COMM-NEXT-TRAN)
+                   COMMAREA (SLICK-COMM)
+               END-EXEC
+
+           ELSE
+               SET COMM-INIT          TO TRUE
+
+               EXEC CICS RETURN
+                   TRANSID  (COMM-RETURN-TRAN)
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC.
+
+       000-INITIALIZATION.
+
+           MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
+
+           EXEC CICS READ
+               FILE      ('ACCTFILE')
+               INTO      (ACCOUNT-STATISTICS-RECORD)
+               RIDFLD    (A-S-KEY)
+               LENGTH    (ACCTFILE-LENGTH)
+               KEYLENGTH (ACCTFILE-KEYLENGTH)
+               RESP      (ACCTFILE-RESP)
+               RESP2     (ACCTFILE-RESP2)
+           END-EXEC.
+
+           MOVE ZERO                  TO WS-TECHNICIAN.
+           MOVE ZERO                  TO WS-SERVICE-CHARGE.
+           MOVE SPACE                 TO WS-LAST-AID.
+
+           MOVE EIBTRNID              TO COMM-NEXT-TRAN.
+           MOVE SPACE                 TO COMM-INIT-FLAG.
+
+       000-SEND-MAP.
+
+           MOVE COMM-DISPLAY-DATE     TO M8DATEO.
+           MOVE COMM-ACCOUNT-ID       TO M8IDO.
+           MOVE A-S-NAME-LAST         TO M8LASTO.
+           MOVE COMM-MESSAGE          TO M8MSGO.
+           MOVE SPACE                 TO COMM-MESSAGE.
+
+           MOVE WS-TECHNICIAN         TO M8TECHO.
+
+           MOVE WS-SERVICE-CHARGE     TO NUM-8.
+           MOVE DOLLARS-8             TO D-8.
+           MOVE CENTS-8               TO C-8.
+           MOVE DC-8                  TO M8CHGO.
+
+           IF NOT BAD-DATA
+               MOVE -1                TO M8TECHL.
+
+           EXEC CICS SEND
+               MAP ('SLICKM8')
+               CURSOR
+               ERASE
+           END-EXEC.
+
+           IF M8MSGO NOT = SPACE
+               PERFORM 000-ALARM.
+
+       000-RECEIVE-MAP.
+
+           IF EIBAID = DFHPF11
+               MOVE 'Service entry cancelled.' TO COMM-MESSAGE
+               SET COMM-INIT          TO TRUE
+               SET EXIT-SCREEN        TO TRUE
+           ELSE
+               IF EIBAID = DFHPF12
+               OR EIBAID = DFHPF24
+                   MOVE 'Service entry cancelled.' TO COMM-MESSAGE
+                   SET COMM-INIT      TO TRUE
+                   SET EXIT-SCREEN    TO TRUE
+               ELSE
+                   PERFORM 000-PROCESS-FIELDS
+                   MOVE EIBAID        TO WS-LAST-AID.
+
+       000-PROCESS-FIELDS.
+
+           EXEC CICS RECEIVE
+               MAP   ('SLICKM8')
+               RESP  (COMM-RESP)
+           END-EXEC.
+
+           PERFORM 000-VALIDATE-MAP-FIELDS.
+           SET MAP-RECEIVED           TO TRUE.
+
+           IF EIBAID NOT = DFHENTER
+               MOVE 'Invalid Key.'
+                                      TO COMM-MESSAGE
+           ELSE
+               IF BAD-DATA
+                   IF COMM-MESSAGE = SPACE
+                       MOVE 'Enter required field(s).'
+                                      TO COMM-MESSAGE
+                   END-IF
+               ELSE
+                   PERFORM 000-POST-SERVICE.
+
+       000-VALIDATE-MAP-FIELDS.
+
+      * Technician ID (Required)
+           IF M8TECHL = ZERO
+               MOVE WS-TECHNICIAN     TO M8TECHI
+           ELSE
+               SET MAP-CHANGED        TO TRUE
+               MOVE 4                 TO WS-FIELD-SIZE
+               MOVE M8TECHI           TO CH-ARRAY
+               PERFORM 000-NUM-FIELD
+               MOVE CH-ARRAY          TO WS-TECHNICIAN
+               MOVE CH-ARRAY          TO M8TECHI.
+
+           IF WS-TECHNICIAN = ZERO
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO M8TECHL
+           ELSE
+               PERFORM 000-VALIDATE-TECHNICIAN.
+
+      * Service Charge (Required)
+           IF M8CHGL = ZERO
+               MOVE WS-SERVICE-CHARGE TO NUM-8
+               MOVE DOLLARS-8         TO D-8
+               MOVE CENTS-8           TO C-8
+               MOVE DC-8              TO M8CHGI
+           ELSE
+               SET MAP-CHANGED        TO TRUE
+               MOVE 8                 TO WS-FIELD-SIZE
+               MOVE M8CHGI            TO CH-ARRAY
+               PERFORM 000-MONEY-FIELD
+               MOVE CH-ARRAY          TO WS-SERVICE-CHARGE
+               MOVE DC-8              TO M8CHGI.
+
+           IF WS-SERVICE-CHARGE = ZERO
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO M8CHGL.
+
+       000-VALIDATE-TECHNICIAN.
+
+           MOVE WS-TECHNICIAN         TO E-TECHNICIAN-ID.
+
+           EXEC CICS READ
+               FILE      ('EMPLOYEE')
+               INTO      (EMPLOYEE-RECORD)
+               RIDFLD    (E-KEY)
+               LENGTH    (EMPLFILE-LENGTH)
+               KEYLENGTH (EMPLFILE-KEYLENGTH)
+               RESP      (EMPLFILE-RESP)
+               RESP2     (EMPLFILE-RESP2)
+           END-EXEC.
+
+           IF EMPLFILE-RESP = DFHRESP(NOTFND)
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO M8TECHL
+               MOVE 'Unknown technician ID.' TO COMM-MESSAGE
+           ELSE
+           IF EMPLFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'SE14' TO COMM-ABCODE
+               EXEC CICS ABEND
+                   ABCODE (COMM-ABCODE)
+                   NODUMP
+               END-EXEC.
+
+       000-POST-SERVICE.
+
+           MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
+
+           EXEC CICS READ
+               FILE      ('ACCTFILE')
+               INTO      (ACCOUNT-STATISTICS-RECORD)
+               RIDFLD    (A-S-KEY)
+               LENGTH    (ACCTFILE-LENGTH)
+               KEYLENGTH (ACCTFILE-KEYLENGTH)
+               RESP      (ACCTFILE-RESP)
+               RESP2     (ACCTFILE-RESP2)
+               UPDATE
+           END-EXEC.
+
+           IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Error updating account file.'
+                                         TO COMM-MESSAGE
+           ELSE
+               COMPUTE WS-NEW-ENTRY = A-S-MAINTENANCE-ENTRIES + 1
+               COMPUTE WS-MAINTENANCE-RECORD =
+                   (WS-NEW-ENTRY - 1) / 10
+               COMPUTE WS-MAINTENANCE-SUB =
+                   WS-NEW-ENTRY - (WS-MAINTENANCE-RECORD * 10)
+
+               ADD 1                     TO A-S-MAINTENANCE-ENTRIES
+               MOVE COMM-TRAN-DATE       TO A-S-LAST-MAINTENANCE
+
+               COMPUTE A-S-BALANCE =
+                   A-S-BALANCE + WS-SERVICE-CHARGE
+
+               EXEC CICS REWRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-STATISTICS-RECORD)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC
+
+               IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+                   MOVE ACCTFILE-RESP     TO ERROR-RESP
+                   MOVE ACCTFILE-RESP2    TO ERROR-RESP2
+                   MOVE A-S-KEY           TO ERROR-KEY
+                   MOVE 'Rewrite'         TO ERROR-TYPE
+                   MOVE ERROR-MESSAGE     TO COMM-MESSAGE
+               ELSE
+                   PERFORM 000-WRITE-MAINTENANCE-ENTRY.
+
+       000-WRITE-MAINTENANCE-ENTRY.
+
+           MOVE COMM-ACCOUNT-ID       TO A-M-ACCOUNT-ID.
+           MOVE A-M-RECORD-TYPE       TO A-M-KEY-TYPE.
+           MOVE WS-MAINTENANCE-RECORD TO A-M-RECORD-NUMBER.
+
+           IF WS-MAINTENANCE-SUB = 1
+               MOVE SPACE             TO ACCOUNT-MAINTENANCE-RECORD
+               MOVE COMM-ACCOUNT-ID   TO A-M-ACCOUNT-ID
+               MOVE A-M-RECORD-TYPE   TO A-M-KEY-TYPE
+               MOVE WS-MAINTENANCE-RECORD
+                                      TO A-M-RECORD-NUMBER
+               MOVE WS-TECHNICIAN     TO A-M-TECHNICIAN (WS-MAINTENANCE-SUB)
+               MOVE WS-SERVICE-CHARGE TO
+                                      A-M-SERVICE-CHARGE (WS-MAINTENANCE-SUB)
+               MOVE COMM-TRAN-DATE    TO
+                                      A-M-DATE-OF-SERVICE (WS-MAINTENANCE-SUB)
+
+               EXEC CICS WRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-MAINTENANCE-RECORD)
+                   RIDFLD     (A-M-KEY)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   KEYLENGTH  (ACCTFILE-KEYLENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC
+
+           ELSE
+               EXEC CICS READ
+                   FILE      ('ACCTFILE')
+                   INTO      (ACCOUNT-MAINTENANCE-RECORD)
+                   RIDFLD    (A-M-KEY)
+                   LENGTH    (ACCTFILE-LENGTH)
+                   KEYLENGTH (ACCTFILE-KEYLENGTH)
+                   RESP      (ACCTFILE-RESP)
+                   RESP2     (ACCTFILE-RESP2)
+                   UPDATE
+               END-EXEC
+
+               MOVE WS-TECHNICIAN     TO A-M-TECHNICIAN (WS-MAINTENANCE-SUB)
+               MOVE WS-SERVICE-CHARGE TO
+                                      A-M-SERVICE-CHARGE (WS-MAINTENANCE-SUB)
+               MOVE COMM-TRAN-DATE    TO
+                                      A-M-DATE-OF-SERVICE (WS-MAINTENANCE-SUB)
+
+               EXEC CICS REWRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-MAINTENANCE-RECORD)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC.
+
+           IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE ACCTFILE-RESP        TO ERROR-RESP
+               MOVE ACCTFILE-RESP2       TO ERROR-RESP2
+               MOVE A-M-KEY              TO ERROR-KEY
+               MOVE 'Service'            TO ERROR-TYPE
+               MOVE ERROR-MESSAGE        TO COMM-MESSAGE
+           ELSE
+               PERFORM 000-SEND-NOTIFICATION
+               MOVE SERVICE-POSTED-MESSAGE
+                                         TO COMM-MESSAGE
+               SET COMM-INIT             TO TRUE
+               SET EXIT-SCREEN           TO TRUE.
+
+       000-SEND-NOTIFICATION.
+
+           MOVE WS-SERVICE-CHARGE     TO NUM-8.
+           MOVE DOLLARS-8             TO D-8.
+           MOVE CENTS-8               TO C-8.
+           MOVE DC-8                  TO SN-SERVICE-CHARGE.
+
+           MOVE COMM-ACCOUNT-ID       TO NOTIFY-ACCOUNT-ID.
+           MOVE COMM-TRAN-DATE        TO NOTIFY-DATE.
+           MOVE SERVICE-NOTICE-MESSAGE TO NOTIFY-TEXT.
+
+           EXEC CICS WRITEQ TD
+               QUEUE  (NOTIFYQ-QUEUE-NAME)
+               FROM   (NOTIFY-QUEUE-RECORD)
+               LENGTH (LENGTH OF NOTIFY-QUEUE-RECORD)
+           END-EXEC.
+
+       000-ALARM.
+
+           EXEC CICS SEND CONTROL
+               FREEKB
+               ALARM
+           END-EXEC.
+
+           COPY SLICKNUM.
