@@ -40,10 +40,16 @@
            03  WS-DISPLAY-DATE-YY            PIC 9(2).
 
        01  WS-TRAN-DATE.
-           03  WS-TRAN-DATE-YY               PIC 9(2).
+           03  WS-TRAN-DATE-CCYY             PIC 9(4).
            03  WS-TRAN-DATE-MM               PIC 9(2).
            03  WS-TRAN-DATE-DD               PIC 9(2).
 
+      * Real 4-digit year for COMM-TRAN-DATE, straight from CICS
+      * FORMATTIME's YYYYMMDD option instead of the WS-DATE-YY > 80
+      * sliding-window guess below (which is kept only for the
+      * 2-digit WS-DISPLAY-DATE screen field, unchanged from before).
+       01  WS-DATE8                          PIC 9(8).
+
        01  WS-MONTH-NAMES.
            03  FILLER                        PIC X(3) VALUE 'Jan'.
            03  FILLER                        PIC X(3) VALUE 'Feb'.
@@ -94,6 +100,16 @@
            ELSE
                MOVE 'Y' TO COMM-INIT-FLAG
 
+               IF COMM-SCHEDULE
+                   MOVE COMM-NEXT-TRAN TO COMM-RETURN-TRAN
+
+                   EXEC CICS RETURN
+                       TRANSID ('SLK9')
+                       COMMAREA (SLICK-COMM)
+                       IMMEDIATE
+                   END-EXEC
+
+               ELSE
                IF COMM-UPDATE
                OR COMM-HISTORY
                OR COMM-STATUS
@@ -180,6 +196,11 @@
                YYMMDD   (WS-DATE)
            END-EXEC.
 
+           EXEC CICS FORMATTIME
+               ABSTIME  (WS-TIME)
+               YYYYMMDD (WS-DATE8)
+           END-EXEC.
+
 Y2K        IF WS-DATE-YY > 80
 Y2K            MOVE 19                TO WS-DISPLAY-DATE-CC
 Y2K        ELSE
@@ -191,7 +212,7 @@ Y2K            MOVE 20                TO WS-DISPLAY-DATE-CC.
 Y2K   *    MOVE 19                    TO WS-DISPLAY-DATE-CC.
            MOVE WS-DISPLAY-DATE       TO COMM-DISPLAY-DATE.
 
-           MOVE WS-DATE-YY            TO WS-TRAN-DATE-YY.
+           MOVE WS-DATE8 (1:4)        TO WS-TRAN-DATE-CCYY.
            MOVE WS-DATE-MM            TO WS-TRAN-DATE-MM.
            MOVE WS-DATE-DD            TO WS-TRAN-DATE-DD.
            MOVE WS-TRAN-DATE          TO COMM-TRAN-DATE.
