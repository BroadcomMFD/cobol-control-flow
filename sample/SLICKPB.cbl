@@ -0,0 +1,355 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKPB.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Customer Contact Log - post a note against an       *
+      *             account for a customer call about a late delivery   *
+      *             or billing question, reached from PF6 on the        *
+      *             Update Account screen (SLICKP3). The contact date   *
+      *             is stamped from COMM-TRAN-DATE, the same way        *
+      *             SLICKP8 stamps A-M-DATE-OF-SERVICE, so the operator *
+      *             only has to key who handled the call and a short    *
+      *             free-text note. The log is viewable from SLICKP4's  *
+      *             Account History screen alongside deliveries,        *
+      *             payments and service calls.                         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY SLICKMB.
+
+           COPY DFHAID.
+
+           COPY ACCTFILE.
+
+           COPY EMPLFILE.
+
+       01  WS-MAP-FIELDS.
+           03  WS-TECHNICIAN                 PIC 9(04) VALUE ZERO.
+           03  WS-NOTE                       PIC X(60) VALUE SPACE.
+           03  WS-LAST-AID                   PIC X(01) VALUE SPACE.
+
+       01  WS-EXIT-STATUS                    PIC X(01) VALUE SPACE.
+           88  EXIT-SCREEN                   VALUE 'Y'.
+
+       01  WS-NEW-ENTRY                      PIC 9(04) VALUE ZERO.
+       01  WS-CONTACT-RECORD                 PIC 9(04) VALUE ZERO.
+       01  WS-CONTACT-SUB                    PIC 9(02) VALUE ZERO.
+
+       01  CONTACT-POSTED-MESSAGE.
+           03  FILLER                        PIC X(17) VALUE
+                                             'Contact logged   '.
+           03  FILLER                        PIC X(01) VALUE SPACE.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           03  FILLER                        PIC X(01)
+                                             OCCURS 1 TO 4096 TIMES
+                                             DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+
+       000-START-PROCESSING.
+
+           MOVE DFHCOMMAREA           TO SLICK-COMM.
+           MOVE LOW-VALUES            TO SLICKMBI.
+
+           IF COMM-INIT
+               PERFORM 000-INITIALIZATION
+
+           ELSE
+               MOVE COMM-SAVE         TO WS-MAP-FIELDS
+               PERFORM 000-RECEIVE-MAP.
+
+           MOVE WS-MAP-FIELDS         TO COMM-SAVE.
+
+           IF EXIT-SCREEN
+               EXEC CICS RETURN
+                   TRANSID  (COMM-RETURN-TRAN)
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC
+
+           ELSE
+           IF COMM-NEXT-TRAN = EIBTRNID
+               PERFORM 000-SEND-MAP
+
+               EXEC CICS RETURN
+                   TRANSID (COMM-NEXT-TRAN)
+                   COMMAREA (SLICK-COMM)
+               END-EXEC
+
+           ELSE
+               SET COMM-INIT          TO TRUE
+
+               EXEC CICS RETURN
+                   TRANSID  (COMM-RETURN-TRAN)
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC.
+
+       000-INITIALIZATION.
+
+           MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
+
+           EXEC CICS READ
+               FILE      ('ACCTFILE')
+               INTO      (ACCOUNT-STATISTICS-RECORD)
+               RIDFLD    (A-S-KEY)
+               LENGTH    (ACCTFILE-LENGTH)
+               KEYLENGTH (ACCTFILE-KEYLENGTH)
+               RESP      (ACCTFILE-RESP)
+               RESP2     (ACCTFILE-RESP2)
+           END-EXEC.
+
+           MOVE ZERO                  TO WS-TECHNICIAN.
+           MOVE SPACE                 TO WS-NOTE.
+           MOVE SPACE                 TO WS-LAST-AID.
+
+           MOVE EIBTRNID              TO COMM-NEXT-TRAN.
+           MOVE SPACE                 TO COMM-INIT-FLAG.
+
+       000-SEND-MAP.
+
+           MOVE COMM-DISPLAY-DATE     TO MBDATEO.
+           MOVE COMM-ACCOUNT-ID       TO MBIDO.
+           MOVE A-S-NAME-LAST         TO MBLASTO.
+           MOVE COMM-MESSAGE          TO MBMSGO.
+           MOVE SPACE                 TO COMM-MESSAGE.
+
+           MOVE WS-TECHNICIAN         TO MBTECHO.
+           MOVE WS-NOTE               TO MBNOTEO.
+
+           IF NOT BAD-DATA
+               MOVE -1                TO MBTECHL.
+
+           EXEC CICS SEND
+               MAP ('SLICKMB')
+               CURSOR
+               ERASE
+           END-EXEC.
+
+           IF MBMSGO NOT = SPACE
+               PERFORM 000-ALARM.
+
+       000-RECEIVE-MAP.
+
+           IF EIBAID = DFHPF11
+               MOVE 'Contact entry cancelled.' TO COMM-MESSAGE
+               SET COMM-INIT          TO TRUE
+               SET EXIT-SCREEN        TO TRUE
+           ELSE
+               IF EIBAID = DFHPF12
+               OR EIBAID = DFHPF24
+                   MOVE 'Contact entry cancelled.' TO COMM-MESSAGE
+                   SET COMM-INIT      TO TRUE
+                   SET EXIT-SCREEN    TO TRUE
+               ELSE
+                   PERFORM 000-PROCESS-FIELDS
+                   MOVE EIBAID        TO WS-LAST-AID.
+
+       000-PROCESS-FIELDS.
+
+           EXEC CICS RECEIVE
+               MAP   ('SLICKMB')
+               RESP  (COMM-RESP)
+           END-EXEC.
+
+           PERFORM 000-VALIDATE-MAP-FIELDS.
+           SET MAP-RECEIVED           TO TRUE.
+
+           IF EIBAID NOT = DFHENTER
+               MOVE 'Invalid Key.'
+                                      TO COMM-MESSAGE
+           ELSE
+               IF BAD-DATA
+                   IF COMM-MESSAGE = SPACE
+                       MOVE 'Enter required field(s).'
+                                      TO COMM-MESSAGE
+                   END-IF
+               ELSE
+                   PERFORM 000-POST-CONTACT.
+
+       000-VALIDATE-MAP-FIELDS.
+
+      * Handled-By Employee ID (Required)
+           IF MBTECHL = ZERO
+               MOVE WS-TECHNICIAN     TO MBTECHI
+           ELSE
+               SET MAP-CHANGED        TO TRUE
+               MOVE 4                 TO WS-FIELD-SIZE
+               MOVE MBTECHI           TO CH-ARRAY
+               PERFORM 000-NUM-FIELD
+               MOVE CH-ARRAY          TO WS-TECHNICIAN
+               MOVE CH-ARRAY          TO MBTECHI.
+
+           IF WS-TECHNICIAN = ZERO
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO MBTECHL
+           ELSE
+               PERFORM 000-VALIDATE-TECHNICIAN.
+
+      * Contact Note (Required)
+           IF MBNOTEL = ZERO
+               MOVE WS-NOTE           TO MBNOTEI
+           ELSE
+               SET MAP-CHANGED        TO TRUE
+               MOVE MBNOTEI           TO WS-NOTE.
+
+           IF WS-NOTE = SPACE
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO MBNOTEL.
+
+       000-VALIDATE-TECHNICIAN.
+
+           MOVE WS-TECHNICIAN         TO E-TECHNICIAN-ID.
+
+           EXEC CICS READ
+               FILE      ('EMPLOYEE')
+               INTO      (EMPLOYEE-RECORD)
+               RIDFLD    (E-KEY)
+               LENGTH    (EMPLFILE-LENGTH)
+               KEYLENGTH (EMPLFILE-KEYLENGTH)
+               RESP      (EMPLFILE-RESP)
+               RESP2     (EMPLFILE-RESP2)
+           END-EXEC.
+
+           IF EMPLFILE-RESP = DFHRESP(NOTFND)
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO MBTECHL
+               MOVE 'Unknown employee ID.' TO COMM-MESSAGE
+           ELSE
+           IF EMPLFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'SE15' TO COMM-ABCODE
+               EXEC CICS ABEND
+                   ABCODE (COMM-ABCODE)
+                   NODUMP
+               END-EXEC.
+
+       000-POST-CONTACT.
+
+           MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
+
+           EXEC CICS READ
+               FILE      ('ACCTFILE')
+               INTO      (ACCOUNT-STATISTICS-RECORD)
+               RIDFLD    (A-S-KEY)
+               LENGTH    (ACCTFILE-LENGTH)
+               KEYLENGTH (ACCTFILE-KEYLENGTH)
+               RESP      (ACCTFILE-RESP)
+               RESP2     (ACCTFILE-RESP2)
+               UPDATE
+           END-EXEC.
+
+           IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Error updating account file.'
+                                         TO COMM-MESSAGE
+           ELSE
+               COMPUTE WS-NEW-ENTRY = A-S-CONTACT-ENTRIES + 1
+               COMPUTE WS-CONTACT-RECORD =
+                   (WS-NEW-ENTRY - 1) / 5
+               COMPUTE WS-CONTACT-SUB =
+                   WS-NEW-ENTRY - (WS-CONTACT-RECORD * 5)
+
+               ADD 1                     TO A-S-CONTACT-ENTRIES
+               MOVE COMM-TRAN-DATE       TO A-S-LAST-CONTACT
+
+               EXEC CICS REWRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-STATISTICS-RECORD)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC
+
+               IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+                   MOVE ACCTFILE-RESP     TO ERROR-RESP
+                   MOVE ACCTFILE-RESP2    TO ERROR-RESP2
+                   MOVE A-S-KEY           TO ERROR-KEY
+                   MOVE 'Rewrite'         TO ERROR-TYPE
+                   MOVE ERROR-MESSAGE     TO COMM-MESSAGE
+               ELSE
+                   PERFORM 000-WRITE-CONTACT-ENTRY.
+
+       000-WRITE-CONTACT-ENTRY.
+
+           MOVE COMM-ACCOUNT-ID       TO A-X-ACCOUNT-ID.
+           MOVE A-X-RECORD-TYPE       TO A-X-KEY-TYPE.
+           MOVE WS-CONTACT-RECORD     TO A-X-RECORD-NUMBER.
+
+           IF WS-CONTACT-SUB = 1
+               MOVE SPACE             TO ACCOUNT-CONTACT-RECORD
+               MOVE COMM-ACCOUNT-ID   TO A-X-ACCOUNT-ID
+               MOVE A-X-RECORD-TYPE   TO A-X-KEY-TYPE
+               MOVE WS-CONTACT-RECORD
+                                      TO A-X-RECORD-NUMBER
+               MOVE WS-TECHNICIAN     TO A-X-HANDLED-BY (WS-CONTACT-SUB)
+               MOVE WS-NOTE           TO A-X-NOTE (WS-CONTACT-SUB)
+               MOVE COMM-TRAN-DATE    TO
+                                      A-X-CONTACT-DATE (WS-CONTACT-SUB)
+
+               EXEC CICS WRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-CONTACT-RECORD)
+                   RIDFLD     (A-X-KEY)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   KEYLENGTH  (ACCTFILE-KEYLENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC
+
+           ELSE
+               EXEC CICS READ
+                   FILE      ('ACCTFILE')
+                   INTO      (ACCOUNT-CONTACT-RECORD)
+                   RIDFLD    (A-X-KEY)
+                   LENGTH    (ACCTFILE-LENGTH)
+                   KEYLENGTH (ACCTFILE-KEYLENGTH)
+                   RESP      (ACCTFILE-RESP)
+                   RESP2     (ACCTFILE-RESP2)
+                   UPDATE
+               END-EXEC
+
+               MOVE WS-TECHNICIAN     TO A-X-HANDLED-BY (WS-CONTACT-SUB)
+               MOVE WS-NOTE           TO A-X-NOTE (WS-CONTACT-SUB)
+               MOVE COMM-TRAN-DATE    TO
+                                      A-X-CONTACT-DATE (WS-CONTACT-SUB)
+
+               EXEC CICS REWRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-CONTACT-RECORD)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC.
+
+           IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE ACCTFILE-RESP        TO ERROR-RESP
+               MOVE ACCTFILE-RESP2       TO ERROR-RESP2
+               MOVE A-X-KEY              TO ERROR-KEY
+               MOVE 'Contact'            TO ERROR-TYPE
+               MOVE ERROR-MESSAGE        TO COMM-MESSAGE
+           ELSE
+               MOVE CONTACT-POSTED-MESSAGE
+                                         TO COMM-MESSAGE
+               SET COMM-INIT             TO TRUE
+               SET EXIT-SCREEN           TO TRUE.
+
+       000-ALARM.
+
+           EXEC CICS SEND CONTROL
+               FREEKB
+               ALARM
+           END-EXEC.
+
+           COPY SLICKNUM.
