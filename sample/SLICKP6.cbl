@@ -0,0 +1,481 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKP6.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Delivery Update - post a heating-oil delivery      *
+      *             entry against an account, reached from PF2 on the  *
+      *             Update Account screen (SLICKP3).                   *
+      *                                                                *
+      *             Once the entry is posted, 000-SEND-NOTIFICATION    *
+      *             queues a customer-facing message - gallons and     *
+      *             unit price, the same fields SLICKP4 formats into   *
+      *             DELIVERY-MESSAGE - to NOTIFYQ for an external      *
+      *             email/text gateway to pick up. 000-PRINT-RECEIPT   *
+      *             queues the same fields as print lines to PRTR so   *
+      *             the driver can hand over a paper receipt.          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY SLICKM6.
+
+           COPY DFHAID.
+
+           COPY ACCTFILE.
+
+           COPY EMPLFILE.
+
+           COPY NOTIFYQ.
+
+           COPY PRINTQ.
+
+       01  WS-MAP-FIELDS.
+           03  WS-GALLONS                    PIC 9(04) VALUE ZERO.
+           03  WS-UNIT-PRICE                 PIC 9(05) VALUE ZERO.
+           03  WS-TECHNICIAN                 PIC 9(04) VALUE ZERO.
+           03  WS-LAST-AID                   PIC X(01) VALUE SPACE.
+
+       01  WS-EXIT-STATUS                    PIC X(01) VALUE SPACE.
+           88  EXIT-SCREEN                   VALUE 'Y'.
+
+       01  WS-NEW-ENTRY                      PIC 9(04) VALUE ZERO.
+       01  WS-DELIVERY-RECORD                PIC 9(04) VALUE ZERO.
+       01  WS-NAME-LAST                      PIC X(16) VALUE SPACE.
+       01  WS-DELIVERY-SUB                   PIC 9(02) VALUE ZERO.
+
+       01  DELIVERY-POSTED-MESSAGE.
+           03  FILLER                        PIC X(20) VALUE
+                                             'Delivery posted for '.
+           03  D-P-GALLONS                   PIC ZZZ9.
+           03  FILLER                        PIC X(08) VALUE
+                                             ' gallons'.
+
+       01  DELIVERY-NOTICE-MESSAGE.
+           03  FILLER                        PIC X(12) VALUE
+                                             'Delivery of '.
+           03  DN-GALLONS                    PIC ZZZ9.
+           03  FILLER                        PIC X(12) VALUE
+                                             ' gallons at '.
+           03  DN-UNIT-PRICE                 PIC X(05).
+           03  FILLER                        PIC X(21) VALUE
+                                             ' posted to your acct.'.
+
+       01  RECEIPT-HEADER-LINE.
+           03  FILLER                        PIC X(18) VALUE
+                                             'DELIVERY RECEIPT  '.
+           03  FILLER                        PIC X(08) VALUE
+                                             'ACCOUNT '.
+           03  RC-ACCOUNT-ID                 PIC ZZZZ9.
+           03  FILLER                        PIC X(02) VALUE SPACE.
+           03  RC-LAST                       PIC X(16).
+           03  FILLER                        PIC X(02) VALUE SPACE.
+           03  RC-DATE                       PIC X(12).
+
+       01  RECEIPT-DELIVERY-LINE.
+           03  FILLER                        PIC X(12) VALUE
+                                             'Delivery of '.
+           03  RC-GALLONS                    PIC ZZZ9.
+           03  FILLER                        PIC X(12) VALUE
+                                             ' gallons at '.
+           03  RC-UNIT-PRICE                 PIC X(05).
+           03  FILLER                        PIC X(09) VALUE
+                                             ' per gal.'.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           03  FILLER                        PIC X(01)
+                                             OCCURS 1 TO 4096 TIMES
+                                             DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+
+       000-START-PROCESSING.
+
+           MOVE DFHCOMMAREA           TO SLICK-COMM.
+           MOVE LOW-VALUES            TO SLICKM6I.
+
+           IF COMM-INIT
+               PERFORM 000-INITIALIZATION
+
+           ELSE
+               MOVE COMM-SAVE         TO WS-MAP-FIELDS
+               PERFORM 000-RECEIVE-MAP.
+
+           MOVE WS-MAP-FIELDS         TO COMM-SAVE.
+
+           IF EXIT-SCREEN
+               EXEC CICS RETURN
+                   TRANSID  (COMM-RETURN-TRAN)
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC
+
+           ELSE
+           IF COMM-NEXT-TRAN = EIBTRNID
+               PERFORM 000-SEND-MAP
+
+               EXEC CICS RETURN
+                   TRANSID (COMM-NEXT-TRAN)
+                   COMMAREA (SLICK-COMM)
+               END-EXEC
+
+           ELSE
+               SET COMM-INIT          TO TRUE
+
+               EXEC CICS RETURN
+                   TRANSID  (COMM-RETURN-TRAN)
+                   COMMAREA (SLICK-COMM)
+                   IMMEDIATE
+               END-EXEC.
+
+       000-INITIALIZATION.
+
+           MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
+
+           EXEC CICS READ
+               FILE      ('ACCTFILE')
+               INTO      (ACCOUNT-STATISTICS-RECORD)
+               RIDFLD    (A-S-KEY)
+               LENGTH    (ACCTFILE-LENGTH)
+               KEYLENGTH (ACCTFILE-KEYLENGTH)
+               RESP      (ACCTFILE-RESP)
+               RESP2     (ACCTFILE-RESP2)
+           END-EXEC.
+
+           MOVE ZERO                  TO WS-GALLONS.
+           MOVE A-S-UNIT-PRICE        TO WS-UNIT-PRICE.
+           MOVE ZERO                  TO WS-TECHNICIAN.
+           MOVE SPACE                 TO WS-LAST-AID.
+
+           MOVE EIBTRNID              TO COMM-NEXT-TRAN.
+           MOVE SPACE                 TO COMM-INIT-FLAG.
+
+       000-SEND-MAP.
+
+           MOVE COMM-DISPLAY-DATE     TO M6DATEO.
+           MOVE COMM-ACCOUNT-ID       TO M6IDO.
+           MOVE A-S-NAME-LAST         TO M6LASTO.
+           MOVE COMM-MESSAGE          TO M6MSGO.
+           MOVE SPACE                 TO COMM-MESSAGE.
+
+           MOVE WS-GALLONS            TO M6GALO.
+
+           MOVE WS-UNIT-PRICE         TO NUM-5.
+           MOVE DOLLARS-5             TO D-5.
+           MOVE CENTS-5               TO C-5.
+           MOVE DC-5                  TO M6UNITO.
+
+           MOVE WS-TECHNICIAN         TO M6TECHO.
+
+           IF NOT BAD-DATA
+               MOVE -1                TO M6GALL.
+
+           EXEC CICS SEND
+               MAP ('SLICKM6')
+               CURSOR
+               ERASE
+           END-EXEC.
+
+           IF M6MSGO NOT = SPACE
+               PERFORM 000-ALARM.
+
+       000-RECEIVE-MAP.
+
+           IF EIBAID = DFHPF11
+               MOVE 'Delivery entry cancelled.' TO COMM-MESSAGE
+               SET COMM-INIT          TO TRUE
+               SET EXIT-SCREEN        TO TRUE
+           ELSE
+               IF EIBAID = DFHPF12
+               OR EIBAID = DFHPF24
+                   MOVE 'Delivery entry cancelled.' TO COMM-MESSAGE
+                   SET COMM-INIT      TO TRUE
+                   SET EXIT-SCREEN    TO TRUE
+               ELSE
+                   PERFORM 000-PROCESS-FIELDS
+                   MOVE EIBAID        TO WS-LAST-AID.
+
+       000-PROCESS-FIELDS.
+
+           EXEC CICS RECEIVE
+               MAP   ('SLICKM6')
+               RESP  (COMM-RESP)
+           END-EXEC.
+
+           PERFORM 000-VALIDATE-MAP-FIELDS.
+           SET MAP-RECEIVED           TO TRUE.
+
+           IF EIBAID NOT = DFHENTER
+               MOVE 'Invalid Key.'
+                                      TO COMM-MESSAGE
+           ELSE
+               IF BAD-DATA
+                   IF COMM-MESSAGE = SPACE
+                       MOVE 'Enter required field(s).'
+                                      TO COMM-MESSAGE
+                   END-IF
+               ELSE
+                   PERFORM 000-POST-DELIVERY.
+
+       000-VALIDATE-MAP-FIELDS.
+
+      * Technician ID (Required)
+           IF M6TECHL = ZERO
+               MOVE WS-TECHNICIAN     TO M6TECHI
+           ELSE
+               SET MAP-CHANGED        TO TRUE
+               MOVE 4                 TO WS-FIELD-SIZE
+               MOVE M6TECHI           TO CH-ARRAY
+               PERFORM 000-NUM-FIELD
+               MOVE CH-ARRAY          TO WS-TECHNICIAN
+               MOVE CH-ARRAY          TO M6TECHI.
+
+           IF WS-TECHNICIAN = ZERO
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO M6TECHL
+           ELSE
+               PERFORM 000-VALIDATE-TECHNICIAN.
+
+      * Unit Price (Required, defaults to the account's current price)
+           IF M6UNITL = ZERO
+               MOVE WS-UNIT-PRICE     TO NUM-5
+               MOVE DOLLARS-5         TO D-5
+               MOVE CENTS-5           TO C-5
+               MOVE DC-5              TO M6UNITI
+           ELSE
+               SET MAP-CHANGED        TO TRUE
+               MOVE 5                 TO WS-FIELD-SIZE
+               MOVE M6UNITI           TO CH-ARRAY
+               PERFORM 000-MONEY-FIELD
+               MOVE CH-ARRAY          TO WS-UNIT-PRICE
+               MOVE DC-5              TO M6UNITI.
+
+           IF WS-UNIT-PRICE = ZERO
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO M6UNITL.
+
+      * Gallons Delivered (Required)
+           IF M6GALL = ZERO
+               MOVE WS-GALLONS        TO M6GALI
+           ELSE
+               SET MAP-CHANGED        TO TRUE
+               MOVE 4                 TO WS-FIELD-SIZE
+               MOVE M6GALI            TO CH-ARRAY
+               PERFORM 000-NUM-FIELD
+               MOVE CH-ARRAY          TO WS-GALLONS
+               MOVE CH-ARRAY          TO M6GALI.
+
+           IF WS-GALLONS = ZERO
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO M6GALL.
+
+       000-VALIDATE-TECHNICIAN.
+
+           MOVE WS-TECHNICIAN         TO E-TECHNICIAN-ID.
+
+           EXEC CICS READ
+               FILE      ('EMPLOYEE')
+               INTO      (EMPLOYEE-RECORD)
+               RIDFLD    (E-KEY)
+               LENGTH    (EMPLFILE-LENGTH)
+               KEYLENGTH (EMPLFILE-KEYLENGTH)
+               RESP      (EMPLFILE-RESP)
+               RESP2     (EMPLFILE-RESP2)
+           END-EXEC.
+
+           IF EMPLFILE-RESP = DFHRESP(NOTFND)
+               SET BAD-DATA           TO TRUE
+               MOVE -1                TO M6TECHL
+               MOVE 'Unknown technician ID.' TO COMM-MESSAGE
+           ELSE
+           IF EMPLFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'SE14' TO COMM-ABCODE
+               EXEC CICS ABEND
+                   ABCODE (COMM-ABCODE)
+                   NODUMP
+               END-EXEC.
+
+       000-POST-DELIVERY.
+
+           MOVE COMM-ACCOUNT-ID       TO A-S-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO A-S-KEY-TYPE.
+
+           EXEC CICS READ
+               FILE      ('ACCTFILE')
+               INTO      (ACCOUNT-STATISTICS-RECORD)
+               RIDFLD    (A-S-KEY)
+               LENGTH    (ACCTFILE-LENGTH)
+               KEYLENGTH (ACCTFILE-KEYLENGTH)
+               RESP      (ACCTFILE-RESP)
+               RESP2     (ACCTFILE-RESP2)
+               UPDATE
+           END-EXEC.
+
+           IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Error updating account file.'
+                                         TO COMM-MESSAGE
+           ELSE
+               MOVE A-S-NAME-LAST        TO WS-NAME-LAST
+
+               COMPUTE WS-NEW-ENTRY = A-S-DELIVERY-ENTRIES + 1
+               COMPUTE WS-DELIVERY-RECORD =
+                   (WS-NEW-ENTRY - 1) / 20
+               COMPUTE WS-DELIVERY-SUB =
+                   WS-NEW-ENTRY - (WS-DELIVERY-RECORD * 20)
+
+               ADD 1                     TO A-S-DELIVERY-ENTRIES
+               MOVE COMM-TRAN-DATE       TO A-S-LAST-DELIVERY
+
+               COMPUTE A-S-BALANCE =
+                   A-S-BALANCE + (WS-GALLONS * WS-UNIT-PRICE)
+
+               EXEC CICS REWRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-STATISTICS-RECORD)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC
+
+               IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+                   MOVE ACCTFILE-RESP     TO ERROR-RESP
+                   MOVE ACCTFILE-RESP2    TO ERROR-RESP2
+                   MOVE A-S-KEY           TO ERROR-KEY
+                   MOVE 'Rewrite'         TO ERROR-TYPE
+                   MOVE ERROR-MESSAGE     TO COMM-MESSAGE
+               ELSE
+                   PERFORM 000-WRITE-DELIVERY-ENTRY.
+
+       000-WRITE-DELIVERY-ENTRY.
+
+           MOVE COMM-ACCOUNT-ID       TO A-D-ACCOUNT-ID.
+           MOVE A-D-RECORD-TYPE       TO A-D-KEY-TYPE.
+           MOVE WS-DELIVERY-RECORD    TO A-D-RECORD-NUMBER.
+
+           IF WS-DELIVERY-SUB = 1
+               MOVE SPACE             TO ACCOUNT-DELIVERY-RECORD
+               MOVE COMM-ACCOUNT-ID   TO A-D-ACCOUNT-ID
+               MOVE A-D-RECORD-TYPE   TO A-D-KEY-TYPE
+               MOVE WS-DELIVERY-RECORD
+                                      TO A-D-RECORD-NUMBER
+               MOVE WS-GALLONS        TO A-D-GALLONS (WS-DELIVERY-SUB)
+               MOVE WS-UNIT-PRICE     TO A-D-UNIT-PRICE (WS-DELIVERY-SUB)
+               MOVE WS-TECHNICIAN     TO A-D-TECHNICIAN (WS-DELIVERY-SUB)
+               MOVE COMM-TRAN-DATE    TO
+                                      A-D-DATE-OF-DELIVERY (WS-DELIVERY-SUB)
+
+               EXEC CICS WRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-DELIVERY-RECORD)
+                   RIDFLD     (A-D-KEY)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   KEYLENGTH  (ACCTFILE-KEYLENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC
+
+           ELSE
+               EXEC CICS READ
+                   FILE      ('ACCTFILE')
+                   INTO      (ACCOUNT-DELIVERY-RECORD)
+                   RIDFLD    (A-D-KEY)
+                   LENGTH    (ACCTFILE-LENGTH)
+                   KEYLENGTH (ACCTFILE-KEYLENGTH)
+                   RESP      (ACCTFILE-RESP)
+                   RESP2     (ACCTFILE-RESP2)
+                   UPDATE
+               END-EXEC
+
+               MOVE WS-GALLONS        TO A-D-GALLONS (WS-DELIVERY-SUB)
+               MOVE WS-UNIT-PRICE     TO A-D-UNIT-PRICE (WS-DELIVERY-SUB)
+               MOVE WS-TECHNICIAN     TO A-D-TECHNICIAN (WS-DELIVERY-SUB)
+               MOVE COMM-TRAN-DATE    TO
+                                      A-D-DATE-OF-DELIVERY (WS-DELIVERY-SUB)
+
+               EXEC CICS REWRITE
+                   FILE       ('ACCTFILE')
+                   FROM       (ACCOUNT-DELIVERY-RECORD)
+                   LENGTH     (ACCTFILE-LENGTH)
+                   RESP       (ACCTFILE-RESP)
+                   RESP2      (ACCTFILE-RESP2)
+               END-EXEC.
+
+           IF ACCTFILE-RESP NOT = DFHRESP(NORMAL)
+               MOVE ACCTFILE-RESP        TO ERROR-RESP
+               MOVE ACCTFILE-RESP2       TO ERROR-RESP2
+               MOVE A-D-KEY              TO ERROR-KEY
+               MOVE 'Delivery'           TO ERROR-TYPE
+               MOVE ERROR-MESSAGE        TO COMM-MESSAGE
+           ELSE
+               PERFORM 000-SEND-NOTIFICATION
+               PERFORM 000-PRINT-RECEIPT
+               MOVE WS-GALLONS           TO D-P-GALLONS
+               MOVE DELIVERY-POSTED-MESSAGE
+                                         TO COMM-MESSAGE
+               SET COMM-INIT             TO TRUE
+               SET EXIT-SCREEN           TO TRUE.
+
+       000-PRINT-RECEIPT.
+
+           MOVE COMM-ACCOUNT-ID       TO RC-ACCOUNT-ID.
+           MOVE WS-NAME-LAST          TO RC-LAST.
+           MOVE COMM-DISPLAY-DATE     TO RC-DATE.
+           MOVE RECEIPT-HEADER-LINE   TO RECEIPT-LINE.
+
+           EXEC CICS WRITEQ TD
+               QUEUE  (PRINTQ-QUEUE-NAME)
+               FROM   (RECEIPT-LINE)
+               LENGTH (LENGTH OF RECEIPT-LINE)
+           END-EXEC.
+
+           MOVE WS-GALLONS            TO RC-GALLONS.
+
+           MOVE WS-UNIT-PRICE         TO NUM-5.
+           MOVE DOLLARS-5             TO D-5.
+           MOVE CENTS-5               TO C-5.
+           MOVE DC-5                  TO RC-UNIT-PRICE.
+
+           MOVE RECEIPT-DELIVERY-LINE TO RECEIPT-LINE.
+
+           EXEC CICS WRITEQ TD
+               QUEUE  (PRINTQ-QUEUE-NAME)
+               FROM   (RECEIPT-LINE)
+               LENGTH (LENGTH OF RECEIPT-LINE)
+           END-EXEC.
+
+       000-SEND-NOTIFICATION.
+
+           MOVE WS-GALLONS            TO DN-GALLONS.
+
+           MOVE WS-UNIT-PRICE         TO NUM-5.
+           MOVE DOLLARS-5             TO D-5.
+           MOVE CENTS-5               TO C-5.
+           MOVE DC-5                  TO DN-UNIT-PRICE.
+
+           MOVE COMM-ACCOUNT-ID       TO NOTIFY-ACCOUNT-ID.
+           MOVE COMM-TRAN-DATE        TO NOTIFY-DATE.
+           MOVE DELIVERY-NOTICE-MESSAGE TO NOTIFY-TEXT.
+
+           EXEC CICS WRITEQ TD
+               QUEUE  (NOTIFYQ-QUEUE-NAME)
+               FROM   (NOTIFY-QUEUE-RECORD)
+               LENGTH (LENGTH OF NOTIFY-QUEUE-RECORD)
+           END-EXEC.
+
+       000-ALARM.
+
+           EXEC CICS SEND CONTROL
+               FREEKB
+               ALARM
+           END-EXEC.
+
+           COPY SLICKNUM.
