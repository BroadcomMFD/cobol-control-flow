@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKB7.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: General-Ledger Extract - a nightly batch job that  *
+      *             sweeps ACCTFILE and totals receivables (the sum   *
+      *             of every active account's A-S-BALANCE that is     *
+      *             positive - a negative balance is a customer       *
+      *             credit, not a receivable) and cash received       *
+      *             (the sum of every A-P-AMOUNT payment entry posted  *
+      *             today) into a flat GL-EXTRACT-DD file the GL      *
+      *             system can pick up, instead of someone re-keying  *
+      *             the day's totals by hand.                         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTVSAM.
+
+           SELECT GL-EXTRACT-DD ASSIGN TO GLOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTVSFD.
+
+       FD  GL-EXTRACT-DD
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  GL-EXTRACT-RECORD.
+           03  GLX-EXTRACT-DATE          PIC 9(06).
+           03  GLX-RECEIVABLES-TOTAL     PIC 9(09).
+           03  GLX-CASH-RECEIVED-TOTAL   PIC 9(09).
+           03  FILLER                    PIC X(56) VALUE SPACE.
+
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY ACCTFILE.
+
+       01  WS-ACCTFILE-STATUS              PIC X(02) VALUE SPACE.
+           88  WS-ACCTFILE-OK               VALUE '00'.
+       01  WS-GL-EXTRACT-STATUS            PIC X(02) VALUE SPACE.
+
+       01  WS-CURRENT-ACCOUNT-ID           PIC 9(05) VALUE ZERO.
+       01  WS-ENTRY-SUB                    PIC 9(04) VALUE ZERO.
+       01  WS-RECORD-NUM                   PIC 9(04) VALUE ZERO.
+       01  WS-CACHED-RECORD-NUM            PIC 9(04) VALUE ZERO.
+       01  WS-PAYMENT-ENTRIES-COUNT        PIC 9(04) VALUE ZERO.
+
+       01  WS-TODAY-YYMMDD                 PIC 9(06) VALUE ZERO.
+
+       01  WS-RECEIVABLES-TOTAL            PIC 9(09) VALUE ZERO.
+       01  WS-CASH-RECEIVED-TOTAL          PIC 9(09) VALUE ZERO.
+
+       01  WS-END-OF-CONTRACT.
+           03  WS-END-CCYY                PIC 9(04) VALUE ZERO.
+               88  ACCOUNT-ACTIVE         VALUE ZERO.
+           03  WS-END-MM                  PIC 9(02) VALUE ZERO.
+           03  WS-END-DD                  PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCESS.
+
+           PERFORM 000-INITIALIZATION.
+
+           PERFORM 000-EXTRACT-ACCOUNT
+               VARYING WS-CURRENT-ACCOUNT-ID
+                   FROM A-C-MIN-ACCOUNT-ID BY 1
+                     UNTIL WS-CURRENT-ACCOUNT-ID > A-C-MAX-ACCOUNT-ID.
+
+           PERFORM 000-WRITE-EXTRACT.
+
+           PERFORM 000-TERMINATION.
+
+           STOP RUN.
+
+       000-INITIALIZATION.
+
+           OPEN INPUT  ACCTFILE-DD.
+           OPEN OUTPUT GL-EXTRACT-DD.
+
+           ACCEPT WS-TODAY-YYMMDD FROM DATE.
+
+           MOVE ZERO                  TO AFR-ACCOUNT-ID.
+           MOVE A-C-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-CONTROL-RECORD.
+
+       000-TERMINATION.
+
+           CLOSE ACCTFILE-DD.
+           CLOSE GL-EXTRACT-DD.
+
+       000-EXTRACT-ACCOUNT.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-STATISTICS-RECORD.
+
+           IF WS-ACCTFILE-OK
+               MOVE A-S-END-OF-CONTRACT   TO WS-END-OF-CONTRACT
+
+               IF ACCOUNT-ACTIVE
+               AND A-S-BALANCE > ZERO
+                   ADD A-S-BALANCE TO WS-RECEIVABLES-TOTAL
+               END-IF
+
+               MOVE A-S-PAYMENT-ENTRIES   TO WS-PAYMENT-ENTRIES-COUNT
+
+               IF WS-PAYMENT-ENTRIES-COUNT NOT = ZERO
+                   PERFORM 000-CHECK-PAYMENT-ENTRY
+                       VARYING WS-ENTRY-SUB FROM 1 BY 1
+                         UNTIL WS-ENTRY-SUB > WS-PAYMENT-ENTRIES-COUNT
+               END-IF.
+
+       000-FETCH-PAYMENT-RECORD.
+
+           COMPUTE WS-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20.
+           COMPUTE WS-RECORD-NUM = WS-ENTRY-SUB -
+                                    (WS-RECORD-NUM * 20).
+
+           IF WS-ENTRY-SUB = 1
+              OR WS-RECORD-NUM = 1
+               COMPUTE WS-CACHED-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20
+               MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID
+               MOVE A-P-RECORD-TYPE        TO AFR-KEY-TYPE
+               MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-PAYMENT-RECORD.
+
+       000-CHECK-PAYMENT-ENTRY.
+
+           PERFORM 000-FETCH-PAYMENT-RECORD.
+
+           IF A-P-DATE-OF-PAYMENT (WS-RECORD-NUM) = WS-TODAY-YYMMDD
+               ADD A-P-AMOUNT (WS-RECORD-NUM) TO WS-CASH-RECEIVED-TOTAL.
+
+       000-WRITE-EXTRACT.
+
+           MOVE WS-TODAY-YYMMDD        TO GLX-EXTRACT-DATE.
+           MOVE WS-RECEIVABLES-TOTAL   TO GLX-RECEIVABLES-TOTAL.
+           MOVE WS-CASH-RECEIVED-TOTAL TO GLX-CASH-RECEIVED-TOTAL.
+
+           WRITE GL-EXTRACT-RECORD.
