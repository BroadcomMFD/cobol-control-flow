@@ -0,0 +1,329 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKB2.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Monthly Statement Print - a batch job, run outside *
+      *             CICS, that walks ACCTFILE from A-C-MIN-ACCOUNT-ID  *
+      *             to A-C-MAX-ACCOUNT-ID once a month and prints one  *
+      *             budget-plan statement per active account, showing  *
+      *             the same balance/next-payment-due/budget-amount    *
+      *             and last-payment/last-delivery data SLICKP5's      *
+      *             000-READ-STATISTICS/000-READ-PAYMENT/000-READ-     *
+      *             DELIVERY already assemble for the Status screen.   *
+      *             An account is active the same way SLICKP3 decides  *
+      *             it: A-S-END-OF-CONTRACT's 2-digit year is zero.    *
+      *             A disabled account with A-S-CLOSURE-STATUS of      *
+      *             CLOSURE-PENDING still gets one last statement - a  *
+      *             final bill, headed FINAL BILL instead of STATEMENT *
+      *             and noting a refund if A-S-REFUND-DUE is set - and *
+      *             is then rewritten CLOSURE-BILLED so it is not      *
+      *             billed again next month.                          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTVSAM.
+
+           SELECT STATEMENT-DD ASSIGN TO STMTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATEMENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTVSFD.
+
+       FD  STATEMENT-DD
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  STATEMENT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY ACCTFILE.
+
+       01  WS-ACCTFILE-STATUS                PIC X(02) VALUE SPACE.
+           88  WS-ACCTFILE-OK                 VALUE '00'.
+       01  WS-STATEMENT-STATUS               PIC X(02) VALUE SPACE.
+
+       01  WS-CURRENT-ACCOUNT-ID          PIC 9(05) VALUE ZERO.
+       01  WS-SUB                         PIC 9(02) VALUE ZERO.
+       01  WS-STATEMENT-COUNT             PIC 9(06) VALUE ZERO.
+
+       01  WS-MAP-FIELDS.
+           03  WS-NAME-LAST                  PIC X(16) VALUE SPACE.
+           03  WS-NAME-FIRST                 PIC X(16) VALUE SPACE.
+           03  WS-NAME-INITIAL               PIC X(01) VALUE SPACE.
+           03  WS-END-OF-CONTRACT.
+               05  WS-END-CCYY               PIC 9(04) VALUE ZERO.
+                   88  ACCOUNT-ACTIVE        VALUE ZERO.
+               05  WS-END-MM                 PIC 9(02) VALUE ZERO.
+               05  WS-END-DD                 PIC 9(02) VALUE ZERO.
+           03  WS-LAST-PAYMENT-DATE.
+               05  WS-L-P-YY                 PIC 9(02) VALUE ZERO.
+                   88  NO-PAYMENTS           VALUE ZERO.
+               05  WS-L-P-MM                 PIC 9(02) VALUE ZERO.
+               05  WS-L-P-DD                 PIC 9(02) VALUE ZERO.
+           03  WS-LAST-PAYMENT-AMOUNT        PIC 9(08) VALUE ZERO.
+           03  WS-LAST-DELIVERY-DATE.
+               05  WS-L-D-YY                 PIC 9(02) VALUE ZERO.
+                   88  NO-DELIVERIES         VALUE ZERO.
+               05  WS-L-D-MM                 PIC 9(02) VALUE ZERO.
+               05  WS-L-D-DD                 PIC 9(02) VALUE ZERO.
+           03  WS-LAST-DELIVERY-AMOUNT       PIC ZZZ9  VALUE ZERO.
+           03  WS-LAST-DELIVERY-PRICE        PIC 9(05) VALUE ZERO.
+           03  WS-NEXT-PAYMENT-DATE.
+               05  WS-N-P-YY                 PIC 9(02) VALUE ZERO.
+               05  WS-N-P-MM                 PIC 9(02) VALUE ZERO.
+               05  WS-N-P-DD                 PIC 9(02) VALUE ZERO.
+           03  WS-NEXT-PAYMENT-AMOUNT        PIC 9(09) VALUE ZERO.
+           03  WS-BALANCE                    PIC S9(09) VALUE ZERO.
+           03  WS-CR                         PIC X(02) VALUE SPACE.
+           03  WS-CLOSURE-STATUS             PIC X(01) VALUE SPACE.
+               88  WS-CLOSURE-PENDING        VALUE 'P'.
+               88  WS-CLOSURE-BILLED         VALUE 'B'.
+           03  WS-REFUND-DUE                 PIC X(01) VALUE SPACE.
+               88  WS-REFUND-IS-DUE          VALUE 'Y'.
+
+       01  WS-STMT-NAME-LINE.
+           03  WS-STMT-TITLE              PIC X(10) VALUE 'STATEMENT '.
+           03  FILLER                     PIC X(01) VALUE SPACE.
+           03  WS-STMT-LAST               PIC X(16).
+           03  FILLER                     PIC X(01) VALUE SPACE.
+           03  WS-STMT-FIRST              PIC X(16).
+           03  FILLER                     PIC X(01) VALUE SPACE.
+           03  WS-STMT-INITIAL            PIC X(01).
+           03  FILLER                     PIC X(04) VALUE SPACE.
+           03  FILLER                     PIC X(08) VALUE 'ACCOUNT '.
+           03  WS-STMT-ACCOUNT-ID         PIC ZZZZ9.
+           03  FILLER                     PIC X(15) VALUE SPACE.
+
+       01  WS-STMT-BALANCE-LINE.
+           03  FILLER                     PIC X(20) VALUE
+                                          'BALANCE ........... '.
+           03  WS-STMT-BALANCE           PIC Z,ZZZ,ZZ9.99.
+           03  FILLER                     PIC X(01) VALUE SPACE.
+           03  WS-STMT-CR                 PIC X(02).
+           03  FILLER                     PIC X(45) VALUE SPACE.
+
+       01  WS-STMT-DUE-LINE.
+           03  FILLER                     PIC X(20) VALUE
+                                          'NEXT PAYMENT DUE .. '.
+           03  WS-STMT-DUE-DATE           PIC X(06).
+           03  FILLER                     PIC X(05) VALUE SPACE.
+           03  FILLER                     PIC X(18) VALUE
+                                          'BUDGET AMOUNT ... '.
+           03  WS-STMT-BUDGET             PIC Z,ZZZ,ZZ9.99.
+           03  FILLER                     PIC X(09) VALUE SPACE.
+
+       01  WS-STMT-PAYMENT-LINE.
+           03  FILLER                     PIC X(20) VALUE
+                                          'LAST PAYMENT ...... '.
+           03  WS-STMT-PAYMENT-DATE       PIC X(06).
+           03  FILLER                     PIC X(05) VALUE SPACE.
+           03  FILLER                     PIC X(18) VALUE
+                                          'AMOUNT .......... '.
+           03  WS-STMT-PAYMENT-AMOUNT     PIC ZZZ,ZZ9.99.
+           03  FILLER                     PIC X(11) VALUE SPACE.
+
+       01  WS-STMT-DELIVERY-LINE.
+           03  FILLER                     PIC X(20) VALUE
+                                          'LAST DELIVERY ..... '.
+           03  WS-STMT-DELIVERY-DATE      PIC X(06).
+           03  FILLER                     PIC X(05) VALUE SPACE.
+           03  FILLER                     PIC X(09) VALUE 'GALLONS  '.
+           03  WS-STMT-DELIVERY-GALLONS   PIC ZZZ9.
+           03  FILLER                     PIC X(04) VALUE SPACE.
+           03  FILLER                     PIC X(07) VALUE 'PRICE  '.
+           03  WS-STMT-DELIVERY-PRICE     PIC ZZ9.99.
+           03  FILLER                     PIC X(15) VALUE SPACE.
+
+       01  WS-STMT-REFUND-LINE.
+           03  FILLER                     PIC X(46) VALUE
+              'A CREDIT BALANCE REFUND IS DUE ON THIS ACCOUNT'.
+           03  FILLER                     PIC X(34) VALUE SPACE.
+
+       01  WS-BLANK-LINE                  PIC X(80) VALUE SPACE.
+       01  WS-DASH-LINE                   PIC X(80) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCESS.
+
+           PERFORM 000-INITIALIZATION.
+
+           PERFORM 000-PRINT-STATEMENT
+               VARYING WS-CURRENT-ACCOUNT-ID
+                   FROM A-C-MIN-ACCOUNT-ID BY 1
+                     UNTIL WS-CURRENT-ACCOUNT-ID > A-C-MAX-ACCOUNT-ID.
+
+           PERFORM 000-TERMINATION.
+
+           STOP RUN.
+
+       000-INITIALIZATION.
+
+           OPEN I-O    ACCTFILE-DD.
+           OPEN OUTPUT STATEMENT-DD.
+
+           MOVE ZERO                  TO AFR-ACCOUNT-ID.
+           MOVE A-C-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-CONTROL-RECORD.
+
+       000-TERMINATION.
+
+           CLOSE ACCTFILE-DD.
+           CLOSE STATEMENT-DD.
+
+       000-PRINT-STATEMENT.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-STATISTICS-RECORD.
+
+           IF WS-ACCTFILE-OK
+               PERFORM 000-READ-STATISTICS
+               IF ACCOUNT-ACTIVE
+                   PERFORM 000-WRITE-STATEMENT
+                   ADD 1 TO WS-STATEMENT-COUNT
+               ELSE
+               IF WS-CLOSURE-PENDING
+                   PERFORM 000-WRITE-STATEMENT
+                   PERFORM 000-MARK-CLOSURE-BILLED
+                   ADD 1 TO WS-STATEMENT-COUNT.
+
+       000-READ-STATISTICS.
+
+           MOVE A-S-NAME-LAST         TO WS-NAME-LAST.
+           MOVE A-S-NAME-FIRST        TO WS-NAME-FIRST.
+           MOVE A-S-NAME-INITIAL      TO WS-NAME-INITIAL.
+           MOVE A-S-END-OF-CONTRACT   TO WS-END-OF-CONTRACT.
+           MOVE A-S-LAST-PAYMENT      TO WS-LAST-PAYMENT-DATE.
+           MOVE A-S-LAST-DELIVERY     TO WS-LAST-DELIVERY-DATE.
+           MOVE A-S-PAYMENT-DUE       TO WS-NEXT-PAYMENT-DATE.
+           MOVE A-S-BUDGET-AMOUNT     TO WS-NEXT-PAYMENT-AMOUNT.
+           MOVE A-S-BALANCE           TO WS-BALANCE.
+           MOVE A-S-CLOSURE-STATUS    TO WS-CLOSURE-STATUS.
+           MOVE A-S-REFUND-DUE        TO WS-REFUND-DUE.
+
+           IF NOT NO-PAYMENTS
+               PERFORM 000-READ-PAYMENT.
+
+           IF NOT NO-DELIVERIES
+               PERFORM 000-READ-DELIVERY.
+
+           IF WS-BALANCE < ZERO
+               MOVE 'CR'              TO WS-CR.
+
+       000-READ-PAYMENT.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-P-RECORD-TYPE       TO AFR-KEY-TYPE.
+
+           DIVIDE A-S-PAYMENT-ENTRIES BY 20
+               GIVING AFR-RECORD-NUMBER
+               REMAINDER WS-SUB.
+
+           READ ACCTFILE-DD INTO ACCOUNT-PAYMENT-RECORD.
+
+           IF WS-ACCTFILE-OK
+               MOVE A-P-AMOUNT (WS-SUB) TO WS-LAST-PAYMENT-AMOUNT.
+
+       000-READ-DELIVERY.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-D-RECORD-TYPE       TO AFR-KEY-TYPE.
+
+           DIVIDE A-S-DELIVERY-ENTRIES BY 20
+               GIVING AFR-RECORD-NUMBER
+               REMAINDER WS-SUB.
+
+           READ ACCTFILE-DD INTO ACCOUNT-DELIVERY-RECORD.
+
+           IF WS-ACCTFILE-OK
+               MOVE A-D-GALLONS (WS-SUB)    TO WS-LAST-DELIVERY-AMOUNT
+               MOVE A-D-UNIT-PRICE (WS-SUB) TO WS-LAST-DELIVERY-PRICE.
+
+       000-WRITE-STATEMENT.
+
+           IF WS-CLOSURE-PENDING
+               MOVE 'FINAL BILL'               TO WS-STMT-TITLE
+           ELSE
+               MOVE 'STATEMENT '               TO WS-STMT-TITLE.
+
+           MOVE WS-NAME-LAST                  TO WS-STMT-LAST.
+           MOVE WS-NAME-FIRST                 TO WS-STMT-FIRST.
+           MOVE WS-NAME-INITIAL               TO WS-STMT-INITIAL.
+           MOVE WS-CURRENT-ACCOUNT-ID         TO WS-STMT-ACCOUNT-ID.
+           MOVE WS-STMT-NAME-LINE             TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           MOVE WS-DASH-LINE                  TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           MOVE WS-BALANCE                    TO NUM-9.
+           MOVE DOLLARS-9                      TO D-9.
+           MOVE CENTS-9                        TO C-9.
+           MOVE DC-9                          TO WS-STMT-BALANCE.
+           MOVE WS-CR                         TO WS-STMT-CR.
+           MOVE WS-STMT-BALANCE-LINE          TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           MOVE WS-NEXT-PAYMENT-DATE          TO WS-STMT-DUE-DATE.
+           MOVE WS-NEXT-PAYMENT-AMOUNT        TO NUM-9.
+           MOVE DOLLARS-9                      TO D-9.
+           MOVE CENTS-9                        TO C-9.
+           MOVE DC-9                          TO WS-STMT-BUDGET.
+           MOVE WS-STMT-DUE-LINE              TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+           IF NOT NO-PAYMENTS
+               MOVE WS-LAST-PAYMENT-DATE      TO WS-STMT-PAYMENT-DATE
+               MOVE WS-LAST-PAYMENT-AMOUNT    TO NUM-8
+               MOVE DOLLARS-8                  TO D-8
+               MOVE CENTS-8                    TO C-8
+               MOVE DC-8                      TO WS-STMT-PAYMENT-AMOUNT
+               MOVE WS-STMT-PAYMENT-LINE      TO STATEMENT-LINE
+               WRITE STATEMENT-LINE.
+
+           IF NOT NO-DELIVERIES
+               MOVE WS-LAST-DELIVERY-DATE     TO WS-STMT-DELIVERY-DATE
+               MOVE WS-LAST-DELIVERY-AMOUNT
+                                    TO WS-STMT-DELIVERY-GALLONS
+               MOVE WS-LAST-DELIVERY-PRICE    TO NUM-5
+               MOVE DOLLARS-5                  TO D-5
+               MOVE CENTS-5                    TO C-5
+               MOVE DC-5                      TO WS-STMT-DELIVERY-PRICE
+               MOVE WS-STMT-DELIVERY-LINE     TO STATEMENT-LINE
+               WRITE STATEMENT-LINE.
+
+           IF WS-REFUND-IS-DUE
+               MOVE WS-STMT-REFUND-LINE       TO STATEMENT-LINE
+               WRITE STATEMENT-LINE.
+
+           MOVE WS-BLANK-LINE                 TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+       000-MARK-CLOSURE-BILLED.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-STATISTICS-RECORD.
+
+           SET CLOSURE-BILLED TO TRUE.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           REWRITE ACCTFILE-RECORD-AREA FROM ACCOUNT-STATISTICS-RECORD.
