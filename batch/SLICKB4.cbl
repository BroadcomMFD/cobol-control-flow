@@ -0,0 +1,382 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKB4.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Daily Route/Dispatch Manifest - a batch job that   *
+      *             walks ACCTFILE from A-C-MIN-ACCOUNT-ID to          *
+      *             A-C-MAX-ACCOUNT-ID, flags every active account     *
+      *             estimated to be due for delivery, sorts the        *
+      *             flagged accounts by A-S-ROUTE-CODE (falling back   *
+      *             to A-S-ZIP for any account that hasn't been        *
+      *             assigned a route yet), and prints one manifest     *
+      *             with a page break per route/zip so a driver gets   *
+      *             a single route instead of a random account order.  *
+      *                                                                *
+      *             Gallons burned since A-S-LAST-DELIVERY is          *
+      *             estimated from actual heating degree-days when     *
+      *             DEGREE-DAY-DD has usable data (000-CHECK-DUE-FOR-  *
+      *             DELIVERY): the account's flat annual A-S-          *
+      *             ESTIMATED-USAGE is converted to gallons per        *
+      *             degree-day using WS-NORMAL-SEASON-DEGREE-DAYS as   *
+      *             this location's normal season total, then          *
+      *             multiplied by the actual degree-days accumulated   *
+      *             between A-S-LAST-DELIVERY and today (looked up in  *
+      *             WS-DD-TABLE, loaded from DEGREE-DAY-DD by 000-     *
+      *             LOAD-DEGREE-DAY-TABLE). This replaces the flat     *
+      *             days-elapsed-times-annual-rate estimate used       *
+      *             before request 020, which is now only a fallback   *
+      *             for when no degree-day feed is available or the    *
+      *             account's last-delivery date falls outside the     *
+      *             table's coverage.                                  *
+      *                                                                *
+      *             000-SAVE-EST-GALLONS-USED persists the computed    *
+      *             figure onto A-S-EST-GALLONS-USED for every active  *
+      *             account, so SLICKP9's Schedule screen (the actual  *
+      *             "Schedule function" request 020 named) can use the *
+      *             same weather-adjusted estimate online instead of   *
+      *             its own flat calculation - this file now opens     *
+      *             ACCTFILE-DD I-O instead of INPUT for that rewrite. *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTVSAM.
+
+           SELECT SORT-WORK-DD ASSIGN TO SORTWORK.
+
+           SELECT MANIFEST-DD ASSIGN TO MANIFOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+
+           SELECT DEGREE-DAY-DD ASSIGN TO DEGDAYIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DEGREE-DAY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTVSFD.
+
+       FD  DEGREE-DAY-DD
+           RECORD CONTAINS 10 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  DEGREE-DAY-RECORD.
+           03  DD-DATE                    PIC 9(06).
+           03  DD-VALUE                   PIC 9(04).
+
+       SD  SORT-WORK-DD.
+       01  SORT-WORK-RECORD.
+           03  SW-ROUTE-CODE              PIC X(04).
+           03  SW-ZIP                     PIC 9(05).
+           03  SW-ACCOUNT-ID              PIC 9(05).
+           03  SW-NAME-LAST               PIC X(16).
+           03  SW-NAME-FIRST              PIC X(16).
+           03  SW-CITY                    PIC X(24).
+           03  SW-SIZE-OF-TANK            PIC 9(04).
+           03  SW-LAST-DELIVERY           PIC 9(06).
+           03  SW-EST-GALLONS-USED        PIC 9(06)V99.
+
+       FD  MANIFEST-DD
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  MANIFEST-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY ACCTFILE.
+
+       01  WS-ACCTFILE-STATUS                PIC X(02) VALUE SPACE.
+           88  WS-ACCTFILE-OK                 VALUE '00'.
+       01  WS-MANIFEST-STATUS                PIC X(02) VALUE SPACE.
+       01  WS-DEGREE-DAY-STATUS              PIC X(02) VALUE SPACE.
+           88  WS-DEGREE-DAY-OK               VALUE '00'.
+           88  WS-DEGREE-DAY-EOF              VALUE '10'.
+
+       01  WS-CURRENT-ACCOUNT-ID          PIC 9(05) VALUE ZERO.
+       01  WS-MANIFEST-COUNT               PIC 9(06) VALUE ZERO.
+       01  WS-TODAY-YYMMDD                PIC 9(06) VALUE ZERO.
+
+       01  WS-END-OF-CONTRACT.
+           03  WS-END-CCYY                PIC 9(04) VALUE ZERO.
+               88  ACCOUNT-ACTIVE         VALUE ZERO.
+           03  WS-END-MM                  PIC 9(02) VALUE ZERO.
+           03  WS-END-DD                  PIC 9(02) VALUE ZERO.
+
+       01  WS-TODAY-CCYY                   PIC 9(04) VALUE ZERO.
+       01  WS-TODAY-MM                     PIC 9(02) VALUE ZERO.
+       01  WS-TODAY-DD                     PIC 9(02) VALUE ZERO.
+       01  WS-LAST-DEL-CCYY                PIC 9(04) VALUE ZERO.
+       01  WS-LAST-DEL-MM                  PIC 9(02) VALUE ZERO.
+       01  WS-LAST-DEL-DD                  PIC 9(02) VALUE ZERO.
+       01  WS-DAYS-SINCE-DELIVERY          PIC 9(06) VALUE ZERO.
+
+       01  WS-EST-GALLONS-USED             PIC 9(06)V99 VALUE ZERO.
+       01  WS-TANK-THRESHOLD               PIC 9(06)V99 VALUE ZERO.
+
+      * This location's normal heating-season degree-day total (base
+      * 65), used to turn an account's flat annual A-S-ESTIMATED-USAGE
+      * into a gallons-per-degree-day burn rate.
+       01  WS-NORMAL-SEASON-DEGREE-DAYS    PIC 9(05) VALUE 5500.
+       01  WS-GALLONS-PER-DEGREE-DAY       PIC 9(03)V9(04) VALUE ZERO.
+       01  WS-DEGREE-DAYS-SINCE-DELIVERY   PIC 9(06) VALUE ZERO.
+
+      * Degree-day table loaded once from DEGREE-DAY-DD by 000-LOAD-
+      * DEGREE-DAY-TABLE, one entry per day, holding each day's
+      * running total (cumulative since the earliest day on the feed)
+      * so the degree-days between any two dates on the feed is a
+      * single subtraction once both are located. The feed is assumed
+      * to arrive in ascending date order, the same assumption this
+      * system already makes about delivery/payment/maintenance
+      * entries always being appended oldest-last.
+       01  WS-DD-TABLE-COUNT               PIC 9(04) VALUE ZERO.
+       01  WS-DD-TABLE.
+           03  WS-DD-ENTRY OCCURS 400 TIMES
+                   ASCENDING KEY IS WS-DD-ENTRY-DATE
+                   INDEXED BY WS-DD-IDX.
+               05  WS-DD-ENTRY-DATE        PIC 9(06).
+               05  WS-DD-ENTRY-CUMULATIVE  PIC 9(06).
+       01  WS-DD-RUNNING-TOTAL             PIC 9(06) VALUE ZERO.
+
+       01  WS-DD-FOUND-SW                  PIC X(01) VALUE 'N'.
+           88  DD-FOUND                    VALUE 'Y'.
+       01  WS-DD-AT-LAST-DELIVERY          PIC 9(06) VALUE ZERO.
+       01  WS-DD-AT-TODAY                  PIC 9(06) VALUE ZERO.
+
+       01  WS-LAST-ZIP                     PIC 9(05) VALUE ZERO.
+       01  WS-LAST-ROUTE-CODE              PIC X(04) VALUE SPACE.
+       01  WS-SORT-EOF                     PIC X(01) VALUE 'N'.
+           88  SORT-AT-END                 VALUE 'Y'.
+
+       01  WS-ZIP-HEADER-LINE.
+           03  FILLER                     PIC X(10) VALUE 'ROUTE ZIP '.
+           03  WS-H-ZIP                   PIC 9(05).
+           03  FILLER                     PIC X(65) VALUE SPACE.
+
+       01  WS-ROUTE-HEADER-LINE.
+           03  FILLER                     PIC X(06) VALUE 'ROUTE '.
+           03  WS-H-ROUTE-CODE            PIC X(04).
+           03  FILLER                     PIC X(70) VALUE SPACE.
+
+       01  WS-MANIFEST-DETAIL-LINE.
+           03  WS-D-ACCOUNT-ID             PIC ZZZZ9.
+           03  FILLER                      PIC X(02) VALUE SPACE.
+           03  WS-D-NAME-LAST              PIC X(16).
+           03  FILLER                      PIC X(01) VALUE SPACE.
+           03  WS-D-NAME-FIRST             PIC X(16).
+           03  FILLER                      PIC X(02) VALUE SPACE.
+           03  WS-D-CITY                   PIC X(24).
+           03  FILLER                      PIC X(02) VALUE SPACE.
+           03  WS-D-TANK-SIZE              PIC ZZZ9.
+           03  FILLER                      PIC X(01) VALUE SPACE.
+           03  WS-D-EST-GALLONS-USED       PIC ZZZ9.
+           03  FILLER                      PIC X(03) VALUE SPACE.
+
+       01  WS-BLANK-LINE                   PIC X(80) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCESS.
+
+           OPEN I-O    ACCTFILE-DD.
+
+           MOVE ZERO                  TO AFR-ACCOUNT-ID.
+           MOVE A-C-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+           READ ACCTFILE-DD INTO ACCOUNT-CONTROL-RECORD.
+
+           ACCEPT WS-TODAY-YYMMDD FROM DATE.
+           MOVE WS-TODAY-YYMMDD       TO Y2K-YYMMDD-1.
+           PERFORM 000-Y2K-WINDOW-1.
+           MOVE Y2K-DATE-1 (1:4)      TO WS-TODAY-CCYY.
+           MOVE Y2K-DATE-1 (5:2)      TO WS-TODAY-MM.
+           MOVE Y2K-DATE-1 (7:2)      TO WS-TODAY-DD.
+
+           PERFORM 000-LOAD-DEGREE-DAY-TABLE.
+
+           SORT SORT-WORK-DD
+               ON ASCENDING KEY SW-ROUTE-CODE, SW-ZIP
+               INPUT PROCEDURE 000-EXTRACT-ACCOUNTS
+               OUTPUT PROCEDURE 000-PRINT-MANIFEST.
+
+           CLOSE ACCTFILE-DD.
+
+           STOP RUN.
+
+       000-LOAD-DEGREE-DAY-TABLE.
+
+           OPEN INPUT DEGREE-DAY-DD.
+
+           IF WS-DEGREE-DAY-OK
+               PERFORM UNTIL WS-DEGREE-DAY-EOF
+                   READ DEGREE-DAY-DD
+                       AT END
+                           SET WS-DEGREE-DAY-EOF TO TRUE
+                       NOT AT END
+                           ADD DD-VALUE TO WS-DD-RUNNING-TOTAL
+                           ADD 1        TO WS-DD-TABLE-COUNT
+                           MOVE DD-DATE TO
+                                    WS-DD-ENTRY-DATE (WS-DD-TABLE-COUNT)
+                           MOVE WS-DD-RUNNING-TOTAL TO
+                              WS-DD-ENTRY-CUMULATIVE (WS-DD-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+
+               CLOSE DEGREE-DAY-DD
+
+               IF WS-DD-TABLE-COUNT > ZERO
+                   MOVE WS-DD-ENTRY-CUMULATIVE (WS-DD-TABLE-COUNT)
+                                            TO WS-DD-AT-TODAY.
+
+       000-EXTRACT-ACCOUNTS.
+
+           PERFORM 000-CHECK-ACCOUNT
+               VARYING WS-CURRENT-ACCOUNT-ID
+                   FROM A-C-MIN-ACCOUNT-ID BY 1
+                     UNTIL WS-CURRENT-ACCOUNT-ID > A-C-MAX-ACCOUNT-ID.
+
+       000-CHECK-ACCOUNT.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-STATISTICS-RECORD.
+
+           IF WS-ACCTFILE-OK
+               MOVE A-S-END-OF-CONTRACT   TO WS-END-OF-CONTRACT
+
+               IF ACCOUNT-ACTIVE
+                   PERFORM 000-CHECK-DUE-FOR-DELIVERY
+                   PERFORM 000-SAVE-EST-GALLONS-USED
+                   IF WS-EST-GALLONS-USED >= WS-TANK-THRESHOLD
+                       PERFORM 000-RELEASE-SORT-RECORD.
+
+       000-CHECK-DUE-FOR-DELIVERY.
+
+           MOVE A-S-LAST-DELIVERY         TO Y2K-YYMMDD-2.
+           PERFORM 000-Y2K-WINDOW-2.
+           MOVE Y2K-DATE-2 (1:4)          TO WS-LAST-DEL-CCYY.
+           MOVE Y2K-DATE-2 (5:2)          TO WS-LAST-DEL-MM.
+           MOVE Y2K-DATE-2 (7:2)          TO WS-LAST-DEL-DD.
+
+           COMPUTE WS-DAYS-SINCE-DELIVERY =
+               ((WS-TODAY-CCYY - WS-LAST-DEL-CCYY) * 360) +
+               ((WS-TODAY-MM - WS-LAST-DEL-MM) * 30) +
+               (WS-TODAY-DD - WS-LAST-DEL-DD).
+
+           IF WS-DAYS-SINCE-DELIVERY < ZERO
+               MOVE ZERO TO WS-DAYS-SINCE-DELIVERY.
+
+           COMPUTE WS-EST-GALLONS-USED =
+               (A-S-ESTIMATED-USAGE / 360) * WS-DAYS-SINCE-DELIVERY.
+
+           IF WS-DD-TABLE-COUNT > ZERO
+               PERFORM 000-LOOKUP-LAST-DELIVERY-DD
+               IF DD-FOUND
+                   COMPUTE WS-DEGREE-DAYS-SINCE-DELIVERY =
+                       WS-DD-AT-TODAY - WS-DD-AT-LAST-DELIVERY
+                   COMPUTE WS-GALLONS-PER-DEGREE-DAY ROUNDED =
+                       A-S-ESTIMATED-USAGE /
+                       WS-NORMAL-SEASON-DEGREE-DAYS
+                   COMPUTE WS-EST-GALLONS-USED =
+                       WS-GALLONS-PER-DEGREE-DAY *
+                       WS-DEGREE-DAYS-SINCE-DELIVERY.
+
+           COMPUTE WS-TANK-THRESHOLD = A-S-SIZE-OF-TANK * 0.70.
+
+       000-SAVE-EST-GALLONS-USED.
+
+           MOVE WS-EST-GALLONS-USED   TO A-S-EST-GALLONS-USED.
+
+           REWRITE ACCTFILE-RECORD-AREA FROM ACCOUNT-STATISTICS-RECORD.
+
+       000-LOOKUP-LAST-DELIVERY-DD.
+
+           MOVE 'N' TO WS-DD-FOUND-SW.
+           SET WS-DD-IDX TO 1.
+
+           SEARCH ALL WS-DD-ENTRY
+               AT END
+                   MOVE 'N' TO WS-DD-FOUND-SW
+               WHEN WS-DD-ENTRY-DATE (WS-DD-IDX) = A-S-LAST-DELIVERY
+                   SET DD-FOUND           TO TRUE
+                   MOVE WS-DD-ENTRY-CUMULATIVE (WS-DD-IDX)
+                                          TO WS-DD-AT-LAST-DELIVERY
+           END-SEARCH.
+
+       000-RELEASE-SORT-RECORD.
+
+           MOVE A-S-ROUTE-CODE        TO SW-ROUTE-CODE.
+           MOVE A-S-ZIP               TO SW-ZIP.
+           MOVE WS-CURRENT-ACCOUNT-ID TO SW-ACCOUNT-ID.
+           MOVE A-S-NAME-LAST         TO SW-NAME-LAST.
+           MOVE A-S-NAME-FIRST        TO SW-NAME-FIRST.
+           MOVE A-S-CITY              TO SW-CITY.
+           MOVE WS-EST-GALLONS-USED   TO SW-EST-GALLONS-USED.
+           MOVE A-S-SIZE-OF-TANK      TO SW-SIZE-OF-TANK.
+           MOVE A-S-LAST-DELIVERY     TO SW-LAST-DELIVERY.
+
+           RELEASE SORT-WORK-RECORD.
+
+       000-PRINT-MANIFEST.
+
+           OPEN OUTPUT MANIFEST-DD.
+
+           PERFORM 000-RETURN-SORT-RECORD.
+
+           PERFORM UNTIL SORT-AT-END
+               IF (SW-ROUTE-CODE NOT = WS-LAST-ROUTE-CODE) OR
+                  (SW-ROUTE-CODE = SPACE AND SW-ZIP NOT = WS-LAST-ZIP)
+                   IF SW-ROUTE-CODE NOT = SPACE
+                       PERFORM 000-WRITE-ROUTE-HEADER
+                   ELSE
+                       PERFORM 000-WRITE-ZIP-HEADER
+                   END-IF
+                   MOVE SW-ROUTE-CODE TO WS-LAST-ROUTE-CODE
+                   MOVE SW-ZIP        TO WS-LAST-ZIP
+               END-IF
+               PERFORM 000-WRITE-MANIFEST-DETAIL
+               ADD 1 TO WS-MANIFEST-COUNT
+               PERFORM 000-RETURN-SORT-RECORD
+           END-PERFORM.
+
+           CLOSE MANIFEST-DD.
+
+       000-RETURN-SORT-RECORD.
+
+           RETURN SORT-WORK-DD
+               AT END
+                   SET SORT-AT-END TO TRUE.
+
+       000-WRITE-ZIP-HEADER.
+
+           MOVE WS-BLANK-LINE          TO MANIFEST-LINE.
+           WRITE MANIFEST-LINE.
+           MOVE SW-ZIP                 TO WS-H-ZIP.
+           MOVE WS-ZIP-HEADER-LINE     TO MANIFEST-LINE.
+           WRITE MANIFEST-LINE.
+
+       000-WRITE-ROUTE-HEADER.
+
+           MOVE WS-BLANK-LINE          TO MANIFEST-LINE.
+           WRITE MANIFEST-LINE.
+           MOVE SW-ROUTE-CODE          TO WS-H-ROUTE-CODE.
+           MOVE WS-ROUTE-HEADER-LINE   TO MANIFEST-LINE.
+           WRITE MANIFEST-LINE.
+
+       000-WRITE-MANIFEST-DETAIL.
+
+           MOVE SW-ACCOUNT-ID          TO WS-D-ACCOUNT-ID.
+           MOVE SW-NAME-LAST           TO WS-D-NAME-LAST.
+           MOVE SW-NAME-FIRST          TO WS-D-NAME-FIRST.
+           MOVE SW-CITY                TO WS-D-CITY.
+           MOVE SW-SIZE-OF-TANK        TO WS-D-TANK-SIZE.
+           MOVE SW-EST-GALLONS-USED    TO WS-D-EST-GALLONS-USED.
+           MOVE WS-MANIFEST-DETAIL-LINE TO MANIFEST-LINE.
+           WRITE MANIFEST-LINE.
+
+           COPY SLICKNUM.
