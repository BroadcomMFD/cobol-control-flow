@@ -0,0 +1,358 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKB6.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Technician Productivity/Commission Report - a      *
+      *             batch job that sweeps every account's delivery     *
+      *             and maintenance entries for a date range read      *
+      *             from a control record (PARM-DD), and totals        *
+      *             gallons delivered, deliveries made, service calls  *
+      *             made, and service charges collected per            *
+      *             A-D-TECHNICIAN/A-M-TECHNICIAN, so commissions and  *
+      *             workload can be run without SLICKP4's one-account- *
+      *             at-a-time History screen.                          *
+      *             Entries are extracted to a sort work file and      *
+      *             sorted ascending by technician id so the report    *
+      *             can total on a technician control break; the       *
+      *             technician's name is looked up on EMPLFILE at      *
+      *             break time.                                        *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTVSAM.
+
+           SELECT EMPLOYEE-DD ASSIGN TO EMPLOYEE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS E-KEY
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT PARM-DD ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT SORT-WORK-DD ASSIGN TO SORTWORK.
+
+           SELECT REPORT-DD ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTVSFD.
+
+       FD  EMPLOYEE-DD
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPLFILE.
+
+       FD  PARM-DD
+           RECORD CONTAINS 12 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-RECORD.
+           03  PARM-FROM-DATE              PIC 9(06).
+           03  PARM-TO-DATE                PIC 9(06).
+
+       SD  SORT-WORK-DD.
+       01  SORT-WORK-RECORD.
+           03  SW-TECHNICIAN                PIC 9(04).
+           03  SW-ENTRY-TYPE                PIC X(01).
+               88  SW-IS-DELIVERY           VALUE 'D'.
+               88  SW-IS-MAINTENANCE        VALUE 'M'.
+           03  SW-GALLONS                   PIC 9(04).
+           03  SW-SERVICE-CHARGE            PIC 9(08).
+
+       FD  REPORT-DD
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY ACCTFILE.
+
+       01  WS-ACCTFILE-STATUS               PIC X(02) VALUE SPACE.
+           88  WS-ACCTFILE-OK                VALUE '00'.
+       01  WS-EMPLOYEE-STATUS               PIC X(02) VALUE SPACE.
+           88  WS-EMPLOYEE-OK                VALUE '00'.
+       01  WS-PARM-STATUS                   PIC X(02) VALUE SPACE.
+       01  WS-REPORT-STATUS                 PIC X(02) VALUE SPACE.
+
+       01  WS-CURRENT-ACCOUNT-ID             PIC 9(05) VALUE ZERO.
+       01  WS-ENTRY-SUB                      PIC 9(04) VALUE ZERO.
+       01  WS-RECORD-NUM                     PIC 9(04) VALUE ZERO.
+       01  WS-CACHED-RECORD-NUM              PIC 9(04) VALUE ZERO.
+
+       01  WS-FROM-YYMMDD                    PIC 9(06) VALUE ZERO.
+       01  WS-TO-YYMMDD                      PIC 9(06) VALUE ZERO.
+       01  WS-FROM-DATE                      PIC 9(08) VALUE ZERO.
+       01  WS-TO-DATE                        PIC 9(08) VALUE ZERO.
+
+       01  WS-SORT-EOF                       PIC X(01) VALUE 'N'.
+           88  SORT-AT-END                   VALUE 'Y'.
+
+       01  WS-LAST-TECHNICIAN                PIC 9(04) VALUE ZERO.
+       01  WS-FIRST-TIME                     PIC X(01) VALUE 'Y'.
+           88  IS-FIRST-TIME                 VALUE 'Y'.
+
+       01  WS-TOT-GALLONS                    PIC 9(07) VALUE ZERO.
+       01  WS-TOT-DELIVERIES                 PIC 9(05) VALUE ZERO.
+       01  WS-TOT-SERVICE-CALLS              PIC 9(05) VALUE ZERO.
+       01  WS-TOT-SERVICE-CHARGE             PIC 9(09) VALUE ZERO.
+
+       01  WS-DELIVERY-ENTRIES-COUNT         PIC 9(04) VALUE ZERO.
+       01  WS-MAINTENANCE-ENTRIES-COUNT      PIC 9(04) VALUE ZERO.
+
+       01  WS-HEADING-LINE-1.
+           03  FILLER                        PIC X(80) VALUE
+               'TECHNICIAN PRODUCTIVITY / COMMISSION REPORT'.
+       01  WS-HEADING-LINE-2.
+           03  FILLER                        PIC X(06) VALUE 'FROM: '.
+           03  H-FROM-DATE                   PIC 9(06).
+           03  FILLER                        PIC X(06) VALUE '  TO: '.
+           03  H-TO-DATE                     PIC 9(06).
+           03  FILLER                        PIC X(56) VALUE SPACE.
+       01  WS-COLUMN-LINE.
+           03  FILLER                        PIC X(53) VALUE
+               'TECH ID  NAME                 DELIVERIES  GALLONS  '.
+           03  FILLER                        PIC X(27) VALUE
+               'SVC CALLS  SVC CHARGE'.
+       01  WS-DETAIL-LINE.
+           03  DL-TECHNICIAN                 PIC 9(04).
+           03  FILLER                        PIC X(02) VALUE SPACE.
+           03  DL-NAME                       PIC X(21).
+           03  DL-DELIVERIES                 PIC ZZZZ9.
+           03  FILLER                        PIC X(06) VALUE SPACE.
+           03  DL-GALLONS                    PIC ZZZ,ZZ9.
+           03  FILLER                        PIC X(03) VALUE SPACE.
+           03  DL-SERVICE-CALLS              PIC ZZZZ9.
+           03  FILLER                        PIC X(05) VALUE SPACE.
+           03  DL-SERVICE-CHARGE             PIC X(12).
+
+       01  WS-BLANK-LINE                    PIC X(80) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCESS.
+
+           PERFORM 000-INITIALIZATION.
+
+           SORT SORT-WORK-DD
+               ON ASCENDING KEY SW-TECHNICIAN
+               INPUT PROCEDURE 000-EXTRACT-ENTRIES
+               OUTPUT PROCEDURE 000-PRINT-REPORT.
+
+           PERFORM 000-TERMINATION.
+
+           STOP RUN.
+
+       000-INITIALIZATION.
+
+           OPEN INPUT  ACCTFILE-DD.
+           OPEN INPUT  EMPLOYEE-DD.
+           OPEN INPUT  PARM-DD.
+
+           READ PARM-DD INTO PARM-RECORD.
+           MOVE PARM-FROM-DATE     TO WS-FROM-YYMMDD.
+           MOVE PARM-TO-DATE       TO WS-TO-YYMMDD.
+
+           CLOSE PARM-DD.
+
+           MOVE WS-FROM-YYMMDD     TO Y2K-YYMMDD-1.
+           PERFORM 000-Y2K-WINDOW-1.
+           MOVE Y2K-DATE-1         TO WS-FROM-DATE.
+
+           MOVE WS-TO-YYMMDD       TO Y2K-YYMMDD-2.
+           PERFORM 000-Y2K-WINDOW-2.
+           MOVE Y2K-DATE-2         TO WS-TO-DATE.
+
+           MOVE ZERO                  TO AFR-ACCOUNT-ID.
+           MOVE A-C-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-CONTROL-RECORD.
+
+       000-TERMINATION.
+
+           CLOSE ACCTFILE-DD.
+           CLOSE EMPLOYEE-DD.
+
+       000-EXTRACT-ENTRIES.
+
+           PERFORM 000-EXTRACT-ACCOUNT
+               VARYING WS-CURRENT-ACCOUNT-ID
+                   FROM A-C-MIN-ACCOUNT-ID BY 1
+                     UNTIL WS-CURRENT-ACCOUNT-ID > A-C-MAX-ACCOUNT-ID.
+
+       000-EXTRACT-ACCOUNT.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-STATISTICS-RECORD.
+
+           IF WS-ACCTFILE-OK
+               MOVE A-S-DELIVERY-ENTRIES
+                                    TO WS-DELIVERY-ENTRIES-COUNT
+               MOVE A-S-MAINTENANCE-ENTRIES
+                                    TO WS-MAINTENANCE-ENTRIES-COUNT
+
+               IF WS-DELIVERY-ENTRIES-COUNT NOT = ZERO
+                   PERFORM 000-EXTRACT-DELIVERY-ENTRY
+                       VARYING WS-ENTRY-SUB FROM 1 BY 1
+                         UNTIL WS-ENTRY-SUB >
+                               WS-DELIVERY-ENTRIES-COUNT
+               END-IF
+               IF WS-MAINTENANCE-ENTRIES-COUNT NOT = ZERO
+                   PERFORM 000-EXTRACT-MAINTENANCE-ENTRY
+                       VARYING WS-ENTRY-SUB FROM 1 BY 1
+                         UNTIL WS-ENTRY-SUB >
+                               WS-MAINTENANCE-ENTRIES-COUNT
+               END-IF.
+
+       000-FETCH-DELIVERY-RECORD.
+
+           COMPUTE WS-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20.
+           COMPUTE WS-RECORD-NUM = WS-ENTRY-SUB -
+                                    (WS-RECORD-NUM * 20).
+
+           IF WS-ENTRY-SUB = 1
+              OR WS-RECORD-NUM = 1
+               COMPUTE WS-CACHED-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20
+               MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID
+               MOVE A-D-RECORD-TYPE        TO AFR-KEY-TYPE
+               MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-DELIVERY-RECORD.
+
+       000-EXTRACT-DELIVERY-ENTRY.
+
+           PERFORM 000-FETCH-DELIVERY-RECORD.
+
+           MOVE A-D-DATE-OF-DELIVERY (WS-RECORD-NUM) TO Y2K-YYMMDD-3.
+           PERFORM 000-Y2K-WINDOW-3.
+
+           IF Y2K-DATE-3 NOT < WS-FROM-DATE
+              AND Y2K-DATE-3 NOT > WS-TO-DATE
+               MOVE A-D-TECHNICIAN (WS-RECORD-NUM) TO SW-TECHNICIAN
+               SET SW-IS-DELIVERY               TO TRUE
+               MOVE A-D-GALLONS (WS-RECORD-NUM)    TO SW-GALLONS
+               MOVE ZERO                           TO SW-SERVICE-CHARGE
+               RELEASE SORT-WORK-RECORD.
+
+       000-FETCH-MAINTENANCE-RECORD.
+
+           COMPUTE WS-RECORD-NUM = (WS-ENTRY-SUB - 1) / 10.
+           COMPUTE WS-RECORD-NUM = WS-ENTRY-SUB -
+                                    (WS-RECORD-NUM * 10).
+
+           IF WS-ENTRY-SUB = 1
+              OR WS-RECORD-NUM = 1
+               COMPUTE WS-CACHED-RECORD-NUM = (WS-ENTRY-SUB - 1) / 10
+               MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID
+               MOVE A-M-RECORD-TYPE        TO AFR-KEY-TYPE
+               MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-MAINTENANCE-RECORD.
+
+       000-EXTRACT-MAINTENANCE-ENTRY.
+
+           PERFORM 000-FETCH-MAINTENANCE-RECORD.
+
+           MOVE A-M-DATE-OF-SERVICE (WS-RECORD-NUM) TO Y2K-YYMMDD-3.
+           PERFORM 000-Y2K-WINDOW-3.
+
+           IF Y2K-DATE-3 NOT < WS-FROM-DATE
+              AND Y2K-DATE-3 NOT > WS-TO-DATE
+               MOVE A-M-TECHNICIAN (WS-RECORD-NUM) TO SW-TECHNICIAN
+               SET SW-IS-MAINTENANCE            TO TRUE
+               MOVE ZERO                           TO SW-GALLONS
+               MOVE A-M-SERVICE-CHARGE (WS-RECORD-NUM)
+                                                 TO SW-SERVICE-CHARGE
+               RELEASE SORT-WORK-RECORD.
+
+       000-PRINT-REPORT.
+
+           OPEN OUTPUT REPORT-DD.
+
+           MOVE WS-FROM-YYMMDD  TO H-FROM-DATE.
+           MOVE WS-TO-YYMMDD    TO H-TO-DATE.
+
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-1.
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-2.
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+           WRITE REPORT-LINE FROM WS-COLUMN-LINE.
+
+           PERFORM UNTIL SORT-AT-END
+               RETURN SORT-WORK-DD
+                   AT END
+                       SET SORT-AT-END TO TRUE
+                   NOT AT END
+                       PERFORM 000-ACCUMULATE-ENTRY
+               END-RETURN
+           END-PERFORM.
+
+           IF NOT IS-FIRST-TIME
+               PERFORM 000-WRITE-TECHNICIAN-TOTAL.
+
+           CLOSE REPORT-DD.
+
+       000-ACCUMULATE-ENTRY.
+
+           IF IS-FIRST-TIME
+               MOVE SW-TECHNICIAN  TO WS-LAST-TECHNICIAN
+               MOVE 'N'            TO WS-FIRST-TIME
+           ELSE
+               IF SW-TECHNICIAN NOT = WS-LAST-TECHNICIAN
+                   PERFORM 000-WRITE-TECHNICIAN-TOTAL
+                   MOVE SW-TECHNICIAN TO WS-LAST-TECHNICIAN
+               END-IF
+           END-IF.
+
+           IF SW-IS-DELIVERY
+               ADD 1               TO WS-TOT-DELIVERIES
+               ADD SW-GALLONS      TO WS-TOT-GALLONS
+           ELSE
+               ADD 1               TO WS-TOT-SERVICE-CALLS
+               ADD SW-SERVICE-CHARGE TO WS-TOT-SERVICE-CHARGE.
+
+       000-WRITE-TECHNICIAN-TOTAL.
+
+           MOVE WS-LAST-TECHNICIAN TO E-TECHNICIAN-ID.
+
+           READ EMPLOYEE-DD INTO EMPLOYEE-RECORD.
+
+           MOVE WS-LAST-TECHNICIAN TO DL-TECHNICIAN.
+
+           IF WS-EMPLOYEE-OK
+               STRING E-NAME-FIRST DELIMITED BY SPACE
+                      ' '          DELIMITED BY SIZE
+                      E-NAME-LAST  DELIMITED BY SPACE
+                      INTO DL-NAME
+           ELSE
+               MOVE 'UNKNOWN TECHNICIAN' TO DL-NAME.
+
+           MOVE WS-TOT-DELIVERIES  TO DL-DELIVERIES.
+           MOVE WS-TOT-GALLONS     TO DL-GALLONS.
+           MOVE WS-TOT-SERVICE-CALLS TO DL-SERVICE-CALLS.
+
+           MOVE WS-TOT-SERVICE-CHARGE TO NUM-9.
+           MOVE DOLLARS-9 TO D-9.
+           MOVE CENTS-9   TO C-9.
+           MOVE DC-9      TO DL-SERVICE-CHARGE.
+
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+           MOVE ZERO TO WS-TOT-GALLONS
+                        WS-TOT-DELIVERIES
+                        WS-TOT-SERVICE-CALLS
+                        WS-TOT-SERVICE-CHARGE.
+
+           COPY SLICKNUM.
