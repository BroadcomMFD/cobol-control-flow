@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKB3.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Delinquent Account Aging Report - a batch job that *
+      *             walks ACCTFILE from A-C-MIN-ACCOUNT-ID to          *
+      *             A-C-MAX-ACCOUNT-ID and, for every active account   *
+      *             (A-S-END-OF-CONTRACT not set, the same test        *
+      *             SLICKP3 uses) whose A-S-BALANCE is positive and    *
+      *             whose A-S-PAYMENT-DUE date has already passed,     *
+      *             lists the account and buckets the balance by how   *
+      *             many months overdue it is, so collections has a    *
+      *             worklist instead of reading SLICKP5's screen one   *
+      *             account at a time.                                 *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTVSAM.
+
+           SELECT AGING-DD ASSIGN TO AGINGOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AGING-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTVSFD.
+
+       FD  AGING-DD
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  AGING-LINE                        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY ACCTFILE.
+
+       01  WS-ACCTFILE-STATUS                PIC X(02) VALUE SPACE.
+           88  WS-ACCTFILE-OK                 VALUE '00'.
+       01  WS-AGING-STATUS                   PIC X(02) VALUE SPACE.
+
+       01  WS-CURRENT-ACCOUNT-ID          PIC 9(05) VALUE ZERO.
+       01  WS-ACCOUNT-COUNT               PIC 9(06) VALUE ZERO.
+       01  WS-TODAY-YYMMDD                PIC 9(06) VALUE ZERO.
+
+       01  WS-END-OF-CONTRACT.
+           03  WS-END-CCYY                PIC 9(04) VALUE ZERO.
+               88  ACCOUNT-ACTIVE         VALUE ZERO.
+           03  WS-END-MM                  PIC 9(02) VALUE ZERO.
+           03  WS-END-DD                  PIC 9(02) VALUE ZERO.
+
+       01  WS-MONTHS-OVERDUE               PIC S9(04) VALUE ZERO.
+       01  WS-BUCKET                       PIC 9(01) VALUE ZERO.
+
+       01  WS-TODAY-CCYY                   PIC 9(04) VALUE ZERO.
+       01  WS-TODAY-MM                     PIC 9(02) VALUE ZERO.
+       01  WS-TODAY-DD                     PIC 9(02) VALUE ZERO.
+       01  WS-DUE-CCYY                     PIC 9(04) VALUE ZERO.
+       01  WS-DUE-MM                       PIC 9(02) VALUE ZERO.
+       01  WS-DUE-DD                       PIC 9(02) VALUE ZERO.
+
+       01  WS-AGING-LINE.
+           03  WS-A-ACCOUNT-ID             PIC ZZZZ9.
+           03  FILLER                      PIC X(02) VALUE SPACE.
+           03  WS-A-NAME-LAST              PIC X(16).
+           03  FILLER                      PIC X(01) VALUE SPACE.
+           03  WS-A-NAME-FIRST             PIC X(16).
+           03  FILLER                      PIC X(02) VALUE SPACE.
+           03  WS-A-DUE-DATE                PIC X(06).
+           03  FILLER                      PIC X(02) VALUE SPACE.
+           03  WS-A-BALANCE                PIC Z,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(02) VALUE SPACE.
+           03  WS-A-MONTHS-OVERDUE         PIC ZZ9.
+           03  FILLER                      PIC X(01) VALUE SPACE.
+           03  FILLER                      PIC X(07) VALUE 'MONTHS '.
+           03  FILLER                      PIC X(01) VALUE SPACE.
+           03  WS-A-BUCKET                 PIC X(11).
+           03  FILLER                      PIC X(04) VALUE SPACE.
+
+       01  WS-BLANK-LINE                   PIC X(80) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCESS.
+
+           PERFORM 000-INITIALIZATION.
+
+           PERFORM 000-CHECK-ACCOUNT
+               VARYING WS-CURRENT-ACCOUNT-ID
+                   FROM A-C-MIN-ACCOUNT-ID BY 1
+                     UNTIL WS-CURRENT-ACCOUNT-ID > A-C-MAX-ACCOUNT-ID.
+
+           PERFORM 000-TERMINATION.
+
+           STOP RUN.
+
+       000-INITIALIZATION.
+
+           OPEN INPUT  ACCTFILE-DD.
+           OPEN OUTPUT AGING-DD.
+
+           MOVE ZERO                  TO AFR-ACCOUNT-ID.
+           MOVE A-C-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-CONTROL-RECORD.
+
+           ACCEPT WS-TODAY-YYMMDD FROM DATE.
+           MOVE WS-TODAY-YYMMDD       TO Y2K-YYMMDD-1.
+           PERFORM 000-Y2K-WINDOW-1.
+
+       000-TERMINATION.
+
+           CLOSE ACCTFILE-DD.
+           CLOSE AGING-DD.
+
+       000-CHECK-ACCOUNT.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-STATISTICS-RECORD.
+
+           IF WS-ACCTFILE-OK
+               MOVE A-S-END-OF-CONTRACT   TO WS-END-OF-CONTRACT
+
+               IF ACCOUNT-ACTIVE
+               AND A-S-BALANCE > ZERO
+                   MOVE A-S-PAYMENT-DUE   TO Y2K-YYMMDD-2
+                   PERFORM 000-Y2K-WINDOW-2
+
+                   IF Y2K-DATE-2 < Y2K-DATE-1
+                       PERFORM 000-BUCKET-ACCOUNT
+                       PERFORM 000-WRITE-AGING-LINE
+                       ADD 1 TO WS-ACCOUNT-COUNT.
+
+       000-BUCKET-ACCOUNT.
+
+           MOVE Y2K-DATE-1 (1:4)      TO WS-TODAY-CCYY.
+           MOVE Y2K-DATE-1 (5:2)      TO WS-TODAY-MM.
+           MOVE Y2K-DATE-1 (7:2)      TO WS-TODAY-DD.
+           MOVE Y2K-DATE-2 (1:4)      TO WS-DUE-CCYY.
+           MOVE Y2K-DATE-2 (5:2)      TO WS-DUE-MM.
+           MOVE Y2K-DATE-2 (7:2)      TO WS-DUE-DD.
+
+           COMPUTE WS-MONTHS-OVERDUE =
+                   (WS-TODAY-CCYY - WS-DUE-CCYY) * 12 +
+                   (WS-TODAY-MM - WS-DUE-MM).
+
+           IF WS-TODAY-DD < WS-DUE-DD
+               SUBTRACT 1 FROM WS-MONTHS-OVERDUE.
+
+           IF WS-MONTHS-OVERDUE < 1
+               MOVE 1 TO WS-MONTHS-OVERDUE.
+
+           IF WS-MONTHS-OVERDUE = 1
+               MOVE 1                  TO WS-BUCKET
+           ELSE
+               IF WS-MONTHS-OVERDUE = 2
+                   MOVE 2              TO WS-BUCKET
+               ELSE
+                   IF WS-MONTHS-OVERDUE = 3
+                       MOVE 3          TO WS-BUCKET
+                   ELSE
+                       MOVE 4          TO WS-BUCKET.
+
+       000-WRITE-AGING-LINE.
+
+           MOVE WS-CURRENT-ACCOUNT-ID     TO WS-A-ACCOUNT-ID.
+           MOVE A-S-NAME-LAST             TO WS-A-NAME-LAST.
+           MOVE A-S-NAME-FIRST            TO WS-A-NAME-FIRST.
+           MOVE A-S-PAYMENT-DUE           TO WS-A-DUE-DATE.
+           MOVE A-S-BALANCE               TO NUM-9.
+           MOVE DOLLARS-9                  TO D-9.
+           MOVE CENTS-9                    TO C-9.
+           MOVE DC-9                      TO WS-A-BALANCE.
+           MOVE WS-MONTHS-OVERDUE          TO WS-A-MONTHS-OVERDUE.
+
+           EVALUATE WS-BUCKET
+               WHEN 1
+                   MOVE '1 OVERDUE  ' TO WS-A-BUCKET
+               WHEN 2
+                   MOVE '2 OVERDUE  ' TO WS-A-BUCKET
+               WHEN 3
+                   MOVE '3 OVERDUE  ' TO WS-A-BUCKET
+               WHEN OTHER
+                   MOVE '4+ OVERDUE ' TO WS-A-BUCKET
+           END-EVALUATE.
+
+           MOVE WS-AGING-LINE              TO AGING-LINE.
+           WRITE AGING-LINE.
+
+           COPY SLICKNUM.
