@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKB5.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Shop-Wide Unit Price / Budget Re-estimate - a      *
+      *             batch job that reads a new unit price from a       *
+      *             control record (PARM-DD) and, for every active     *
+      *             account from A-C-MIN-ACCOUNT-ID to                 *
+      *             A-C-MAX-ACCOUNT-ID, stores the new A-S-UNIT-PRICE  *
+      *             and re-runs the exact estimated-cost/budget-amount *
+      *             formula SLICKP1's 000-ADD-ACCOUNT and SLICKP3's    *
+      *             000-VALIDATE-MAP-FIELDS already use, so a shop-    *
+      *             wide price change no longer leaves every account   *
+      *             wrong until someone reopens it by hand.            *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTVSAM.
+
+           SELECT PARM-DD ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTVSFD.
+
+       FD  PARM-DD
+           RECORD CONTAINS 5 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-RECORD.
+           03  PARM-NEW-UNIT-PRICE        PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY ACCTFILE.
+
+       01  WS-ACCTFILE-STATUS                PIC X(02) VALUE SPACE.
+           88  WS-ACCTFILE-OK                 VALUE '00'.
+       01  WS-PARM-STATUS                    PIC X(02) VALUE SPACE.
+
+       01  WS-CURRENT-ACCOUNT-ID          PIC 9(05) VALUE ZERO.
+       01  WS-NEW-UNIT-PRICE               PIC 9(05) VALUE ZERO.
+       01  WS-UPDATE-COUNT                 PIC 9(06) VALUE ZERO.
+
+       01  WS-END-OF-CONTRACT.
+           03  WS-END-CCYY                PIC 9(04) VALUE ZERO.
+               88  ACCOUNT-ACTIVE         VALUE ZERO.
+           03  WS-END-MM                  PIC 9(02) VALUE ZERO.
+           03  WS-END-DD                  PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCESS.
+
+           PERFORM 000-INITIALIZATION.
+
+           PERFORM 000-REESTIMATE-ACCOUNT
+               VARYING WS-CURRENT-ACCOUNT-ID
+                   FROM A-C-MIN-ACCOUNT-ID BY 1
+                     UNTIL WS-CURRENT-ACCOUNT-ID > A-C-MAX-ACCOUNT-ID.
+
+           PERFORM 000-TERMINATION.
+
+           STOP RUN.
+
+       000-INITIALIZATION.
+
+           OPEN I-O    ACCTFILE-DD.
+           OPEN INPUT  PARM-DD.
+
+           READ PARM-DD INTO PARM-RECORD.
+           MOVE PARM-NEW-UNIT-PRICE  TO WS-NEW-UNIT-PRICE.
+
+           CLOSE PARM-DD.
+
+           MOVE ZERO                  TO AFR-ACCOUNT-ID.
+           MOVE A-C-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-CONTROL-RECORD.
+
+       000-TERMINATION.
+
+           CLOSE ACCTFILE-DD.
+
+       000-REESTIMATE-ACCOUNT.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-STATISTICS-RECORD.
+
+           IF WS-ACCTFILE-OK
+               MOVE A-S-END-OF-CONTRACT   TO WS-END-OF-CONTRACT
+
+               IF ACCOUNT-ACTIVE
+                   MOVE WS-NEW-UNIT-PRICE     TO A-S-UNIT-PRICE
+
+                   COMPUTE A-S-ESTIMATED-COST =
+                       (A-S-ESTIMATED-USAGE * WS-NEW-UNIT-PRICE)
+
+                   COMPUTE A-S-BUDGET-AMOUNT =
+                       (((A-S-ESTIMATED-COST / 12) + 50) / 1000)
+                           * 1000
+
+                   MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID
+                   MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE
+                   MOVE ZERO                  TO AFR-RECORD-NUMBER
+
+                   REWRITE ACCTFILE-RECORD-AREA FROM
+                           ACCOUNT-STATISTICS-RECORD
+
+                   ADD 1 TO WS-UPDATE-COUNT.
+
+           COPY SLICKNUM.
