@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKB8.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Year-End Credit-Balance Summary Extract - a batch  *
+      *             job that reads a target year from a control        *
+      *             record (PARM-DD) and, for every account from       *
+      *             A-C-MIN-ACCOUNT-ID to A-C-MAX-ACCOUNT-ID, replays  *
+      *             its delivery/payment/maintenance entries in        *
+      *             chronological order (entry order already IS post-  *
+      *             ing order - see SLICKP4's history merge) using the *
+      *             same balance formulas SLICKP6/P7/P8 already post   *
+      *             with, to find the lowest balance the account       *
+      *             reached at any point during the target year. Since *
+      *             ACCTFILE only carries today's live A-S-BALANCE and *
+      *             not a day-by-day history, the running balance is   *
+      *             reconstructed from a zero opening balance (the way *
+      *             000-ADD-ACCOUNT in SLICKP1 starts every account)   *
+      *             forward through every entry on file, and the       *
+      *             balance in effect the moment the target year        *
+      *             begins is carried in as that account's starting    *
+      *             point for the year, so a credit carried in from a  *
+      *             prior year without any activity of its own is       *
+      *             still caught. Any account whose lowest balance for *
+      *             the year went negative (WS-CR shows 'CR' on        *
+      *             SLICKP5 for the same condition) is written to the  *
+      *             extract with the amount and the date it occurred,  *
+      *             so accounting doesn't have to comb ACCTFILE by      *
+      *             hand looking for refund candidates.                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTVSAM.
+
+           SELECT PARM-DD ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CREDIT-DD ASSIGN TO CREDITOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CREDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTVSFD.
+
+       FD  PARM-DD
+           RECORD CONTAINS 4 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-RECORD.
+           03  PARM-TARGET-YEAR           PIC 9(04).
+
+       FD  CREDIT-DD
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CREDIT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY ACCTFILE.
+
+       01  WS-ACCTFILE-STATUS             PIC X(02) VALUE SPACE.
+           88  WS-ACCTFILE-OK             VALUE '00'.
+       01  WS-PARM-STATUS                 PIC X(02) VALUE SPACE.
+       01  WS-CREDIT-STATUS               PIC X(02) VALUE SPACE.
+
+       01  WS-CURRENT-ACCOUNT-ID          PIC 9(05) VALUE ZERO.
+       01  WS-ACCOUNT-COUNT               PIC 9(06) VALUE ZERO.
+
+       01  WS-YEAR-START-DATE             PIC 9(08) VALUE ZERO.
+       01  WS-YEAR-END-DATE               PIC 9(08) VALUE ZERO.
+       01  WS-YEAR-START-YYMMDD           PIC 9(06) VALUE ZERO.
+
+       01  WS-D-ENTRY                     PIC 9(04) VALUE ZERO.
+       01  WS-D-COUNT                     PIC 9(04) VALUE ZERO.
+       01  WS-D-RECORD                    PIC 9(04) VALUE ZERO.
+       01  WS-D-SUB                       PIC 9(04) VALUE ZERO.
+
+       01  WS-P-ENTRY                     PIC 9(04) VALUE ZERO.
+       01  WS-P-COUNT                     PIC 9(04) VALUE ZERO.
+       01  WS-P-RECORD                    PIC 9(04) VALUE ZERO.
+       01  WS-P-SUB                       PIC 9(04) VALUE ZERO.
+
+       01  WS-M-ENTRY                     PIC 9(04) VALUE ZERO.
+       01  WS-M-COUNT                     PIC 9(04) VALUE ZERO.
+       01  WS-M-RECORD                    PIC 9(04) VALUE ZERO.
+       01  WS-M-SUB                       PIC 9(04) VALUE ZERO.
+
+       01  WS-NAME-LAST                   PIC X(16) VALUE SPACE.
+       01  WS-NAME-FIRST                  PIC X(16) VALUE SPACE.
+
+       01  WS-NO-MORE-DATE                PIC 9(08) VALUE 99999999.
+
+       01  WS-BALANCE                     PIC S9(09) VALUE ZERO.
+       01  WS-MIN-BALANCE                 PIC S9(09) VALUE ZERO.
+       01  WS-MIN-DATE                    PIC 9(06) VALUE ZERO.
+       01  WS-DISPLAY-AMOUNT              PIC 9(09) VALUE ZERO.
+
+       01  WS-ENTRY-DATE-8                PIC 9(08) VALUE ZERO.
+       01  WS-ENTRY-DATE-6                PIC 9(06) VALUE ZERO.
+       01  WS-ENTRY-DELTA                 PIC S9(09) VALUE ZERO.
+
+       01  WS-YEAR-STARTED-SW             PIC X(01) VALUE 'N'.
+           88  YEAR-STARTED               VALUE 'Y'.
+       01  WS-MERGE-DONE-SW               PIC X(01) VALUE 'N'.
+           88  MERGE-DONE                 VALUE 'Y'.
+
+       01  WS-CREDIT-LINE.
+           03  WS-C-ACCOUNT-ID            PIC ZZZZ9.
+           03  FILLER                     PIC X(02) VALUE SPACE.
+           03  WS-C-NAME-LAST             PIC X(16).
+           03  FILLER                     PIC X(01) VALUE SPACE.
+           03  WS-C-NAME-FIRST            PIC X(16).
+           03  FILLER                     PIC X(02) VALUE SPACE.
+           03  WS-C-CREDIT-DATE           PIC X(06).
+           03  FILLER                     PIC X(02) VALUE SPACE.
+           03  WS-C-AMOUNT                PIC Z,ZZZ,ZZ9.99.
+           03  FILLER                     PIC X(01) VALUE SPACE.
+           03  WS-C-CR                    PIC X(02) VALUE SPACE.
+           03  FILLER                     PIC X(12) VALUE SPACE.
+
+       01  WS-BLANK-LINE                  PIC X(80) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCESS.
+
+           PERFORM 000-INITIALIZATION.
+
+           PERFORM 000-CHECK-ACCOUNT
+               VARYING WS-CURRENT-ACCOUNT-ID
+                   FROM A-C-MIN-ACCOUNT-ID BY 1
+                     UNTIL WS-CURRENT-ACCOUNT-ID > A-C-MAX-ACCOUNT-ID.
+
+           PERFORM 000-TERMINATION.
+
+           STOP RUN.
+
+       000-INITIALIZATION.
+
+           OPEN INPUT  ACCTFILE-DD.
+           OPEN INPUT  PARM-DD.
+           OPEN OUTPUT CREDIT-DD.
+
+           READ PARM-DD INTO PARM-RECORD.
+
+           MOVE PARM-TARGET-YEAR      TO WS-YEAR-START-DATE (1:4).
+           MOVE '0101'                TO WS-YEAR-START-DATE (5:4).
+           MOVE PARM-TARGET-YEAR      TO WS-YEAR-END-DATE   (1:4).
+           MOVE '1231'                TO WS-YEAR-END-DATE   (5:4).
+           MOVE PARM-TARGET-YEAR (3:2) TO WS-YEAR-START-YYMMDD (1:2).
+           MOVE '0101'                TO WS-YEAR-START-YYMMDD (3:4).
+
+           CLOSE PARM-DD.
+
+           MOVE ZERO                  TO AFR-ACCOUNT-ID.
+           MOVE A-C-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-CONTROL-RECORD.
+
+       000-TERMINATION.
+
+           CLOSE ACCTFILE-DD.
+           CLOSE CREDIT-DD.
+
+       000-CHECK-ACCOUNT.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-STATISTICS-RECORD.
+
+           IF WS-ACCTFILE-OK
+               PERFORM 000-REPLAY-ACCOUNT-BALANCE
+
+               IF WS-MIN-BALANCE < ZERO
+                   PERFORM 000-WRITE-CREDIT-LINE
+                   ADD 1 TO WS-ACCOUNT-COUNT
+               END-IF
+           END-IF.
+
+       000-REPLAY-ACCOUNT-BALANCE.
+
+           MOVE A-S-DELIVERY-ENTRIES     TO WS-D-COUNT.
+           MOVE A-S-PAYMENT-ENTRIES      TO WS-P-COUNT.
+           MOVE A-S-MAINTENANCE-ENTRIES  TO WS-M-COUNT.
+           MOVE A-S-NAME-LAST            TO WS-NAME-LAST.
+           MOVE A-S-NAME-FIRST           TO WS-NAME-FIRST.
+
+           MOVE 1                        TO WS-D-ENTRY.
+           MOVE 1                        TO WS-P-ENTRY.
+           MOVE 1                        TO WS-M-ENTRY.
+
+           MOVE ZERO                     TO WS-BALANCE.
+           MOVE ZERO                     TO WS-MIN-BALANCE.
+           MOVE ZERO                     TO WS-MIN-DATE.
+           MOVE 'N'                      TO WS-YEAR-STARTED-SW.
+           MOVE 'N'                      TO WS-MERGE-DONE-SW.
+
+           PERFORM UNTIL MERGE-DONE
+               PERFORM 000-GET-NEXT-DATES
+
+               IF  Y2K-DATE-1 = WS-NO-MORE-DATE
+               AND Y2K-DATE-2 = WS-NO-MORE-DATE
+               AND Y2K-DATE-3 = WS-NO-MORE-DATE
+                   SET MERGE-DONE TO TRUE
+               ELSE
+                   PERFORM 000-APPLY-EARLIEST-ENTRY
+               END-IF
+           END-PERFORM.
+
+           IF NOT YEAR-STARTED
+               MOVE WS-BALANCE            TO WS-MIN-BALANCE
+               MOVE WS-YEAR-START-YYMMDD  TO WS-MIN-DATE.
+
+       000-GET-NEXT-DATES.
+
+           IF WS-D-ENTRY > WS-D-COUNT
+               MOVE WS-NO-MORE-DATE   TO Y2K-DATE-1
+           ELSE
+               PERFORM 000-FETCH-DELIVERY-RECORD
+               MOVE A-D-DATE-OF-DELIVERY (WS-D-SUB) TO Y2K-YYMMDD-1
+               PERFORM 000-Y2K-WINDOW-1
+           END-IF.
+
+           IF WS-P-ENTRY > WS-P-COUNT
+               MOVE WS-NO-MORE-DATE   TO Y2K-DATE-2
+           ELSE
+               PERFORM 000-FETCH-PAYMENT-RECORD
+               MOVE A-P-DATE-OF-PAYMENT (WS-P-SUB) TO Y2K-YYMMDD-2
+               PERFORM 000-Y2K-WINDOW-2
+           END-IF.
+
+           IF WS-M-ENTRY > WS-M-COUNT
+               MOVE WS-NO-MORE-DATE   TO Y2K-DATE-3
+           ELSE
+               PERFORM 000-FETCH-MAINTENANCE-RECORD
+               MOVE A-M-DATE-OF-SERVICE (WS-M-SUB) TO Y2K-YYMMDD-3
+               PERFORM 000-Y2K-WINDOW-3
+           END-IF.
+
+       000-FETCH-DELIVERY-RECORD.
+
+           COMPUTE WS-D-RECORD = (WS-D-ENTRY - 1) / 20.
+           COMPUTE WS-D-SUB    = WS-D-ENTRY - (WS-D-RECORD * 20).
+
+           IF WS-D-ENTRY = 1
+              OR WS-D-SUB = 1
+               MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID
+               MOVE A-D-RECORD-TYPE       TO AFR-KEY-TYPE
+               MOVE WS-D-RECORD           TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-DELIVERY-RECORD
+           END-IF.
+
+       000-FETCH-PAYMENT-RECORD.
+
+           COMPUTE WS-P-RECORD = (WS-P-ENTRY - 1) / 20.
+           COMPUTE WS-P-SUB    = WS-P-ENTRY - (WS-P-RECORD * 20).
+
+           IF WS-P-ENTRY = 1
+              OR WS-P-SUB = 1
+               MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID
+               MOVE A-P-RECORD-TYPE       TO AFR-KEY-TYPE
+               MOVE WS-P-RECORD           TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-PAYMENT-RECORD
+           END-IF.
+
+       000-FETCH-MAINTENANCE-RECORD.
+
+           COMPUTE WS-M-RECORD = (WS-M-ENTRY - 1) / 10.
+           COMPUTE WS-M-SUB    = WS-M-ENTRY - (WS-M-RECORD * 10).
+
+           IF WS-M-ENTRY = 1
+              OR WS-M-SUB = 1
+               MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID
+               MOVE A-M-RECORD-TYPE       TO AFR-KEY-TYPE
+               MOVE WS-M-RECORD           TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-MAINTENANCE-RECORD
+           END-IF.
+
+       000-APPLY-EARLIEST-ENTRY.
+
+           IF  Y2K-DATE-1 NOT > Y2K-DATE-2
+           AND Y2K-DATE-1 NOT > Y2K-DATE-3
+
+               MOVE Y2K-DATE-1                       TO WS-ENTRY-DATE-8
+               MOVE A-D-DATE-OF-DELIVERY (WS-D-SUB)   TO WS-ENTRY-DATE-6
+               COMPUTE WS-ENTRY-DELTA =
+                       A-D-GALLONS (WS-D-SUB) *
+                       A-D-UNIT-PRICE (WS-D-SUB)
+               ADD 1 TO WS-D-ENTRY
+
+           ELSE
+           IF Y2K-DATE-2 NOT > Y2K-DATE-3
+
+               MOVE Y2K-DATE-2                       TO WS-ENTRY-DATE-8
+               MOVE A-P-DATE-OF-PAYMENT (WS-P-SUB)    TO WS-ENTRY-DATE-6
+               COMPUTE WS-ENTRY-DELTA = ZERO - A-P-AMOUNT (WS-P-SUB)
+               ADD 1 TO WS-P-ENTRY
+
+           ELSE
+
+               MOVE Y2K-DATE-3                       TO WS-ENTRY-DATE-8
+               MOVE A-M-DATE-OF-SERVICE (WS-M-SUB)    TO WS-ENTRY-DATE-6
+               MOVE A-M-SERVICE-CHARGE (WS-M-SUB)     TO WS-ENTRY-DELTA
+               ADD 1 TO WS-M-ENTRY.
+
+           PERFORM 000-BUCKET-ENTRY-DATE.
+
+       000-BUCKET-ENTRY-DATE.
+
+           IF WS-ENTRY-DATE-8 > WS-YEAR-END-DATE
+
+               IF NOT YEAR-STARTED
+                   MOVE WS-BALANCE            TO WS-MIN-BALANCE
+                   MOVE WS-YEAR-START-YYMMDD  TO WS-MIN-DATE
+                   SET YEAR-STARTED TO TRUE
+               END-IF
+
+               SET MERGE-DONE TO TRUE
+
+           ELSE
+               IF WS-ENTRY-DATE-8 NOT < WS-YEAR-START-DATE
+               AND NOT YEAR-STARTED
+                   MOVE WS-BALANCE            TO WS-MIN-BALANCE
+                   MOVE WS-YEAR-START-YYMMDD  TO WS-MIN-DATE
+                   SET YEAR-STARTED TO TRUE
+               END-IF
+
+               ADD WS-ENTRY-DELTA TO WS-BALANCE
+
+               IF WS-ENTRY-DATE-8 NOT < WS-YEAR-START-DATE
+               AND WS-BALANCE < WS-MIN-BALANCE
+                   MOVE WS-BALANCE      TO WS-MIN-BALANCE
+                   MOVE WS-ENTRY-DATE-6 TO WS-MIN-DATE
+               END-IF
+           END-IF.
+
+       000-WRITE-CREDIT-LINE.
+
+           MOVE WS-CURRENT-ACCOUNT-ID     TO WS-C-ACCOUNT-ID.
+           MOVE WS-NAME-LAST              TO WS-C-NAME-LAST.
+           MOVE WS-NAME-FIRST             TO WS-C-NAME-FIRST.
+           MOVE WS-MIN-DATE               TO WS-C-CREDIT-DATE.
+
+           COMPUTE WS-DISPLAY-AMOUNT = ZERO - WS-MIN-BALANCE.
+
+           MOVE WS-DISPLAY-AMOUNT         TO NUM-9.
+           MOVE DOLLARS-9                 TO D-9.
+           MOVE CENTS-9                   TO C-9.
+           MOVE DC-9                      TO WS-C-AMOUNT.
+           MOVE 'CR'                      TO WS-C-CR.
+
+           MOVE WS-CREDIT-LINE            TO CREDIT-LINE.
+           WRITE CREDIT-LINE.
+
+           COPY SLICKNUM.
