@@ -0,0 +1,468 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLICKB1.
+       AUTHOR.     Ira M. Slick.
+      ******************************************************************
+      *DESCRIPTION: Archive/Purge - a batch job, run outside CICS,     *
+      *             that walks ACCTFILE from A-C-MIN-ACCOUNT-ID to     *
+      *             A-C-MAX-ACCOUNT-ID and, for every account, moves   *
+      *             any delivery, payment, or maintenance entry older  *
+      *             than WS-RETENTION-YEARS off to a sequential        *
+      *             archive dataset (ARCHIVE-DD), compacting the       *
+      *             entries that remain down to the front of the       *
+      *             packed A-D/A-P/A-M records and lowering the        *
+      *             account's A-S-DELIVERY-ENTRIES/A-S-PAYMENT-        *
+      *             ENTRIES/A-S-MAINTENANCE-ENTRIES count to match.    *
+      *             Entries pack 20 (delivery/payment) or 10           *
+      *             (maintenance) to a physical record, the same as    *
+      *             SLICKP4/SLICKP5, and are always appended oldest-   *
+      *             first, so the ones to purge are always a leading   *
+      *             run of each array - this job never has to reorder  *
+      *             entries, only shorten the kept run and re-pack it. *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ACCTVSAM.
+
+           SELECT ARCHIVE-DD ASSIGN TO ARCHVOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ACCTVSFD.
+
+       FD  ARCHIVE-DD
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ARCHIVE-RECORD.
+           03  ARCH-RECORD-TYPE          PIC 9(02).
+           03  ARCH-ACCOUNT-ID           PIC 9(05).
+           03  ARCH-TECHNICIAN           PIC 9(04).
+           03  ARCH-AMOUNT              PIC 9(08).
+           03  ARCH-UNIT-PRICE           PIC 9(05).
+           03  ARCH-DATE                 PIC 9(06).
+           03  FILLER                    PIC X(50).
+
+       WORKING-STORAGE SECTION.
+
+           COPY SLICKCOM.
+
+           COPY ACCTFILE.
+
+       01  WS-ACCTFILE-STATUS                PIC X(02) VALUE SPACE.
+           88  WS-ACCTFILE-OK                 VALUE '00'.
+           88  WS-ACCTFILE-NOTFND             VALUE '23'.
+       01  WS-ARCHIVE-STATUS                 PIC X(02) VALUE SPACE.
+
+       01  WS-RETENTION-YEARS            PIC 9(02) VALUE 07.
+       01  WS-TODAY-YYMMDD                PIC 9(06) VALUE ZERO.
+       01  WS-CUTOFF-DATE                 PIC 9(08) VALUE ZERO.
+
+       01  WS-CURRENT-ACCOUNT-ID          PIC 9(05) VALUE ZERO.
+       01  WS-ENTRY-SUB                   PIC 9(04) COMP VALUE ZERO.
+       01  WS-KEEP-COUNT                  PIC 9(04) COMP VALUE ZERO.
+       01  WS-RECORD-NUM                  PIC 9(04) VALUE ZERO.
+       01  WS-CACHED-RECORD-NUM           PIC 9(04) VALUE ZERO.
+
+      * Shadow copies of the statistics record's entry counts, taken
+      * before any delivery/payment/maintenance sub-record READ
+      * clobbers the shared ACCTFILE storage those A-S- fields alias.
+       01  WS-DELIVERY-ENTRIES-COUNT      PIC 9(04) COMP VALUE ZERO.
+       01  WS-PAYMENT-ENTRIES-COUNT       PIC 9(04) COMP VALUE ZERO.
+       01  WS-MAINTENANCE-ENTRIES-COUNT   PIC 9(04) COMP VALUE ZERO.
+
+       01  WS-DELIVERY-WORK-TABLE.
+           03  WS-DW-ENTRY OCCURS 9999 TIMES.
+               05  WS-DW-GALLONS             PIC 9(04).
+               05  WS-DW-UNIT-PRICE          PIC 9(05).
+               05  WS-DW-TECHNICIAN          PIC 9(04).
+               05  WS-DW-DATE                PIC 9(06).
+
+       01  WS-PAYMENT-WORK-TABLE.
+           03  WS-PW-ENTRY OCCURS 9999 TIMES.
+               05  WS-PW-AMOUNT              PIC 9(08).
+               05  WS-PW-DATE                PIC 9(06).
+
+       01  WS-MAINTENANCE-WORK-TABLE.
+           03  WS-MW-ENTRY OCCURS 9999 TIMES.
+               05  WS-MW-TECHNICIAN          PIC 9(04).
+               05  WS-MW-SERVICE-CHARGE      PIC 9(08).
+               05  WS-MW-DATE                PIC 9(06).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCESS.
+
+           PERFORM 000-INITIALIZATION.
+
+           PERFORM 000-ARCHIVE-ACCOUNT
+               VARYING WS-CURRENT-ACCOUNT-ID
+                   FROM A-C-MIN-ACCOUNT-ID BY 1
+                     UNTIL WS-CURRENT-ACCOUNT-ID > A-C-MAX-ACCOUNT-ID.
+
+           PERFORM 000-TERMINATION.
+
+           STOP RUN.
+
+       000-INITIALIZATION.
+
+           OPEN I-O    ACCTFILE-DD.
+           OPEN OUTPUT ARCHIVE-DD.
+
+           ACCEPT WS-TODAY-YYMMDD FROM DATE.
+           MOVE WS-TODAY-YYMMDD       TO Y2K-YYMMDD-1.
+           PERFORM 000-Y2K-WINDOW-1.
+           COMPUTE WS-CUTOFF-DATE = Y2K-DATE-1 -
+                                     (WS-RETENTION-YEARS * 10000).
+
+           MOVE ZERO                  TO AFR-ACCOUNT-ID.
+           MOVE A-C-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-CONTROL-RECORD.
+
+       000-TERMINATION.
+
+           CLOSE ACCTFILE-DD.
+           CLOSE ARCHIVE-DD.
+
+       000-ARCHIVE-ACCOUNT.
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID.
+           MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE.
+           MOVE ZERO                  TO AFR-RECORD-NUMBER.
+
+           READ ACCTFILE-DD INTO ACCOUNT-STATISTICS-RECORD.
+
+           IF WS-ACCTFILE-OK
+               MOVE A-S-DELIVERY-ENTRIES
+                                    TO WS-DELIVERY-ENTRIES-COUNT
+               MOVE A-S-PAYMENT-ENTRIES
+                                    TO WS-PAYMENT-ENTRIES-COUNT
+               MOVE A-S-MAINTENANCE-ENTRIES
+                                    TO WS-MAINTENANCE-ENTRIES-COUNT
+
+               PERFORM 000-ARCHIVE-DELIVERIES
+               PERFORM 000-ARCHIVE-PAYMENTS
+               PERFORM 000-ARCHIVE-MAINTENANCE
+
+               MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID
+               MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE
+               MOVE ZERO                  TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-STATISTICS-RECORD
+
+               MOVE WS-DELIVERY-ENTRIES-COUNT
+                                    TO A-S-DELIVERY-ENTRIES
+               MOVE WS-PAYMENT-ENTRIES-COUNT
+                                    TO A-S-PAYMENT-ENTRIES
+               MOVE WS-MAINTENANCE-ENTRIES-COUNT
+                                    TO A-S-MAINTENANCE-ENTRIES
+
+               MOVE WS-CURRENT-ACCOUNT-ID TO AFR-ACCOUNT-ID
+               MOVE A-S-RECORD-TYPE       TO AFR-KEY-TYPE
+               MOVE ZERO                  TO AFR-RECORD-NUMBER
+
+               REWRITE ACCTFILE-RECORD-AREA FROM
+                       ACCOUNT-STATISTICS-RECORD.
+
+      *---------------------------------------------------------------*
+      * Delivery entries                                               *
+      *---------------------------------------------------------------*
+       000-ARCHIVE-DELIVERIES.
+
+           MOVE ZERO TO WS-KEEP-COUNT.
+
+           PERFORM 000-CHECK-DELIVERY-ENTRY
+               VARYING WS-ENTRY-SUB FROM 1 BY 1
+                 UNTIL WS-ENTRY-SUB > WS-DELIVERY-ENTRIES-COUNT.
+
+           IF WS-KEEP-COUNT NOT = WS-DELIVERY-ENTRIES-COUNT
+               PERFORM 000-STORE-DELIVERY-ENTRY
+                   VARYING WS-ENTRY-SUB FROM 1 BY 1
+                     UNTIL WS-ENTRY-SUB > WS-KEEP-COUNT
+               MOVE WS-KEEP-COUNT TO WS-DELIVERY-ENTRIES-COUNT.
+
+       000-CHECK-DELIVERY-ENTRY.
+
+           PERFORM 000-FETCH-DELIVERY-ENTRY.
+
+           MOVE A-D-DATE-OF-DELIVERY (WS-RECORD-NUM)
+                                          TO Y2K-YYMMDD-1.
+           PERFORM 000-Y2K-WINDOW-1.
+
+           IF Y2K-DATE-1 < WS-CUTOFF-DATE
+               INITIALIZE ARCHIVE-RECORD
+               MOVE A-D-RECORD-TYPE               TO ARCH-RECORD-TYPE
+               MOVE WS-CURRENT-ACCOUNT-ID          TO ARCH-ACCOUNT-ID
+               MOVE A-D-GALLONS      (WS-RECORD-NUM) TO ARCH-AMOUNT
+               MOVE A-D-UNIT-PRICE   (WS-RECORD-NUM) TO ARCH-UNIT-PRICE
+               MOVE A-D-TECHNICIAN   (WS-RECORD-NUM) TO ARCH-TECHNICIAN
+               MOVE A-D-DATE-OF-DELIVERY (WS-RECORD-NUM)
+                                                       TO ARCH-DATE
+               WRITE ARCHIVE-RECORD
+
+           ELSE
+               ADD 1                              TO WS-KEEP-COUNT
+               MOVE A-D-GALLONS      (WS-RECORD-NUM)
+                                       TO WS-DW-GALLONS (WS-KEEP-COUNT)
+               MOVE A-D-UNIT-PRICE   (WS-RECORD-NUM)
+                                    TO WS-DW-UNIT-PRICE (WS-KEEP-COUNT)
+               MOVE A-D-TECHNICIAN   (WS-RECORD-NUM)
+                                    TO WS-DW-TECHNICIAN (WS-KEEP-COUNT)
+               MOVE A-D-DATE-OF-DELIVERY (WS-RECORD-NUM)
+                                       TO WS-DW-DATE    (WS-KEEP-COUNT).
+
+       000-FETCH-DELIVERY-ENTRY.
+
+           COMPUTE WS-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20.
+           COMPUTE WS-RECORD-NUM = WS-ENTRY-SUB -
+                                    (WS-RECORD-NUM * 20).
+
+           IF WS-ENTRY-SUB = 1
+              OR WS-RECORD-NUM = 1
+               COMPUTE WS-CACHED-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20
+               MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID
+               MOVE A-D-RECORD-TYPE        TO AFR-KEY-TYPE
+               MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-DELIVERY-RECORD.
+
+       000-STORE-DELIVERY-ENTRY.
+
+           COMPUTE WS-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20.
+           COMPUTE WS-RECORD-NUM = WS-ENTRY-SUB -
+                                    (WS-RECORD-NUM * 20).
+
+           IF WS-ENTRY-SUB = 1
+              OR WS-RECORD-NUM = 1
+               IF WS-ENTRY-SUB NOT = 1
+                   PERFORM 000-REWRITE-DELIVERY-RECORD
+               END-IF
+               COMPUTE WS-CACHED-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20
+               MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID
+               MOVE A-D-RECORD-TYPE        TO AFR-KEY-TYPE
+               MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-DELIVERY-RECORD.
+
+           MOVE WS-DW-GALLONS (WS-ENTRY-SUB)
+                            TO A-D-GALLONS (WS-RECORD-NUM)
+           MOVE WS-DW-UNIT-PRICE (WS-ENTRY-SUB)
+                            TO A-D-UNIT-PRICE (WS-RECORD-NUM)
+           MOVE WS-DW-TECHNICIAN (WS-ENTRY-SUB)
+                            TO A-D-TECHNICIAN (WS-RECORD-NUM)
+           MOVE WS-DW-DATE (WS-ENTRY-SUB)
+                            TO A-D-DATE-OF-DELIVERY (WS-RECORD-NUM).
+
+           IF WS-ENTRY-SUB = WS-KEEP-COUNT
+               PERFORM 000-REWRITE-DELIVERY-RECORD.
+
+       000-REWRITE-DELIVERY-RECORD.
+
+           MOVE WS-CURRENT-ACCOUNT-ID  TO A-D-ACCOUNT-ID.
+           MOVE A-D-RECORD-TYPE        TO A-D-KEY-TYPE.
+           MOVE WS-CACHED-RECORD-NUM   TO A-D-RECORD-NUMBER.
+           MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID.
+           MOVE A-D-RECORD-TYPE        TO AFR-KEY-TYPE.
+           MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER.
+
+           REWRITE ACCTFILE-RECORD-AREA FROM ACCOUNT-DELIVERY-RECORD.
+
+      *---------------------------------------------------------------*
+      * Payment entries                                                *
+      *---------------------------------------------------------------*
+       000-ARCHIVE-PAYMENTS.
+
+           MOVE ZERO TO WS-KEEP-COUNT.
+
+           PERFORM 000-CHECK-PAYMENT-ENTRY
+               VARYING WS-ENTRY-SUB FROM 1 BY 1
+                 UNTIL WS-ENTRY-SUB > WS-PAYMENT-ENTRIES-COUNT.
+
+           IF WS-KEEP-COUNT NOT = WS-PAYMENT-ENTRIES-COUNT
+               PERFORM 000-STORE-PAYMENT-ENTRY
+                   VARYING WS-ENTRY-SUB FROM 1 BY 1
+                     UNTIL WS-ENTRY-SUB > WS-KEEP-COUNT
+               MOVE WS-KEEP-COUNT TO WS-PAYMENT-ENTRIES-COUNT.
+
+       000-CHECK-PAYMENT-ENTRY.
+
+           PERFORM 000-FETCH-PAYMENT-ENTRY.
+
+           MOVE A-P-DATE-OF-PAYMENT (WS-RECORD-NUM)
+                                          TO Y2K-YYMMDD-1.
+           PERFORM 000-Y2K-WINDOW-1.
+
+           IF Y2K-DATE-1 < WS-CUTOFF-DATE
+               INITIALIZE ARCHIVE-RECORD
+               MOVE A-P-RECORD-TYPE               TO ARCH-RECORD-TYPE
+               MOVE WS-CURRENT-ACCOUNT-ID          TO ARCH-ACCOUNT-ID
+               MOVE A-P-AMOUNT (WS-RECORD-NUM)     TO ARCH-AMOUNT
+               MOVE A-P-DATE-OF-PAYMENT (WS-RECORD-NUM)
+                                                    TO ARCH-DATE
+               WRITE ARCHIVE-RECORD
+
+           ELSE
+               ADD 1                              TO WS-KEEP-COUNT
+               MOVE A-P-AMOUNT (WS-RECORD-NUM)
+                                      TO WS-PW-AMOUNT (WS-KEEP-COUNT)
+               MOVE A-P-DATE-OF-PAYMENT (WS-RECORD-NUM)
+                                      TO WS-PW-DATE   (WS-KEEP-COUNT).
+
+       000-FETCH-PAYMENT-ENTRY.
+
+           COMPUTE WS-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20.
+           COMPUTE WS-RECORD-NUM = WS-ENTRY-SUB -
+                                    (WS-RECORD-NUM * 20).
+
+           IF WS-ENTRY-SUB = 1
+              OR WS-RECORD-NUM = 1
+               COMPUTE WS-CACHED-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20
+               MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID
+               MOVE A-P-RECORD-TYPE        TO AFR-KEY-TYPE
+               MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-PAYMENT-RECORD.
+
+       000-STORE-PAYMENT-ENTRY.
+
+           COMPUTE WS-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20.
+           COMPUTE WS-RECORD-NUM = WS-ENTRY-SUB -
+                                    (WS-RECORD-NUM * 20).
+
+           IF WS-ENTRY-SUB = 1
+              OR WS-RECORD-NUM = 1
+               IF WS-ENTRY-SUB NOT = 1
+                   PERFORM 000-REWRITE-PAYMENT-RECORD
+               END-IF
+               COMPUTE WS-CACHED-RECORD-NUM = (WS-ENTRY-SUB - 1) / 20
+               MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID
+               MOVE A-P-RECORD-TYPE        TO AFR-KEY-TYPE
+               MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-PAYMENT-RECORD.
+
+           MOVE WS-PW-AMOUNT (WS-ENTRY-SUB)
+                                TO A-P-AMOUNT          (WS-RECORD-NUM)
+           MOVE WS-PW-DATE   (WS-ENTRY-SUB)
+                                TO A-P-DATE-OF-PAYMENT (WS-RECORD-NUM).
+
+           IF WS-ENTRY-SUB = WS-KEEP-COUNT
+               PERFORM 000-REWRITE-PAYMENT-RECORD.
+
+       000-REWRITE-PAYMENT-RECORD.
+
+           MOVE WS-CURRENT-ACCOUNT-ID  TO A-P-ACCOUNT-ID.
+           MOVE A-P-RECORD-TYPE        TO A-P-KEY-TYPE.
+           MOVE WS-CACHED-RECORD-NUM   TO A-P-RECORD-NUMBER.
+           MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID.
+           MOVE A-P-RECORD-TYPE        TO AFR-KEY-TYPE.
+           MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER.
+
+           REWRITE ACCTFILE-RECORD-AREA FROM ACCOUNT-PAYMENT-RECORD.
+
+      *---------------------------------------------------------------*
+      * Maintenance entries                                            *
+      *---------------------------------------------------------------*
+       000-ARCHIVE-MAINTENANCE.
+
+           MOVE ZERO TO WS-KEEP-COUNT.
+
+           PERFORM 000-CHECK-MAINTENANCE-ENTRY
+               VARYING WS-ENTRY-SUB FROM 1 BY 1
+                 UNTIL WS-ENTRY-SUB > WS-MAINTENANCE-ENTRIES-COUNT.
+
+           IF WS-KEEP-COUNT NOT = WS-MAINTENANCE-ENTRIES-COUNT
+               PERFORM 000-STORE-MAINTENANCE-ENTRY
+                   VARYING WS-ENTRY-SUB FROM 1 BY 1
+                     UNTIL WS-ENTRY-SUB > WS-KEEP-COUNT
+               MOVE WS-KEEP-COUNT TO WS-MAINTENANCE-ENTRIES-COUNT.
+
+       000-CHECK-MAINTENANCE-ENTRY.
+
+           PERFORM 000-FETCH-MAINTENANCE-ENTRY.
+
+           MOVE A-M-DATE-OF-SERVICE (WS-RECORD-NUM)
+                                          TO Y2K-YYMMDD-1.
+           PERFORM 000-Y2K-WINDOW-1.
+
+           IF Y2K-DATE-1 < WS-CUTOFF-DATE
+               INITIALIZE ARCHIVE-RECORD
+               MOVE A-M-RECORD-TYPE               TO ARCH-RECORD-TYPE
+               MOVE WS-CURRENT-ACCOUNT-ID          TO ARCH-ACCOUNT-ID
+               MOVE A-M-TECHNICIAN (WS-RECORD-NUM) TO ARCH-TECHNICIAN
+               MOVE A-M-SERVICE-CHARGE (WS-RECORD-NUM)
+                                                    TO ARCH-AMOUNT
+               MOVE A-M-DATE-OF-SERVICE (WS-RECORD-NUM)
+                                                    TO ARCH-DATE
+               WRITE ARCHIVE-RECORD
+
+           ELSE
+               ADD 1                              TO WS-KEEP-COUNT
+               MOVE A-M-TECHNICIAN (WS-RECORD-NUM)
+                                  TO WS-MW-TECHNICIAN (WS-KEEP-COUNT)
+               MOVE A-M-SERVICE-CHARGE (WS-RECORD-NUM)
+                              TO WS-MW-SERVICE-CHARGE (WS-KEEP-COUNT)
+               MOVE A-M-DATE-OF-SERVICE (WS-RECORD-NUM)
+                                  TO WS-MW-DATE        (WS-KEEP-COUNT).
+
+       000-FETCH-MAINTENANCE-ENTRY.
+
+           COMPUTE WS-RECORD-NUM = (WS-ENTRY-SUB - 1) / 10.
+           COMPUTE WS-RECORD-NUM = WS-ENTRY-SUB -
+                                    (WS-RECORD-NUM * 10).
+
+           IF WS-ENTRY-SUB = 1
+              OR WS-RECORD-NUM = 1
+               COMPUTE WS-CACHED-RECORD-NUM = (WS-ENTRY-SUB - 1) / 10
+               MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID
+               MOVE A-M-RECORD-TYPE        TO AFR-KEY-TYPE
+               MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-MAINTENANCE-RECORD.
+
+       000-STORE-MAINTENANCE-ENTRY.
+
+           COMPUTE WS-RECORD-NUM = (WS-ENTRY-SUB - 1) / 10.
+           COMPUTE WS-RECORD-NUM = WS-ENTRY-SUB -
+                                    (WS-RECORD-NUM * 10).
+
+           IF WS-ENTRY-SUB = 1
+              OR WS-RECORD-NUM = 1
+               IF WS-ENTRY-SUB NOT = 1
+                   PERFORM 000-REWRITE-MAINTENANCE-RECORD
+               END-IF
+               COMPUTE WS-CACHED-RECORD-NUM = (WS-ENTRY-SUB - 1) / 10
+               MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID
+               MOVE A-M-RECORD-TYPE        TO AFR-KEY-TYPE
+               MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER
+
+               READ ACCTFILE-DD INTO ACCOUNT-MAINTENANCE-RECORD.
+
+           MOVE WS-MW-TECHNICIAN (WS-ENTRY-SUB)
+                             TO A-M-TECHNICIAN      (WS-RECORD-NUM)
+           MOVE WS-MW-SERVICE-CHARGE (WS-ENTRY-SUB)
+                             TO A-M-SERVICE-CHARGE  (WS-RECORD-NUM)
+           MOVE WS-MW-DATE   (WS-ENTRY-SUB)
+                             TO A-M-DATE-OF-SERVICE (WS-RECORD-NUM).
+
+           IF WS-ENTRY-SUB = WS-KEEP-COUNT
+               PERFORM 000-REWRITE-MAINTENANCE-RECORD.
+
+       000-REWRITE-MAINTENANCE-RECORD.
+
+           MOVE WS-CURRENT-ACCOUNT-ID  TO A-M-ACCOUNT-ID.
+           MOVE A-M-RECORD-TYPE        TO A-M-KEY-TYPE.
+           MOVE WS-CACHED-RECORD-NUM   TO A-M-RECORD-NUMBER.
+           MOVE WS-CURRENT-ACCOUNT-ID  TO AFR-ACCOUNT-ID.
+           MOVE A-M-RECORD-TYPE        TO AFR-KEY-TYPE.
+           MOVE WS-CACHED-RECORD-NUM   TO AFR-RECORD-NUMBER.
+
+           REWRITE ACCTFILE-RECORD-AREA FROM ACCOUNT-MAINTENANCE-RECORD.
+
+           COPY SLICKNUM.
